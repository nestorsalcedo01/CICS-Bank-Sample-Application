@@ -18,6 +18,39 @@
              DEBIT_AC_CUSTNAME              CHAR(50),
              CONSENT_AMOUNT                 DECIMAL(12, 2),
              CURRENCY_CD                    CHAR(3),
+             PAYMENT_SCOPE                  CHAR(1),
              CREATE_TS                      TIMESTAMP NOT NULL,
-             LAST_UPDATE_TS                 TIMESTAMP NOT NULL
+             LAST_UPDATE_TS                 TIMESTAMP NOT NULL,
+             EXPIRY_TS                      TIMESTAMP NOT NULL,
+             CHARGE_BEARER                  CHAR(20),
+             CHARGE_TYPE                    CHAR(20),
+             CHARGE_AMOUNT                  DECIMAL(12, 2),
+             CHARGE_CUR_CD                  CHAR(3),
+      *    'O' one-off (the original/default behaviour, one CONSENT
+      *    row drives exactly one payment) or 'R' recurring/standing
+      *    order, where DPAYAPI is driven again on each
+      *    RECUR_NEXT_DUE_DATE against the same CONSENT_ID instead of
+      *    a brand-new CONSENT row being raised per occurrence.
+             CONSENT_TYPE                   CHAR(1),
+      *    'W' weekly or 'M' monthly.  Spaces when CONSENT_TYPE = 'O'.
+             RECUR_FREQUENCY                CHAR(1),
+      *    Date the next occurrence is due to be generated.  Carries
+      *    an unused but valid date for a one-off consent.
+             RECUR_NEXT_DUE_DATE            DATE,
+      *    Occurrences still to generate.  0 means the series is
+      *    bounded by RECUR_END_DATE instead of a fixed count.
+             RECUR_OCCURRENCES_LEFT         INTEGER,
+      *    Last date an occurrence may be generated.  A recurring
+      *    consent with no caller-supplied end date is given the high
+      *    date 9999-12-31 so it runs until RECUR_OCCURRENCES_LEFT
+      *    reaches zero instead of being date-bounded.
+             RECUR_END_DATE                 DATE,
+      *    End-to-end reference for the payment CONSENT_ID/
+      *    DOMESTIC_PAY_ID currently describes.  Minted from the same
+      *    named-counter pool as CONSENT_ID/DOMESTIC_PAY_ID, threaded
+      *    into PROCTRAN_REF via XFRFUN so a single number traces a
+      *    payment from consent creation to its ledger entry.  Reminted
+      *    alongside DOMESTIC_PAY_ID each time a recurring consent is
+      *    re-armed for its next occurrence.
+             END_TO_END_ID                  CHAR(12)
            ) END-EXEC.
\ No newline at end of file
