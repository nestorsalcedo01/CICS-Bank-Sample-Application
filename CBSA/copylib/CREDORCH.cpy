@@ -0,0 +1,21 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2020.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      *    DFHCOMMAREA for CREDORCH, the credit-agency orchestration
+      *    program.  CDOR-CREDIT-SCORE and the CDOR-SCORE-DATE-xx
+      *    fields are the same width and breakdown as BNK1DCM's
+      *    CREDSCI/SCRDTDDI/SCRDTMMI/SCRDTYYI map fields, so a caller
+      *    can MOVE them straight across once something in this
+      *    checkout sends that map.
+           05 CDOR-CUST-NO               PIC 9(10).
+           05 CDOR-CREDIT-SCORE          PIC X(3).
+           05 CDOR-SCORE-DATE-DD         PIC X(2).
+           05 CDOR-SCORE-DATE-MM         PIC X(2).
+           05 CDOR-SCORE-DATE-YYYY       PIC X(4).
+           05 CDOR-RETURN-CD             PIC S9(4).
+           05 CDOR-ERROR-MSG             PIC X(60).
