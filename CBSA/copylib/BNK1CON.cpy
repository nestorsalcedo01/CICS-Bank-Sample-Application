@@ -0,0 +1,338 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2017.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      *    BMS-generated-style map for a Consent Inquiry screen, for
+      *    tellers/ops staff to look up a CONSENT row by either its
+      *    CONSENT ID or its debit account number and see everything
+      *    GET-CONSENT-STATUS (CONSENT.cbl) knows about it.
+       01  BNK1CONI.
+           02  FILLER PIC X(12).
+           02  CONSIDL    COMP  PIC  S9(4).
+           02  CONSIDF    PICTURE X.
+           02  FILLER REDEFINES CONSIDF.
+             03 CONSIDA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  CONSIDI  PIC X(9).
+           02  DEBACL    COMP  PIC  S9(4).
+           02  DEBACF    PICTURE X.
+           02  FILLER REDEFINES DEBACF.
+             03 DEBACA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  DEBACI  PIC X(16).
+           02  STATUSL    COMP  PIC  S9(4).
+           02  STATUSF    PICTURE X.
+           02  FILLER REDEFINES STATUSF.
+             03 STATUSA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  STATUSI  PIC X(1).
+           02  PAYIDL    COMP  PIC  S9(4).
+           02  PAYIDF    PICTURE X.
+           02  FILLER REDEFINES PAYIDF.
+             03 PAYIDA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  PAYIDI  PIC X(9).
+           02  PAYSTL    COMP  PIC  S9(4).
+           02  PAYSTF    PICTURE X.
+           02  FILLER REDEFINES PAYSTF.
+             03 PAYSTA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  PAYSTI  PIC X(4).
+           02  CREDACL    COMP  PIC  S9(4).
+           02  CREDACF    PICTURE X.
+           02  FILLER REDEFINES CREDACF.
+             03 CREDACA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  CREDACI  PIC X(16).
+           02  CREDSNL    COMP  PIC  S9(4).
+           02  CREDSNF    PICTURE X.
+           02  FILLER REDEFINES CREDSNF.
+             03 CREDSNA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  CREDSNI  PIC X(50).
+           02  CREDCNL    COMP  PIC  S9(4).
+           02  CREDCNF    PICTURE X.
+           02  FILLER REDEFINES CREDCNF.
+             03 CREDCNA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  CREDCNI  PIC X(50).
+           02  DEBSNL    COMP  PIC  S9(4).
+           02  DEBSNF    PICTURE X.
+           02  FILLER REDEFINES DEBSNF.
+             03 DEBSNA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  DEBSNI  PIC X(50).
+           02  DEBCNL    COMP  PIC  S9(4).
+           02  DEBCNF    PICTURE X.
+           02  FILLER REDEFINES DEBCNF.
+             03 DEBCNA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  DEBCNI  PIC X(50).
+           02  AMOUNTL    COMP  PIC  S9(4).
+           02  AMOUNTF    PICTURE X.
+           02  FILLER REDEFINES AMOUNTF.
+             03 AMOUNTA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  AMOUNTI  PIC X(14).
+           02  CURRL    COMP  PIC  S9(4).
+           02  CURRF    PICTURE X.
+           02  FILLER REDEFINES CURRF.
+             03 CURRA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  CURRI  PIC X(3).
+           02  SCOPEL    COMP  PIC  S9(4).
+           02  SCOPEF    PICTURE X.
+           02  FILLER REDEFINES SCOPEF.
+             03 SCOPEA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  SCOPEI  PIC X(1).
+           02  CHGBRL    COMP  PIC  S9(4).
+           02  CHGBRF    PICTURE X.
+           02  FILLER REDEFINES CHGBRF.
+             03 CHGBRA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  CHGBRI  PIC X(20).
+           02  CHGTYL    COMP  PIC  S9(4).
+           02  CHGTYF    PICTURE X.
+           02  FILLER REDEFINES CHGTYF.
+             03 CHGTYA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  CHGTYI  PIC X(20).
+           02  CHGAMTL    COMP  PIC  S9(4).
+           02  CHGAMTF    PICTURE X.
+           02  FILLER REDEFINES CHGAMTF.
+             03 CHGAMTA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  CHGAMTI  PIC X(14).
+           02  CHGCURL    COMP  PIC  S9(4).
+           02  CHGCURF    PICTURE X.
+           02  FILLER REDEFINES CHGCURF.
+             03 CHGCURA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  CHGCURI  PIC X(3).
+           02  CREATSL    COMP  PIC  S9(4).
+           02  CREATSF    PICTURE X.
+           02  FILLER REDEFINES CREATSF.
+             03 CREATSA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  CREATSI  PIC X(26).
+           02  UPDTSL    COMP  PIC  S9(4).
+           02  UPDTSF    PICTURE X.
+           02  FILLER REDEFINES UPDTSF.
+             03 UPDTSA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  UPDTSI  PIC X(26).
+           02  EXPTSL    COMP  PIC  S9(4).
+           02  EXPTSF    PICTURE X.
+           02  FILLER REDEFINES EXPTSF.
+             03 EXPTSA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  EXPTSI  PIC X(26).
+           02  FUNDSL    COMP  PIC  S9(4).
+           02  FUNDSF    PICTURE X.
+           02  FILLER REDEFINES FUNDSF.
+             03 FUNDSA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  FUNDSI  PIC X(1).
+           02  MESSAGEL    COMP  PIC  S9(4).
+           02  MESSAGEF    PICTURE X.
+           02  FILLER REDEFINES MESSAGEF.
+             03 MESSAGEA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  MESSAGEI  PIC X(79).
+           02  DUMMYL    COMP  PIC  S9(4).
+           02  DUMMYF    PICTURE X.
+           02  FILLER REDEFINES DUMMYF.
+             03 DUMMYA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  DUMMYI  PIC X(1).
+       01  BNK1CONO REDEFINES BNK1CONI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  CONSIDC    PICTURE X.
+           02  CONSIDP    PICTURE X.
+           02  CONSIDH    PICTURE X.
+           02  CONSIDV    PICTURE X.
+           02  CONSIDU    PICTURE X.
+           02  CONSIDM    PICTURE X.
+           02  CONSIDO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  DEBACC    PICTURE X.
+           02  DEBACP    PICTURE X.
+           02  DEBACH    PICTURE X.
+           02  DEBACV    PICTURE X.
+           02  DEBACU    PICTURE X.
+           02  DEBACM    PICTURE X.
+           02  DEBACO  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  STATUSC    PICTURE X.
+           02  STATUSP    PICTURE X.
+           02  STATUSH    PICTURE X.
+           02  STATUSV    PICTURE X.
+           02  STATUSU    PICTURE X.
+           02  STATUSM    PICTURE X.
+           02  STATUSO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  PAYIDC    PICTURE X.
+           02  PAYIDP    PICTURE X.
+           02  PAYIDH    PICTURE X.
+           02  PAYIDV    PICTURE X.
+           02  PAYIDU    PICTURE X.
+           02  PAYIDM    PICTURE X.
+           02  PAYIDO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  PAYSTC    PICTURE X.
+           02  PAYSTP    PICTURE X.
+           02  PAYSTH    PICTURE X.
+           02  PAYSTV    PICTURE X.
+           02  PAYSTU    PICTURE X.
+           02  PAYSTM    PICTURE X.
+           02  PAYSTO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  CREDACC    PICTURE X.
+           02  CREDACP    PICTURE X.
+           02  CREDACH    PICTURE X.
+           02  CREDACV    PICTURE X.
+           02  CREDACU    PICTURE X.
+           02  CREDACM    PICTURE X.
+           02  CREDACO  PIC X(16).
+           02  FILLER PICTURE X(3).
+           02  CREDSNC    PICTURE X.
+           02  CREDSNP    PICTURE X.
+           02  CREDSNH    PICTURE X.
+           02  CREDSNV    PICTURE X.
+           02  CREDSNU    PICTURE X.
+           02  CREDSNM    PICTURE X.
+           02  CREDSNO  PIC X(50).
+           02  FILLER PICTURE X(3).
+           02  CREDCNC    PICTURE X.
+           02  CREDCNP    PICTURE X.
+           02  CREDCNH    PICTURE X.
+           02  CREDCNV    PICTURE X.
+           02  CREDCNU    PICTURE X.
+           02  CREDCNM    PICTURE X.
+           02  CREDCNO  PIC X(50).
+           02  FILLER PICTURE X(3).
+           02  DEBSNC    PICTURE X.
+           02  DEBSNP    PICTURE X.
+           02  DEBSNH    PICTURE X.
+           02  DEBSNV    PICTURE X.
+           02  DEBSNU    PICTURE X.
+           02  DEBSNM    PICTURE X.
+           02  DEBSNO  PIC X(50).
+           02  FILLER PICTURE X(3).
+           02  DEBCNC    PICTURE X.
+           02  DEBCNP    PICTURE X.
+           02  DEBCNH    PICTURE X.
+           02  DEBCNV    PICTURE X.
+           02  DEBCNU    PICTURE X.
+           02  DEBCNM    PICTURE X.
+           02  DEBCNO  PIC X(50).
+           02  FILLER PICTURE X(3).
+           02  AMOUNTC    PICTURE X.
+           02  AMOUNTP    PICTURE X.
+           02  AMOUNTH    PICTURE X.
+           02  AMOUNTV    PICTURE X.
+           02  AMOUNTU    PICTURE X.
+           02  AMOUNTM    PICTURE X.
+           02  AMOUNTO  PIC X(14).
+           02  FILLER PICTURE X(3).
+           02  CURRC    PICTURE X.
+           02  CURRP    PICTURE X.
+           02  CURRH    PICTURE X.
+           02  CURRV    PICTURE X.
+           02  CURRU    PICTURE X.
+           02  CURRM    PICTURE X.
+           02  CURRO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  SCOPEC    PICTURE X.
+           02  SCOPEP    PICTURE X.
+           02  SCOPEH    PICTURE X.
+           02  SCOPEV    PICTURE X.
+           02  SCOPEU    PICTURE X.
+           02  SCOPEM    PICTURE X.
+           02  SCOPEO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  CHGBRC    PICTURE X.
+           02  CHGBRP    PICTURE X.
+           02  CHGBRH    PICTURE X.
+           02  CHGBRV    PICTURE X.
+           02  CHGBRU    PICTURE X.
+           02  CHGBRM    PICTURE X.
+           02  CHGBRO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  CHGTYC    PICTURE X.
+           02  CHGTYP    PICTURE X.
+           02  CHGTYH    PICTURE X.
+           02  CHGTYV    PICTURE X.
+           02  CHGTYU    PICTURE X.
+           02  CHGTYM    PICTURE X.
+           02  CHGTYO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  CHGAMTC    PICTURE X.
+           02  CHGAMTP    PICTURE X.
+           02  CHGAMTH    PICTURE X.
+           02  CHGAMTV    PICTURE X.
+           02  CHGAMTU    PICTURE X.
+           02  CHGAMTM    PICTURE X.
+           02  CHGAMTO  PIC X(14).
+           02  FILLER PICTURE X(3).
+           02  CHGCURC    PICTURE X.
+           02  CHGCURP    PICTURE X.
+           02  CHGCURH    PICTURE X.
+           02  CHGCURV    PICTURE X.
+           02  CHGCURU    PICTURE X.
+           02  CHGCURM    PICTURE X.
+           02  CHGCURO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  CREATSC    PICTURE X.
+           02  CREATSP    PICTURE X.
+           02  CREATSH    PICTURE X.
+           02  CREATSV    PICTURE X.
+           02  CREATSU    PICTURE X.
+           02  CREATSM    PICTURE X.
+           02  CREATSO  PIC X(26).
+           02  FILLER PICTURE X(3).
+           02  UPDTSC    PICTURE X.
+           02  UPDTSP    PICTURE X.
+           02  UPDTSH    PICTURE X.
+           02  UPDTSV    PICTURE X.
+           02  UPDTSU    PICTURE X.
+           02  UPDTSM    PICTURE X.
+           02  UPDTSO  PIC X(26).
+           02  FILLER PICTURE X(3).
+           02  EXPTSC    PICTURE X.
+           02  EXPTSP    PICTURE X.
+           02  EXPTSH    PICTURE X.
+           02  EXPTSV    PICTURE X.
+           02  EXPTSU    PICTURE X.
+           02  EXPTSM    PICTURE X.
+           02  EXPTSO  PIC X(26).
+           02  FILLER PICTURE X(3).
+           02  FUNDSC    PICTURE X.
+           02  FUNDSP    PICTURE X.
+           02  FUNDSH    PICTURE X.
+           02  FUNDSV    PICTURE X.
+           02  FUNDSU    PICTURE X.
+           02  FUNDSM    PICTURE X.
+           02  FUNDSO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MESSAGEC    PICTURE X.
+           02  MESSAGEP    PICTURE X.
+           02  MESSAGEH    PICTURE X.
+           02  MESSAGEV    PICTURE X.
+           02  MESSAGEU    PICTURE X.
+           02  MESSAGEM    PICTURE X.
+           02  MESSAGEO  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  DUMMYC    PICTURE X.
+           02  DUMMYP    PICTURE X.
+           02  DUMMYH    PICTURE X.
+           02  DUMMYV    PICTURE X.
+           02  DUMMYU    PICTURE X.
+           02  DUMMYM    PICTURE X.
+           02  DUMMYO  PIC X(1).
