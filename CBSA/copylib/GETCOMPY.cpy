@@ -0,0 +1,8 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2016.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+           05 COMPANY-NAME              PIC X(30).
