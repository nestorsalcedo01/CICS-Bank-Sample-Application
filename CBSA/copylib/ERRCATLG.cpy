@@ -0,0 +1,49 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2017.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      *    Shared application-level error catalogue for the DFHCA-
+      *    RETURN-CD values CONSENT.cbl and DPAYAPI.cbl set in their
+      *    own CONSTAPI DFHCOMMAREA. Each entry is CODE(4)/
+      *    CATEGORY(12)/MESSAGE(60) = 76 bytes, the same FILLER-table-
+      *    plus-REDEFINES idiom used for WS-TRAN-TYPE-TABLE in
+      *    PROLOAD.cbl. Raw DB2 SQLCODEs and CICS RESP values passed
+      *    straight through to DFHCA-RETURN-CD are not catalogued
+      *    here -- they are inherently variable, not part of this
+      *    application's fixed set of return codes.
+      *    Code 103 (VELOCITY) is raised by DPAYAPI's daily/monthly
+      *    payment velocity check, not by a DB2 SELECT/UPDATE.
+       01  WS-ERROR-CATALOGUE-TABLE.
+           05 FILLER PIC X(76) VALUE
+           '0008VALIDATION  INVALID REQUEST TYPE'.
+           05 FILLER PIC X(76) VALUE
+           '0009VALIDATION  CREDIT/DEBIT AC MISSING IN REQUEST'.
+           05 FILLER PIC X(76) VALUE
+           '0010VALIDATION  REQUESTED AMOUNT LESS THAN OR EQUALS ZERO'.
+           05 FILLER PIC X(76) VALUE
+           '0011VALIDATION  IDENTIFIER PASSED IS NOT VALID'.
+           05 FILLER PIC X(76) VALUE
+           '0012STATE       CONSENT STATE DOES NOT ALLOW REVOKE'.
+           05 FILLER PIC X(76) VALUE
+           '0013STATE       CONSENT STATE DOES NOT ALLOW AMEND'.
+           05 FILLER PIC X(76) VALUE
+           '0014CURRENCY    CONSENT CURRENCY DOES NOT MATCH DEBIT AC'.
+           05 FILLER PIC X(76) VALUE
+           '0015VALIDATION  PAYMENT SCOPE MUST BE D OR X'.
+           05 FILLER PIC X(76) VALUE
+           '0100FUNDS       FUNDS NOT AVAILABLE IN THE ACCOUNT'.
+           05 FILLER PIC X(76) VALUE
+           '0101STATE       PAYMENT ALREADY PROCESSED'.
+           05 FILLER PIC X(76) VALUE
+           '0102CURRENCY    UNSUPPORTED CONSENT CURRENCY CODE'.
+           05 FILLER PIC X(76) VALUE
+           '0103VELOCITY    DAILY OR MONTHLY PAYMENT LIMIT EXCEEDED'.
+       01  WS-ERROR-CATALOGUE-REDEF REDEFINES WS-ERROR-CATALOGUE-TABLE.
+           05 WS-EC-ENTRY OCCURS 12 TIMES INDEXED BY WS-EC-IDX.
+              10 WS-EC-CODE              PIC 9(4).
+              10 WS-EC-CATEGORY          PIC X(12).
+              10 WS-EC-MESSAGE           PIC X(60).
