@@ -0,0 +1,20 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2026.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      * Audit trail of CONSENT_STATUS/DOMESTIC_PAY_STATUS transitions,
+      * one row per change, so a consent's prior states are still
+      * visible after CONSENT itself has been overwritten with the
+      * new ones.
+           EXEC SQL DECLARE CONSENT_HISTORY TABLE
+           ( CONSENT_ID                     INTEGER NOT NULL,
+             OLD_CONSENT_STATUS             CHAR(1),
+             NEW_CONSENT_STATUS             CHAR(1),
+             OLD_DOMESTIC_PAY_STATUS        CHAR(4),
+             NEW_DOMESTIC_PAY_STATUS        CHAR(4),
+             CHANGE_TS                      TIMESTAMP NOT NULL
+           ) END-EXEC.
