@@ -0,0 +1,20 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2015,2018.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+              05 ACCOUNT-EYECATCHER       PIC X(4).
+              05 ACCOUNT-CUSTOMER-NUMBER  PIC X(10).
+              05 ACCOUNT-KEY.
+                 10 ACCOUNT-SORT-CODE     PIC X(6).
+                 10 ACCOUNT-NUMBER        PIC X(8).
+              05 ACCOUNT-TYPE             PIC X(8).
+              05 ACCOUNT-INTEREST-RATE    PIC S9(4)V99 USAGE COMP-3.
+              05 ACCOUNT-OPENED           PIC X(10).
+              05 ACCOUNT-OVERDRAFT-LIMIT  PIC S9(9) USAGE COMP.
+              05 ACCOUNT-LAST-STATEMENT   PIC X(10).
+              05 ACCOUNT-NEXT-STATEMENT   PIC X(10).
+              05 ACCOUNT-AVAILABLE-BALANCE PIC S9(10)V99 USAGE COMP-3.
+              05 ACCOUNT-ACTUAL-BALANCE   PIC S9(10)V99 USAGE COMP-3.
