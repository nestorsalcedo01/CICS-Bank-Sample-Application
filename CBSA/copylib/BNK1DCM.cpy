@@ -90,6 +90,21 @@
              03 SCRDTYYA    PICTURE X.
            02  FILLER   PICTURE X(6).
            02  SCRDTYYI  PIC X(4).
+      *    Disposition capture for compliance: CONFIRMI must be 'Y'
+      *    before the delete is actioned, and REASONI records why the
+      *    customer record is being deleted.
+           02  CONFIRML    COMP  PIC  S9(4).
+           02  CONFIRMF    PICTURE X.
+           02  FILLER REDEFINES CONFIRMF.
+             03 CONFIRMA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  CONFIRMI  PIC X(1).
+           02  REASONL    COMP  PIC  S9(4).
+           02  REASONF    PICTURE X.
+           02  FILLER REDEFINES REASONF.
+             03 REASONA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  REASONI  PIC X(40).
            02  MESSAGEL    COMP  PIC  S9(4).
            02  MESSAGEF    PICTURE X.
            02  FILLER REDEFINES MESSAGEF.
@@ -225,6 +240,22 @@
            02  SCRDTYYM    PICTURE X.
            02  SCRDTYYO  PIC X(4).
            02  FILLER PICTURE X(3).
+           02  CONFIRMC    PICTURE X.
+           02  CONFIRMP    PICTURE X.
+           02  CONFIRMH    PICTURE X.
+           02  CONFIRMV    PICTURE X.
+           02  CONFIRMU    PICTURE X.
+           02  CONFIRMM    PICTURE X.
+           02  CONFIRMO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  REASONC    PICTURE X.
+           02  REASONP    PICTURE X.
+           02  REASONH    PICTURE X.
+           02  REASONV    PICTURE X.
+           02  REASONU    PICTURE X.
+           02  REASONM    PICTURE X.
+           02  REASONO  PIC X(40).
+           02  FILLER PICTURE X(3).
            02  MESSAGEC    PICTURE X.
            02  MESSAGEP    PICTURE X.
            02  MESSAGEH    PICTURE X.
