@@ -0,0 +1,29 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2020.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      * Static foreign-exchange rate table, used to convert an amount
+      * quoted in CURRENCY-CD into the bank's base ledger currency
+      * (GBP) before a funds check or a transfer is carried out.
+           05 FX-RATE-TABLE.
+              10 FX-RATE-ENTRY OCCURS 6 TIMES
+                               INDEXED BY FX-IDX.
+                 15 FX-CCY-CODE     PIC X(3).
+                 15 FX-RATE-TO-BASE PIC S9(5)V9(6) USAGE COMP-3.
+           05 FX-RATE-VALUES REDEFINES FX-RATE-TABLE.
+              10 FILLER PIC X(3) VALUE 'GBP'.
+              10 FILLER PIC S9(5)V9(6) USAGE COMP-3 VALUE 1.000000.
+              10 FILLER PIC X(3) VALUE 'USD'.
+              10 FILLER PIC S9(5)V9(6) USAGE COMP-3 VALUE 0.790000.
+              10 FILLER PIC X(3) VALUE 'EUR'.
+              10 FILLER PIC S9(5)V9(6) USAGE COMP-3 VALUE 0.860000.
+              10 FILLER PIC X(3) VALUE 'INR'.
+              10 FILLER PIC S9(5)V9(6) USAGE COMP-3 VALUE 0.009500.
+              10 FILLER PIC X(3) VALUE 'JPY'.
+              10 FILLER PIC S9(5)V9(6) USAGE COMP-3 VALUE 0.005300.
+              10 FILLER PIC X(3) VALUE 'AUD'.
+              10 FILLER PIC S9(5)V9(6) USAGE COMP-3 VALUE 0.520000.
