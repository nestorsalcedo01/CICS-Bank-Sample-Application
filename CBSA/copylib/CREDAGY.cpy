@@ -0,0 +1,15 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2020.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      *    DFHCOMMAREA for a single call to CREDAGY, one of up to
+      *    CREDIT-AGENCY-CNT (see DATASTR copybook) external credit-
+      *    scoring agencies CREDORCH consults for a customer.
+           05 CRAG-CUST-NO               PIC 9(10).
+           05 CRAG-AGENCY-ID             PIC 9(1).
+           05 CRAG-SCORE                 PIC 9(3).
+           05 CRAG-RETURN-CD             PIC S9(4).
