@@ -0,0 +1,9 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2016.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+       01 COMPNAME                      PIC X(30) VALUE
+           'CICS Bank Sample Application'.
