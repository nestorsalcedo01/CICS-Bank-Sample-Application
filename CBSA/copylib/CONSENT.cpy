@@ -30,7 +30,8 @@
                  10 CURRENCY-CD          PIC X(3).
                  10 CREATE-TS            PIC X(26).
                  10 LAST-UPDATE-TS       PIC X(26).
+                 10 EXPIRY-TS            PIC X(26).
 
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 14      *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 15      *
       ******************************************************************
\ No newline at end of file
