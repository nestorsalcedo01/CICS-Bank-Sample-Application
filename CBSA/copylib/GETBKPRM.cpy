@@ -0,0 +1,15 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2020.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      *    Combined bank-parameters commarea -- everything a screen
+      *    transaction needs to paint its header in one LINK, instead
+      *    of separate LINKs to GETSCODE and GETCOMPY.  Add any
+      *    further bank-level constant here rather than growing the
+      *    number of single-field GET* utilities.
+           05 BKPRM-SORTCODE             PIC 9(6).
+           05 BKPRM-COMPANY-NAME         PIC X(30).
