@@ -0,0 +1,19 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2026.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      * Notification outbox: one row per DOMESTIC_PAY_STATUS change,
+      * EVENT_STATUS starting out 'N' (not yet notified) so an
+      * external notification service can poll for new rows and tell
+      * the payer/payee their payment succeeded or failed, instead of
+      * the change only being visible via a GET-CONSENT-STATUS poll.
+           EXEC SQL DECLARE CONSENT_EVENTS TABLE
+           ( CONSENT_ID                     INTEGER NOT NULL,
+             DOMESTIC_PAY_STATUS            CHAR(4) NOT NULL,
+             EVENT_STATUS                   CHAR(1) NOT NULL,
+             CREATE_TS                      TIMESTAMP NOT NULL
+           ) END-EXEC.
