@@ -9,6 +9,15 @@
           88 NEWCUSNO-FUNCTION-GETNEW VALUE 'G'.
           88 NEWCUSNO-FUNCTION-ROLLBACK VALUE 'R'.
           88 NEWCUSNO-FUNCTION-CURRENT VALUE 'C'.
+          88 NEWCUSNO-FUNCTION-RESERVE-RANGE VALUE 'B'.
           03 CUSTOMER-NUMBER                  PIC 9(10) DISPLAY.
           03 NEWCUSNO-SUCCESS                    PIC X.
           03 NEWCUSNO-FAIL-CODE                  PIC X.
+      *  RESERVE-RANGE ('B' for block): caller sets NEWCUSNO-RANGE-
+      *  COUNT to how many contiguous customer numbers a bulk job
+      *  needs and gets back NEWCUSNO-RANGE-START as the first one;
+      *  the rest are START, START+1, ... START+COUNT-1.  This lets a
+      *  month-end bulk customer-opening run claim a whole block in
+      *  one call instead of hammering the counter once per customer.
+          03 NEWCUSNO-RANGE-COUNT                PIC 9(8) DISPLAY.
+          03 NEWCUSNO-RANGE-START                PIC 9(10) DISPLAY.
