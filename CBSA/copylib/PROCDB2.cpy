@@ -15,6 +15,8 @@
                PROCTRAN_REF                    CHAR(12),
                PROCTRAN_TYPE                   CHAR(3),
                PROCTRAN_DESC                   CHAR(40),
-               PROCTRAN_AMOUNT                 DECIMAL(12, 2)
+               PROCTRAN_AMOUNT                 DECIMAL(12, 2),
+               PROCTRAN_CONSENT_ID             INTEGER NOT NULL,
+               PROCTRAN_COUNTER_ACC_NO         CHAR(9)
               )
            END-EXEC.
