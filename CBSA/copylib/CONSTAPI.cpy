@@ -10,6 +10,12 @@
            10 DFHCA-CONSENT-STATUS       PIC X(1).
            10 DFHCA-DOMESTIC-PAY-ID      PIC 9(9).
            10 DFHCA-DOMESTIC-PAY-STATUS  PIC X(4).
+      *    End-to-end reference for the current DOMESTIC_PAY_ID -
+      *    see CONSTDB2 END_TO_END_ID.  Returned on consent creation
+      *    and on every status enquiry so a caller can quote one
+      *    number that traces the payment through to its PROCTRAN
+      *    ledger entry.
+           10 DFHCA-END-TO-END-ID        PIC X(12).
            10 DFHCA-CREDIT-AC            PIC X(16).
            10 DFHCA-CREDIT-AC-SCHEMENAME PIC X(50).
            10 DFHCA-CREDIT-AC-CUSTNAME   PIC X(50).
@@ -18,6 +24,19 @@
            10 DFHCA-DEBIT-AC-CUSTNAME    PIC X(50).
            10 DFHCA-CONSENT-AMOUNT       PIC S9(10)V99.
            10 DFHCA-CURRENCY-CD          PIC X(3).
+      *    'D' domestic (UK CHAPS, the original/default behaviour) or
+      *    'X' cross-border/international.  Spaces on a create request
+      *    is treated as 'D' so existing callers are unaffected.
+           10 DFHCA-PAYMENT-SCOPE        PIC X(1).
+      *    'O' one-off (default) or 'R' recurring/standing order -
+      *    see CONSTDB2 CONSENT_TYPE.  A recurring create request
+      *    must also supply DFHCA-RECUR-FREQUENCY plus at least one
+      *    of DFHCA-RECUR-OCCURRENCES or DFHCA-RECUR-END-DATE.
+           10 DFHCA-CONSENT-TYPE         PIC X(1).
+           10 DFHCA-RECUR-FREQUENCY      PIC X(1).
+           10 DFHCA-RECUR-OCCURRENCES    PIC 9(4).
+           10 DFHCA-RECUR-END-DATE       PIC X(10).
+           10 DFHCA-RECUR-NEXT-DUE-DATE  PIC X(10).
            10 DFHCA-CHARGES.
               15 DFHCA-CHARGE-BEARER     PIC X(20).
               15 DFHCA-CHARGE-TYPE       PIC X(20).
@@ -26,6 +45,14 @@
                  20 DFHCA-CHARGE-CUR-CD  PIC X(3).
            10 DFHCA-CREATE-TS            PIC X(32).
            10 DFHCA-LAST-UPDATE-TS       PIC X(32).
+           10 DFHCA-EXPIRY-TS            PIC X(32).
            10 DFHCA-FUNDS-AVAIL-FLAG     PIC X(1).
            10 DFHCA-RETURN-CD            PIC S9(4).
+      *    Stable category for DFHCA-RETURN-CD, looked up from the
+      *    shared error catalogue (see ERRCATLG copybook) so a client
+      *    channel can branch on category/code rather than having to
+      *    string-match DFHCA-ERROR-MSG. Spaces on a 0 return code;
+      *    'SYSTEM' for a raw DB2/CICS passthrough code the catalogue
+      *    does not recognise.
+           10 DFHCA-ERROR-CATEGORY       PIC X(12).
            10 DFHCA-ERROR-MSG            PIC X(200).
