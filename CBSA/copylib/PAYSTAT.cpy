@@ -0,0 +1,24 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2026.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      * Open-Banking-style DOMESTIC_PAY_STATUS codes shared between
+      * CONSENT and DPAYAPI, so client channels get consistent,
+      * documented codes instead of reverse-engineering 4-character
+      * literals from the source.
+           05 PYST-PENDING                       PIC X(4)
+                                                  VALUE 'P   '.
+           05 PYST-REJECTED                      PIC X(4)
+                                                  VALUE 'R   '.
+           05 PYST-ACCEPTED-SETTLEMENT-COMPLETED PIC X(4)
+                                                  VALUE 'ASC '.
+           05 PYST-ACCEPTED-SETTLEMENT-INPROCESS PIC X(4)
+                                                  VALUE 'ASP '.
+           05 PYST-REVOKED                       PIC X(4)
+                                                  VALUE 'RVK '.
+           05 PYST-EXPIRED                       PIC X(4)
+                                                  VALUE 'EXP '.
