@@ -0,0 +1,21 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2015,2018.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+           EXEC SQL DECLARE ACCOUNT TABLE
+           ( ACCOUNT_EYECATCHER             CHAR(4),
+             ACCOUNT_CUSTOMER_NUMBER        CHAR(10),
+             ACCOUNT_SORTCODE               CHAR(6) NOT NULL,
+             ACCOUNT_NUMBER                 CHAR(8) NOT NULL,
+             ACCOUNT_TYPE                   CHAR(8),
+             ACCOUNT_INTEREST_RATE          DECIMAL(4, 2),
+             ACCOUNT_OPENED                 DATE,
+             ACCOUNT_OVERDRAFT_LIMIT        INTEGER,
+             ACCOUNT_LAST_STATEMENT         DATE,
+             ACCOUNT_NEXT_STATEMENT         DATE,
+             ACCOUNT_AVAILABLE_BALANCE      DECIMAL(10, 2),
+             ACCOUNT_ACTUAL_BALANCE         DECIMAL(10, 2)
+           ) END-EXEC.
