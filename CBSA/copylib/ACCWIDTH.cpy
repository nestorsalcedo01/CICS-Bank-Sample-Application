@@ -0,0 +1,21 @@
+      * Licensed Materials - Property of IBM
+      *
+      * (c) Copyright IBM Corp. 2026.
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract
+      * with IBM Corp.
+      *
+      * Shared by ACCLOAD and PROLOAD, which both pad an 8-digit
+      * account/PROCTRAN number from their respective offload files
+      * out to the 9-byte ACCOUNT_NUMBER/PROCTRAN_NUMBER column width
+      * DB2 uses.  WS-ACCTNO-ZERO-PAD is a ready-made run of zeros
+      * long enough for any realistic future width expansion;
+      * WS-ACCTNO-PAD-LEN is computed once from the actual field
+      * lengths rather than hardcoded, so the next account-number
+      * width change only means widening the HV-*/DB2 column
+      * definitions -- the STRING logic that pads to fit does not
+      * need to be touched again.
+           05 WS-ACCTNO-ZERO-PAD            PIC X(10) VALUE
+                                             '0000000000'.
+           05 WS-ACCTNO-PAD-LEN             PIC 9(2) VALUE 0.
