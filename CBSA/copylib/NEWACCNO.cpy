@@ -9,6 +9,15 @@
           88 NEWACCNO-FUNCTION-GETNEW VALUE 'G'.
           88 NEWACCNO-FUNCTION-ROLLBACK VALUE 'R'.
           88 NEWACCNO-FUNCTION-CURRENT VALUE 'C'.
+          88 NEWACCNO-FUNCTION-RESERVE-RANGE VALUE 'B'.
           03 ACCOUNT-NUMBER                  PIC 9(8) DISPLAY.
           03 NEWACCNO-SUCCESS                    PIC X.
           03 NEWACCNO-FAIL-CODE                  PIC X.
+      *  RESERVE-RANGE ('B' for block): caller sets NEWACCNO-RANGE-
+      *  COUNT to how many contiguous account numbers a bulk job
+      *  needs and gets back NEWACCNO-RANGE-START as the first one;
+      *  the rest are START, START+1, ... START+COUNT-1.  This lets a
+      *  month-end bulk account-opening run claim a whole block in
+      *  one call instead of hammering the counter once per account.
+          03 NEWACCNO-RANGE-COUNT                PIC 9(8) DISPLAY.
+          03 NEWACCNO-RANGE-START                PIC 9(8) DISPLAY.
