@@ -12,11 +12,26 @@
              03 CUSTNOA    PICTURE X.
            02  FILLER   PICTURE X(6).
            02  CUSTNOI  PIC X(10).
+           02  PAGENOL    COMP  PIC  S9(4).
+           02  PAGENOF    PICTURE X.
+           02  FILLER REDEFINES PAGENOF.
+             03 PAGENOA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  PAGENOI  PIC X(4).
            02  ACCOUNTD OCCURS 10 TIMES.
              03  ACCOUNTL    COMP  PIC  S9(4).
              03  ACCOUNTF    PICTURE X.
              03  FILLER   PICTURE X(6).
              03  ACCOUNTI  PIC X(79).
+      *    Y when a further page of accounts exists beyond the ones
+      *    on screen, so the transaction knows whether PF8 (next
+      *    page) should be honoured; N on the last page.
+           02  MOREL    COMP  PIC  S9(4).
+           02  MOREF    PICTURE X.
+           02  FILLER REDEFINES MOREF.
+             03 MOREA    PICTURE X.
+           02  FILLER   PICTURE X(6).
+           02  MOREI  PIC X(1).
            02  MESSAGEL    COMP  PIC  S9(4).
            02  MESSAGEF    PICTURE X.
            02  FILLER REDEFINES MESSAGEF.
@@ -47,6 +62,14 @@
            02  CUSTNOU    PICTURE X.
            02  CUSTNOM    PICTURE X.
            02  CUSTNOO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  PAGENOC    PICTURE X.
+           02  PAGENOP    PICTURE X.
+           02  PAGENOH    PICTURE X.
+           02  PAGENOV    PICTURE X.
+           02  PAGENOU    PICTURE X.
+           02  PAGENOM    PICTURE X.
+           02  PAGENOO  PIC X(4).
            02  DFHMS1 OCCURS 10 TIMES.
              03  FILLER PICTURE X(2).
              03  ACCOUNTA    PICTURE X.
@@ -58,6 +81,14 @@
              03  ACCOUNTM    PICTURE X.
              03  ACCOUNTO  PIC X(79).
            02  FILLER PICTURE X(3).
+           02  MOREC    PICTURE X.
+           02  MOREP    PICTURE X.
+           02  MOREH    PICTURE X.
+           02  MOREV    PICTURE X.
+           02  MOREU    PICTURE X.
+           02  MOREM    PICTURE X.
+           02  MOREO  PIC X(1).
+           02  FILLER PICTURE X(3).
            02  MESSAGEC    PICTURE X.
            02  MESSAGEP    PICTURE X.
            02  MESSAGEH    PICTURE X.
