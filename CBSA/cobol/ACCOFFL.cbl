@@ -43,6 +43,27 @@
                   RECORD KEY   IS ACCOUNT-KEY
                   FILE STATUS  IS ACC-VSAM-STATUS.
 
+      *    Holds the list of branch sort codes to offload, so adding
+      *    a branch/sort code is a parameter-file update rather than
+      *    a hand-edit and recompile of this program.
+           SELECT SRTCD-PARM-FILE
+                  ASSIGN TO SRTCDPRM
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS SRTCD-FILE-STATUS.
+
+      *    Holds a runtime override of BANK-DATASTORE-FLAGS (DATASTR
+      *    copybook) so operations can flip, say, CUSTOMER-FLAG from
+      *    VSAM 'V' to DB2 '2' during a planned data-store migration
+      *    by dropping a new parameter file in front of the next run,
+      *    without recompiling this or any of the other programs that
+      *    share the DATASTR copybook.
+           SELECT DATASTR-PARM-FILE
+                  ASSIGN TO DATASTRPRM
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS DATASTR-FILE-STATUS.
+
        DATA DIVISION.
       *****************************************************************
       *** File Section                                              ***
@@ -80,6 +101,17 @@
                  05 ACCOUNT-AVAILABLE-BALANCE  PIC S9(10)V99.
                  05 ACCOUNT-ACTUAL-BALANCE     PIC S9(10)V99.
 
+       FD  SRTCD-PARM-FILE.
+       01  SRTCD-PARM-RECORD                PIC 9(6).
+
+       FD  DATASTR-PARM-FILE.
+       01  DATASTR-PARM-RECORD.
+           05 DSP-CUSTOMER-FLAG              PIC X.
+           05 DSP-ACCOUNT-FLAG               PIC X.
+           05 DSP-PROCTRAN-FLAG              PIC X.
+           05 DSP-NAMED-COUNTER-FLAG         PIC X.
+           05 DSP-LIBERTY-DATA-ACCESS-FLAG   PIC X.
+
 
       *****************************************************************
       *** Working storage                                           ***
@@ -152,7 +184,12 @@
               05 HV-ACCOUNT-AVAILABLE-BALANCE  PIC S9(10)V99 COMP-3.
               05 HV-ACCOUNT-ACTUAL-BALANCE     PIC S9(10)V99 COMP-3.
 
-      * Declare the CURSOR for ACCOUNT table
+      * Declare the CURSOR for ACCOUNT table.  ORDER BY ACCOUNT_NUMBER
+      * so that if the same ACCOUNT_SORTCODE/ACCOUNT_NUMBER pair ever
+      * exists twice in the table (e.g. from a prior botched reload),
+      * the two rows FETCH adjacently and DUPLICATE-CHECK below can
+      * catch them with a simple last-row comparison instead of
+      * needing to hold every key seen so far.
            EXEC SQL DECLARE ACC-CURSOR CURSOR FOR
               SELECT ACCOUNT_EYECATCHER,
                      ACCOUNT_CUSTOMER_NUMBER,
@@ -171,6 +208,7 @@
                       :HV-ACCOUNT-SORT-CODE
                      AND ACCOUNT_NUMBER >
                       :HV-ACCOUNT-NUMBER
+                     ORDER BY ACCOUNT_NUMBER
                      FOR FETCH ONLY
            END-EXEC.
 
@@ -199,18 +237,34 @@
 
 
        01 WS-CNT                       PIC 9    VALUE 0.
-       01 SORTCODE                     PIC 9(6) VALUE 987654.
-
-       01 DATASTR.
-          03 BANK-DATASTORE-FLAGS.
-             05 CUSTOMER-FLAG              PIC X VALUE 'V'.
-             05 ACCOUNT-FLAG               PIC X VALUE '2'.
-             05 PROCTRAN-FLAG              PIC X VALUE '2'.
-             05 NAMED-COUNTER-FLAG         PIC X VALUE 'Y'.
-             05 LIBERTY-DATA-ACCESS-FLAG   PIC X VALUE 'L'.
-             05 CREDIT-AGENCY-CNT          PIC 9 VALUE 5.
-          03 NAMED-COUNTER-POOL            PIC X(8) VALUE 'ST1     '.
-          03 TXN-OVERRIDE                  PIC X VALUE 'O'.
+       COPY SORTCODE.
+
+      *    List of sort codes to offload, loaded from SRTCD-PARM-FILE.
+      *    If the parameter file is missing or empty, the single
+      *    SORTCODE value above is used so a site with no parameter
+      *    file still gets the original one-branch behaviour.
+       01  SRTCD-FILE-STATUS                PIC XX.
+       01  WS-SRTCD-FILE-PRESENT            PIC X VALUE 'N'.
+       01  WS-SORT-CODE-TABLE.
+           05 WS-SORT-CODE-COUNT            PIC 9(4) VALUE 0.
+           05 WS-SORT-CODE-ENTRY            PIC 9(6)
+                                             OCCURS 100 TIMES
+                                             INDEXED BY WS-SC-IDX.
+       01  WS-SC-SUB                        PIC 9(4) VALUE 0.
+
+      *    Compiled-in defaults for BANK-DATASTORE-FLAGS live in the
+      *    DATASTR copybook itself, so every program that copies it
+      *    shares one definition instead of each carrying its own
+      *    literal values that can drift out of sync.  LOAD-DATASTR-
+      *    CONFIG below can override these at runtime from
+      *    DATASTR-PARM-FILE.
+       COPY DATASTR.
+
+      *    Runtime override support for BANK-DATASTORE-FLAGS, read
+      *    from DATASTR-PARM-FILE.  If the parameter file is missing
+      *    or empty, the compiled-in DATASTR defaults above stand.
+       01  DATASTR-FILE-STATUS               PIC XX.
+       01  WS-DATASTR-FILE-PRESENT           PIC X VALUE 'N'.
 
 
        01 WS-SQLCODE-DISPLAY             PIC S9(8) DISPLAY
@@ -220,6 +274,12 @@
            SIGN LEADING SEPARATE.
 
        01 NUMBER-OF-ACCOUNTS             PIC 9(8) VALUE 0.
+       01 NUMBER-OF-DUPLICATES           PIC 9(8) VALUE 0.
+
+      *    Last ACCOUNT_NUMBER FETCHed for the sort code currently
+      *    being offloaded, used by DUPLICATE-CHECK below.
+       01 WS-HAVE-LAST-ACCT-NO           PIC X VALUE 'N'.
+       01 WS-LAST-ACCT-NO                PIC X(8).
       *****************************************************************
       *** Linkage Storage                                           ***
       *****************************************************************
@@ -233,28 +293,9 @@
        PREMIERE SECTION.
        A010.
 
+           PERFORM LOAD-DATASTR-CONFIG.
 
-      *
-      *   Open the DB2 CURSOR
-      *
-
-           MOVE '00000000' TO HV-ACCOUNT-NUMBER.
-           MOVE  SORTCODE TO HV-ACCOUNT-SORT-CODE.
-
-           EXEC SQL OPEN
-              ACC-CURSOR
-           END-EXEC.
-
-           MOVE SQLCODE TO SQLCODE-DISPLAY.
-
-           IF SQLCODE NOT = 0
-              MOVE SQLCODE TO SQLCODE-DISPLAY
-              DISPLAY 'FAILED TO OPEN ACC-CURSOR IN PGM ACCOFFL.'
-              DISPLAY 'The SQLCODE returned is ' SQLCODE-DISPLAY
-              DISPLAY SQLCA
-              MOVE 12 TO RETURN-CODE
-              PERFORM PROGRAM-DONE
-           END-IF.
+           PERFORM LOAD-SORT-CODE-LIST.
 
       *
       * Open the ACCOUNT offload file
@@ -270,12 +311,14 @@
 
            MOVE 0 TO NUMBER-OF-ACCOUNTS.
 
-           PERFORM FETCH-DATA.
+           PERFORM VARYING WS-SC-IDX FROM 1 BY 1
+              UNTIL WS-SC-IDX > WS-SORT-CODE-COUNT
 
-           EXEC SQL CLOSE
-                ACC-CURSOR
-           END-EXEC.
+              PERFORM OFFLOAD-ONE-SORTCODE
 
+           END-PERFORM.
+
+           PERFORM WRITE-TRAILER-RECORD.
 
       *
       * Close the ACCOUNT offload file
@@ -285,11 +328,127 @@
            DISPLAY 'The number of records written to the ACCOUNT'
                    ' off load file is ' NUMBER-OF-ACCOUNTS.
 
+           DISPLAY 'The number of duplicate ACCOUNT_SORTCODE/'
+                   'ACCOUNT_NUMBER pairs skipped is '
+                   NUMBER-OF-DUPLICATES.
+
            PERFORM PROGRAM-DONE.
 
        A999.
            EXIT.
 
+      *
+      *    Read the sort-code parameter file into WS-SORT-CODE-TABLE.
+      *    If the file is absent or empty, fall back to the single
+      *    SORTCODE value so the program still runs for a site that
+      *    hasn't set up a parameter file yet.
+      *
+      *
+      *    Read DATASTR-PARM-FILE, if present, and overlay its
+      *    values onto BANK-DATASTORE-FLAGS so operations can flip a
+      *    flag (e.g. CUSTOMER-FLAG VSAM 'V' to DB2 '2') for the next
+      *    run without recompiling.  Missing or empty parameter file
+      *    leaves the compiled-in DATASTR defaults untouched.
+      *
+       LOAD-DATASTR-CONFIG SECTION.
+       LDC010.
+
+           MOVE 'N' TO WS-DATASTR-FILE-PRESENT.
+
+           OPEN INPUT DATASTR-PARM-FILE.
+           IF DATASTR-FILE-STATUS = '00'
+              MOVE 'Y' TO WS-DATASTR-FILE-PRESENT
+
+              READ DATASTR-PARM-FILE
+              IF DATASTR-FILE-STATUS = '00'
+                 MOVE DSP-CUSTOMER-FLAG
+                    TO CUSTOMER-FLAG
+                 MOVE DSP-ACCOUNT-FLAG
+                    TO ACCOUNT-FLAG
+                 MOVE DSP-PROCTRAN-FLAG
+                    TO PROCTRAN-FLAG
+                 MOVE DSP-NAMED-COUNTER-FLAG
+                    TO NAMED-COUNTER-FLAG
+                 MOVE DSP-LIBERTY-DATA-ACCESS-FLAG
+                    TO LIBERTY-DATA-ACCESS-FLAG
+                 DISPLAY 'DATASTRPRM found - BANK-DATASTORE-FLAGS '
+                         'overridden at runtime'
+              END-IF
+
+              CLOSE DATASTR-PARM-FILE
+           ELSE
+              DISPLAY 'DATASTRPRM not found - using compiled-in '
+                      'BANK-DATASTORE-FLAGS defaults'
+           END-IF.
+
+       LDC999.
+           EXIT.
+
+       LOAD-SORT-CODE-LIST SECTION.
+       LSC010.
+
+           MOVE 'N' TO WS-SRTCD-FILE-PRESENT.
+           MOVE 0   TO WS-SORT-CODE-COUNT.
+
+           OPEN INPUT SRTCD-PARM-FILE.
+           IF SRTCD-FILE-STATUS = '00'
+              MOVE 'Y' TO WS-SRTCD-FILE-PRESENT
+
+              PERFORM UNTIL SRTCD-FILE-STATUS NOT = '00'
+                 READ SRTCD-PARM-FILE
+                 IF SRTCD-FILE-STATUS = '00'
+                    ADD 1 TO WS-SORT-CODE-COUNT
+                    SET WS-SC-IDX TO WS-SORT-CODE-COUNT
+                    MOVE SRTCD-PARM-RECORD
+                       TO WS-SORT-CODE-ENTRY (WS-SC-IDX)
+                 END-IF
+              END-PERFORM
+
+              CLOSE SRTCD-PARM-FILE
+           END-IF.
+
+           IF WS-SORT-CODE-COUNT = 0
+              DISPLAY 'SRTCDPRM not found or empty - defaulting to '
+                      'the single configured sort code'
+              MOVE 1        TO WS-SORT-CODE-COUNT
+              MOVE SORTCODE TO WS-SORT-CODE-ENTRY (1)
+           END-IF.
+
+       LSC999.
+           EXIT.
+
+      *
+      *    Offload every account for the sort code at WS-SC-IDX.
+      *
+       OFFLOAD-ONE-SORTCODE SECTION.
+       OOS010.
+
+           MOVE '00000000' TO HV-ACCOUNT-NUMBER.
+           MOVE WS-SORT-CODE-ENTRY (WS-SC-IDX) TO HV-ACCOUNT-SORT-CODE.
+           MOVE 'N' TO WS-HAVE-LAST-ACCT-NO.
+
+           EXEC SQL OPEN
+              ACC-CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'FAILED TO OPEN ACC-CURSOR IN PGM ACCOFFL.'
+              DISPLAY 'The SQLCODE returned is ' SQLCODE-DISPLAY
+              DISPLAY SQLCA
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+           PERFORM FETCH-DATA.
+
+           EXEC SQL CLOSE
+                ACC-CURSOR
+           END-EXEC.
+
+       OOS999.
+           EXIT.
+
 
        FETCH-DATA SECTION.
        FD010.
@@ -330,50 +489,71 @@
                  GO TO FD999
               END-IF
 
+      *
+      *       A duplicate ACCOUNT_SORTCODE/ACCOUNT_NUMBER pair (e.g.
+      *       left behind by a prior botched reload) is reported and
+      *       skipped here rather than streamed to the offload file,
+      *       so a subsequent ACCLOAD reload does not also insert it
+      *       twice.  The ORDER BY on ACC-CURSOR guarantees a
+      *       duplicate key FETCHes immediately after the row it
+      *       duplicates.
+      *
+              IF WS-HAVE-LAST-ACCT-NO = 'Y'
+                 AND HV-ACCOUNT-NUMBER = WS-LAST-ACCT-NO
+                 ADD 1 TO NUMBER-OF-DUPLICATES
+                 DISPLAY 'Duplicate ACCOUNT_SORTCODE/ACCOUNT_NUMBER '
+                         'encountered - SORTCODE='
+                         HV-ACCOUNT-SORT-CODE ' ACCOUNT_NUMBER='
+                         HV-ACCOUNT-NUMBER ' - record skipped'
+              ELSE
+                 MOVE HV-ACCOUNT-NUMBER TO WS-LAST-ACCT-NO
+                 MOVE 'Y' TO WS-HAVE-LAST-ACCT-NO
+
       *
       *       If we find a matching customer
       *
 
-              ADD 1 TO NUMBER-OF-ACCOUNTS GIVING NUMBER-OF-ACCOUNTS
-
-              MOVE HV-ACCOUNT-EYECATCHER
-                 TO ACCOUNT-EYE-CATCHER
-              MOVE HV-ACCOUNT-CUST-NO
-                 TO ACCOUNT-CUST-NO
-              MOVE HV-ACCOUNT-SORT-CODE
-                 TO ACCOUNT-SORT-CODE
-              MOVE HV-ACCOUNT-NUMBER
-                 TO ACCOUNT-NUMBER
-              MOVE HV-ACCOUNT-TYPE
-                 TO ACCOUNT-TYPE
-              MOVE HV-ACCOUNT-INTEREST-RATE
-                 TO ACCOUNT-INTEREST-RATE
-              MOVE HV-ACCOUNT-OPENED-DAY
-                 TO ACCOUNT-OPENED-DAY
-              MOVE HV-ACCOUNT-OPENED-MONTH
-                 TO ACCOUNT-OPENED-MONTH
-              MOVE HV-ACCOUNT-OPENED-YEAR
-                 TO ACCOUNT-OPENED-YEAR
-              MOVE HV-ACCOUNT-OVERDRAFT-LIMIT
-                 TO ACCOUNT-OVERDRAFT-LIMIT
-              MOVE HV-ACCOUNT-LAST-STMT-DAY
-                 TO ACCOUNT-LAST-STMT-DAY
-              MOVE HV-ACCOUNT-LAST-STMT-MONTH
-                 TO ACCOUNT-LAST-STMT-MONTH
-              MOVE HV-ACCOUNT-LAST-STMT-YEAR
-                 TO ACCOUNT-LAST-STMT-YEAR
-              MOVE HV-ACCOUNT-NEXT-STMT-DAY
-                 TO ACCOUNT-NEXT-STMT-DAY
-              MOVE HV-ACCOUNT-NEXT-STMT-MONTH
-                 TO ACCOUNT-NEXT-STMT-MONTH
-              MOVE HV-ACCOUNT-NEXT-STMT-YEAR
-                 TO ACCOUNT-NEXT-STMT-YEAR
-              MOVE HV-ACCOUNT-AVAILABLE-BALANCE
-                 TO ACCOUNT-AVAILABLE-BALANCE
-              MOVE HV-ACCOUNT-ACTUAL-BALANCE
-                 TO ACCOUNT-ACTUAL-BALANCE
-
-              PERFORM WRITE-TO-FILE
+                 ADD 1 TO NUMBER-OF-ACCOUNTS GIVING NUMBER-OF-ACCOUNTS
+
+                 MOVE HV-ACCOUNT-EYECATCHER
+                    TO ACCOUNT-EYE-CATCHER
+                 MOVE HV-ACCOUNT-CUST-NO
+                    TO ACCOUNT-CUST-NO
+                 MOVE HV-ACCOUNT-SORT-CODE
+                    TO ACCOUNT-SORT-CODE
+                 MOVE HV-ACCOUNT-NUMBER
+                    TO ACCOUNT-NUMBER
+                 MOVE HV-ACCOUNT-TYPE
+                    TO ACCOUNT-TYPE
+                 MOVE HV-ACCOUNT-INTEREST-RATE
+                    TO ACCOUNT-INTEREST-RATE
+                 MOVE HV-ACCOUNT-OPENED-DAY
+                    TO ACCOUNT-OPENED-DAY
+                 MOVE HV-ACCOUNT-OPENED-MONTH
+                    TO ACCOUNT-OPENED-MONTH
+                 MOVE HV-ACCOUNT-OPENED-YEAR
+                    TO ACCOUNT-OPENED-YEAR
+                 MOVE HV-ACCOUNT-OVERDRAFT-LIMIT
+                    TO ACCOUNT-OVERDRAFT-LIMIT
+                 MOVE HV-ACCOUNT-LAST-STMT-DAY
+                    TO ACCOUNT-LAST-STMT-DAY
+                 MOVE HV-ACCOUNT-LAST-STMT-MONTH
+                    TO ACCOUNT-LAST-STMT-MONTH
+                 MOVE HV-ACCOUNT-LAST-STMT-YEAR
+                    TO ACCOUNT-LAST-STMT-YEAR
+                 MOVE HV-ACCOUNT-NEXT-STMT-DAY
+                    TO ACCOUNT-NEXT-STMT-DAY
+                 MOVE HV-ACCOUNT-NEXT-STMT-MONTH
+                    TO ACCOUNT-NEXT-STMT-MONTH
+                 MOVE HV-ACCOUNT-NEXT-STMT-YEAR
+                    TO ACCOUNT-NEXT-STMT-YEAR
+                 MOVE HV-ACCOUNT-AVAILABLE-BALANCE
+                    TO ACCOUNT-AVAILABLE-BALANCE
+                 MOVE HV-ACCOUNT-ACTUAL-BALANCE
+                    TO ACCOUNT-ACTUAL-BALANCE
+
+                 PERFORM WRITE-TO-FILE
+              END-IF
 
            END-PERFORM.
 
@@ -396,6 +576,33 @@
            EXIT.
 
 
+      *
+      *    Write a trailer record behind a reserved high key so a
+      *    reload program can confirm the offload file is complete
+      *    and how many account records it should expect to find.
+      *
+       WRITE-TRAILER-RECORD SECTION.
+       WTR010.
+
+           INITIALIZE ACCOUNT-RECORD-STRUCTURE.
+
+           MOVE 'TRLR'            TO ACCOUNT-EYE-CATCHER.
+           MOVE 999999            TO ACCOUNT-SORT-CODE.
+           MOVE 99999999          TO ACCOUNT-NUMBER.
+           MOVE NUMBER-OF-ACCOUNTS TO ACCOUNT-CUST-NO.
+
+           WRITE ACCOUNT-RECORD-STRUCTURE.
+
+           IF ACC-VSAM-STATUS NOT EQUAL '00' THEN
+                   DISPLAY 'Error writing trailer record to ACCOUNT'
+                   ' offload file, status=' ACC-VSAM-STATUS
+                   MOVE 12 TO RETURN-CODE
+                   PERFORM PROGRAM-DONE
+           END-IF.
+       WTR999.
+           EXIT.
+
+
       *
       * Finish
       *
