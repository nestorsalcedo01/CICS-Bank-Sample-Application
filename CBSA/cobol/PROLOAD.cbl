@@ -45,6 +45,28 @@
       *           RECORD KEY   IS ACCOUNT-KEY
                   FILE STATUS  IS PROC-VSAM-STATUS.
 
+      *    Holds a runtime override of BANK-DATASTORE-FLAGS (DATASTR
+      *    copybook) so operations can flip, say, CUSTOMER-FLAG from
+      *    VSAM 'V' to DB2 '2' during a planned data-store migration
+      *    by dropping a new parameter file in front of the next run,
+      *    without recompiling this or any of the other programs that
+      *    share the DATASTR copybook.
+           SELECT DATASTR-PARM-FILE
+                  ASSIGN TO DATASTRPRM
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS DATASTR-FILE-STATUS.
+
+      *    Records failing transaction-type or date validation are
+      *    written here with a reason instead of being silently
+      *    inserted, so operations can see what the offload file
+      *    actually contained.
+           SELECT PROC-REJECT-FILE
+                  ASSIGN TO PROCREJ
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS PROCREJ-FILE-STATUS.
+
        DATA DIVISION.
       *****************************************************************
       *** File Section                                              ***
@@ -72,6 +94,26 @@
               05 PROC-TRAN-TYPE               PIC X(3).
               05 PROC-TRAN-DESC               PIC X(40).
               05 PROC-TRAN-AMOUNT             PIC S9(10)V99.
+              05 PROC-TRAN-CONSENT-ID         PIC 9(9).
+              05 PROC-TRAN-COUNTER-ACC-NO     PIC 9(8).
+
+       FD  DATASTR-PARM-FILE.
+       01  DATASTR-PARM-RECORD.
+           05 DSP-CUSTOMER-FLAG              PIC X.
+           05 DSP-ACCOUNT-FLAG               PIC X.
+           05 DSP-PROCTRAN-FLAG              PIC X.
+           05 DSP-NAMED-COUNTER-FLAG         PIC X.
+           05 DSP-LIBERTY-DATA-ACCESS-FLAG   PIC X.
+
+       FD  PROC-REJECT-FILE.
+       01  PROC-REJECT-RECORD.
+           05 REJ-PROC-TRAN-SORT-CODE        PIC 9(6).
+           05 FILLER                         PIC X     VALUE SPACE.
+           05 REJ-PROC-TRAN-NUMBER           PIC 9(8).
+           05 FILLER                         PIC X     VALUE SPACE.
+           05 REJ-PROC-TRAN-REF              PIC 9(12).
+           05 FILLER                         PIC X     VALUE SPACE.
+           05 REJ-REASON                     PIC X(40).
 
 
 
@@ -103,7 +145,9 @@
                PROCTRAN_REF                    CHAR(12),
                PROCTRAN_TYPE                   CHAR(3),
                PROCTRAN_DESC                   CHAR(40),
-               PROCTRAN_AMOUNT                 DECIMAL(12, 2)
+               PROCTRAN_AMOUNT                 DECIMAL(12, 2),
+               PROCTRAN_CONSENT_ID             INTEGER NOT NULL,
+               PROCTRAN_COUNTER_ACC_NO         CHAR(9)
               )
            END-EXEC.
 
@@ -119,6 +163,8 @@
           03 HV-PROCTRAN-TYPE               PIC X(3).
           03 HV-PROCTRAN-DESC               PIC X(40).
           03 HV-PROCTRAN-AMOUNT             PIC S9(10)V99 COMP-3.
+          03 HV-PROCTRAN-CONSENT-ID         PIC S9(9) COMP.
+          03 HV-PROCTRAN-COUNTER-ACC-NO     PIC X(9).
 
 
       * Pull in the SQL COMMAREA
@@ -138,19 +184,25 @@
 
 
        01 WS-CNT                       PIC 9    VALUE 0.
-       01 SORTCODE                     PIC 9(6) VALUE 987654.
+       COPY SORTCODE.
 
-       01 DATASTR.
-          03 BANK-DATASTORE-FLAGS.
-             05 CUSTOMER-FLAG              PIC X VALUE 'V'.
-             05 ACCOUNT-FLAG               PIC X VALUE '2'.
-             05 PROCTRAN-FLAG              PIC X VALUE '2'.
-             05 NAMED-COUNTER-FLAG         PIC X VALUE 'Y'.
-             05 LIBERTY-DATA-ACCESS-FLAG   PIC X VALUE 'L'.
-             05 CREDIT-AGENCY-CNT          PIC 9 VALUE 5.
-          03 NAMED-COUNTER-POOL            PIC X(8) VALUE 'ST1     '.
-          03 TXN-OVERRIDE                  PIC X VALUE 'O'.
+      *    Compiled-in defaults for BANK-DATASTORE-FLAGS live in the
+      *    DATASTR copybook itself, so every program that copies it
+      *    shares one definition instead of each carrying its own
+      *    literal values that can drift out of sync.  LOAD-DATASTR-
+      *    CONFIG below can override these at runtime from
+      *    DATASTR-PARM-FILE.
+       COPY DATASTR.
 
+      *    Runtime override support for BANK-DATASTORE-FLAGS, read
+      *    from DATASTR-PARM-FILE.  If the parameter file is missing
+      *    or empty, the compiled-in DATASTR defaults above stand.
+       01  DATASTR-FILE-STATUS               PIC XX.
+       01  WS-DATASTR-FILE-PRESENT           PIC X VALUE 'N'.
+
+
+       01 WS-ACCTNO-WIDTH-PARMS.
+          COPY ACCWIDTH.
 
        01 WS-SQLCODE-DISPLAY             PIC S9(8) DISPLAY
            SIGN LEADING SEPARATE.
@@ -163,6 +215,33 @@
 
        01 WS-RECORDS-READ                PIC 9(8) VALUE 0.
        01 WS-RECS-WRITTEN                PIC 9(8) VALUE 0.
+       01 WS-RECS-REJECTED               PIC 9(8) VALUE 0.
+
+      *    Field-level validation of each PROCTRAN record before it
+      *    is inserted: an unrecognised transaction type code or a
+      *    transaction dated in the future means the offload file is
+      *    not to be trusted blindly.
+       01  PROCREJ-FILE-STATUS               PIC XX.
+       01  WS-PROCTRAN-VALID                 PIC X VALUE 'Y'.
+           88 PROCTRAN-RECORD-IS-VALID       VALUE 'Y'.
+       01  WS-REJECT-REASON                  PIC X(40).
+       01  WS-PROCTRAN-DATE-CCYYMMDD         PIC 9(8).
+       01  WS-TODAY-CCYYMMDD                 PIC 9(8).
+       01  WS-CURRENT-DATE-TIME              PIC X(21).
+
+      *    Compiled-in list of the transaction type codes this reload
+      *    recognises.  Only 'TFR' (transfer) appears anywhere else in
+      *    this codebase; 'PCR' (credit) and 'PDR' (debit) are carried
+      *    over from the wider CICS Bank Sample Application's known
+      *    PROCTRAN type codes, since no canonical list ships with
+      *    this trimmed-down checkout.
+       01  WS-TRAN-TYPE-TABLE.
+           05 FILLER PIC X(3) VALUE 'PCR'.
+           05 FILLER PIC X(3) VALUE 'PDR'.
+           05 FILLER PIC X(3) VALUE 'TFR'.
+       01  WS-TRAN-TYPE-REDEF REDEFINES WS-TRAN-TYPE-TABLE.
+           05 WS-TRAN-TYPE-ENTRY PIC X(3) OCCURS 3 TIMES
+              INDEXED BY WS-TT-IDX.
 
       *****************************************************************
       *** Linkage Storage                                           ***
@@ -177,6 +256,26 @@
        PREMIERE SECTION.
        A010.
 
+           PERFORM LOAD-DATASTR-CONFIG.
+
+      *
+      *    Work out, once, how many leading zeros pad the offload
+      *    file's 8-digit account numbers out to HV-PROCTRAN-ACC-
+      *    NUMBER/HV-PROCTRAN-COUNTER-ACC-NO's width -- see ACCWIDTH
+      *    copybook.  Both fields share the same width so one
+      *    computation covers both STRING statements below.
+      *
+           COMPUTE WS-ACCTNO-PAD-LEN =
+              LENGTH OF HV-PROCTRAN-ACC-NUMBER
+              - LENGTH OF PROC-TRAN-NUMBER.
+
+      *
+      *    Today's date, used to reject a PROC-TRAN-DATE that hasn't
+      *    happened yet.
+      *
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-TODAY-CCYYMMDD.
+
       *
       *   Open the PROCTRAN off load VSAM file.
       *
@@ -189,6 +288,14 @@
                PERFORM PROGRAM-DONE
            END-IF.
 
+           OPEN OUTPUT PROC-REJECT-FILE.
+           IF PROCREJ-FILE-STATUS NOT EQUAL '00' THEN
+               DISPLAY 'Error opening the PROCTRAN reject file, '
+                       ' status=' PROCREJ-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM PROGRAM-DONE
+           END-IF.
+
       *
       *    Read the first record from the ACCOUNT OFFLOAD file
       *
@@ -230,7 +337,8 @@
                    HV-PROCTRAN-EYECATCHER
               MOVE PROC-TRAN-SORT-CODE         TO
                    HV-PROCTRAN-SORT-CODE
-              STRING '0' DELIMITED BY SIZE,
+              STRING WS-ACCTNO-ZERO-PAD(1:WS-ACCTNO-PAD-LEN)
+                        DELIMITED BY SIZE,
                      PROC-TRAN-NUMBER DELIMITED BY SIZE
                      INTO HV-PROCTRAN-ACC-NUMBER
               END-STRING
@@ -251,23 +359,42 @@
                  HV-PROCTRAN-TYPE
               MOVE PROC-TRAN-AMOUNT          TO
                  HV-PROCTRAN-AMOUNT
+              MOVE PROC-TRAN-CONSENT-ID      TO
+                 HV-PROCTRAN-CONSENT-ID
+              MOVE PROC-TRAN-DESC            TO
+                 HV-PROCTRAN-DESC
 
+      *
+      *       The counter-account number on a transfer is carried in
+      *       its own structured field (PROC-TRAN-COUNTER-ACC-NO) so
+      *       PROCTRAN_DESC no longer needs to be parsed and re-strung
+      *       on every reload to widen an embedded 8-digit account
+      *       number to 9 digits.
+      *
               IF PROC-TRAN-TYPE = 'TFR'
-                 STRING PROC-TRAN-DESC(1:25) DELIMITED BY SIZE,
-                        PROC-TRAN-DESC(27:6) DELIMITED BY SIZE,
-                        '0' DELIMITED BY SIZE,
-                        PROC-TRAN-DESC(33:8) DELIMITED BY SIZE
-                        INTO HV-PROCTRAN-DESC
+                 STRING WS-ACCTNO-ZERO-PAD(1:WS-ACCTNO-PAD-LEN)
+                           DELIMITED BY SIZE,
+                        PROC-TRAN-COUNTER-ACC-NO DELIMITED BY SIZE
+                        INTO HV-PROCTRAN-COUNTER-ACC-NO
                  END-STRING
               ELSE
-                 MOVE PROC-TRAN-DESC         TO
-                    HV-PROCTRAN-DESC
+                 MOVE SPACES TO HV-PROCTRAN-COUNTER-ACC-NO
               END-IF
 
+              PERFORM VALIDATE-PROCTRAN-RECORD
 
       *
-      *       Insert the row onto the table
+      *       Insert the row onto the table, unless it fails
+      *       field-level validation.
       *
+              IF NOT PROCTRAN-RECORD-IS-VALID
+                 DISPLAY WS-REJECT-REASON
+                    ' on PROCTRAN ' PROC-TRAN-SORT-CODE PROC-TRAN-NUMBER
+                    ' - record skipped'
+
+                 ADD 1 TO WS-RECS-REJECTED
+                 PERFORM WRITE-TO-REJECT-FILE
+              ELSE
 
               EXEC SQL
                  INSERT INTO PROCTRAN
@@ -279,7 +406,9 @@
                          PROCTRAN_REF,
                          PROCTRAN_TYPE,
                          PROCTRAN_DESC,
-                         PROCTRAN_AMOUNT
+                         PROCTRAN_AMOUNT,
+                         PROCTRAN_CONSENT_ID,
+                         PROCTRAN_COUNTER_ACC_NO
                         )
                  VALUES (:HV-PROCTRAN-EYECATCHER,
                          :HV-PROCTRAN-SORT-CODE,
@@ -289,7 +418,9 @@
                          :HV-PROCTRAN-REF,
                          :HV-PROCTRAN-TYPE,
                          :HV-PROCTRAN-DESC,
-                         :HV-PROCTRAN-AMOUNT
+                         :HV-PROCTRAN-AMOUNT,
+                         :HV-PROCTRAN-CONSENT-ID,
+                         :HV-PROCTRAN-COUNTER-ACC-NO
                         )
               END-EXEC
 
@@ -309,6 +440,7 @@
               END-IF
 
               ADD 1 TO WS-RECS-WRITTEN
+              END-IF
 
       *
       *       Read the NEXT record from the PROCTRAN OFFLOAD file
@@ -338,15 +470,17 @@
            END-PERFORM.
 
       *
-      *    Close the file
+      *    Close the files
       *
            CLOSE PROC-FILE.
+           CLOSE PROC-REJECT-FILE.
 
            DISPLAY 'PROLOAD Finished successfully. There were '
                    WS-RECORDS-READ ' records READ from the offload'
                    ' file & '
                    WS-RECS-WRITTEN ' records written to the PROCTRAN'
-                   ' table'.
+                   ' table & '
+                   WS-RECS-REJECTED ' records rejected'.
 
            PERFORM PROGRAM-DONE.
 
@@ -354,6 +488,108 @@
            EXIT.
 
 
+      *
+      *    Read DATASTR-PARM-FILE, if present, and overlay its
+      *    values onto BANK-DATASTORE-FLAGS so operations can flip a
+      *    flag (e.g. CUSTOMER-FLAG VSAM 'V' to DB2 '2') for the next
+      *    run without recompiling.  Missing or empty parameter file
+      *    leaves the compiled-in DATASTR defaults untouched.
+      *
+       LOAD-DATASTR-CONFIG SECTION.
+       LDC010.
+
+           MOVE 'N' TO WS-DATASTR-FILE-PRESENT.
+
+           OPEN INPUT DATASTR-PARM-FILE.
+           IF DATASTR-FILE-STATUS = '00'
+              MOVE 'Y' TO WS-DATASTR-FILE-PRESENT
+
+              READ DATASTR-PARM-FILE
+              IF DATASTR-FILE-STATUS = '00'
+                 MOVE DSP-CUSTOMER-FLAG
+                    TO CUSTOMER-FLAG
+                 MOVE DSP-ACCOUNT-FLAG
+                    TO ACCOUNT-FLAG
+                 MOVE DSP-PROCTRAN-FLAG
+                    TO PROCTRAN-FLAG
+                 MOVE DSP-NAMED-COUNTER-FLAG
+                    TO NAMED-COUNTER-FLAG
+                 MOVE DSP-LIBERTY-DATA-ACCESS-FLAG
+                    TO LIBERTY-DATA-ACCESS-FLAG
+                 DISPLAY 'DATASTRPRM found - BANK-DATASTORE-FLAGS '
+                         'overridden at runtime'
+              END-IF
+
+              CLOSE DATASTR-PARM-FILE
+           ELSE
+              DISPLAY 'DATASTRPRM not found - using compiled-in '
+                      'BANK-DATASTORE-FLAGS defaults'
+           END-IF.
+
+       LDC999.
+           EXIT.
+
+      *
+      *    Basic field-level validation of the current PROCTRAN
+      *    record: a transaction type that isn't one of the known
+      *    codes, or a transaction date that hasn't happened yet,
+      *    means the record is not to be trusted.
+      *
+       VALIDATE-PROCTRAN-RECORD SECTION.
+       VPR010.
+
+           MOVE 'N' TO WS-PROCTRAN-VALID.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           PERFORM VARYING WS-TT-IDX FROM 1 BY 1
+              UNTIL WS-TT-IDX > 3
+                 OR PROCTRAN-RECORD-IS-VALID
+              IF PROC-TRAN-TYPE = WS-TRAN-TYPE-ENTRY (WS-TT-IDX)
+                 MOVE 'Y' TO WS-PROCTRAN-VALID
+              END-IF
+           END-PERFORM.
+
+           IF NOT PROCTRAN-RECORD-IS-VALID
+              MOVE 'UNRECOGNISED TRANSACTION TYPE' TO WS-REJECT-REASON
+           ELSE
+              MOVE PROC-TRAN-DATE-GRP-YYYY TO
+                   WS-PROCTRAN-DATE-CCYYMMDD (1:4)
+              MOVE PROC-TRAN-DATE-GRP-MM   TO
+                   WS-PROCTRAN-DATE-CCYYMMDD (5:2)
+              MOVE PROC-TRAN-DATE-GRP-DD   TO
+                   WS-PROCTRAN-DATE-CCYYMMDD (7:2)
+              IF WS-PROCTRAN-DATE-CCYYMMDD > WS-TODAY-CCYYMMDD
+                 MOVE 'N' TO WS-PROCTRAN-VALID
+                 MOVE 'TRANSACTION DATE IN FUTURE' TO WS-REJECT-REASON
+              END-IF
+           END-IF.
+
+       VPR999.
+           EXIT.
+
+      *
+      *    Write the current record's key and rejection reason to the
+      *    reject file, rather than trusting the offload file's
+      *    contents blindly and silently dropping what didn't fit.
+      *
+       WRITE-TO-REJECT-FILE SECTION.
+       WRF010.
+
+           MOVE PROC-TRAN-SORT-CODE TO REJ-PROC-TRAN-SORT-CODE.
+           MOVE PROC-TRAN-NUMBER    TO REJ-PROC-TRAN-NUMBER.
+           MOVE PROC-TRAN-REF       TO REJ-PROC-TRAN-REF.
+           MOVE WS-REJECT-REASON    TO REJ-REASON.
+
+           WRITE PROC-REJECT-RECORD.
+
+           IF PROCREJ-FILE-STATUS NOT EQUAL '00' THEN
+               DISPLAY 'Error writing to the PROCTRAN reject file, '
+                       ' status=' PROCREJ-FILE-STATUS
+           END-IF.
+
+       WRF999.
+           EXIT.
+
       *
       * Finish
       *
