@@ -0,0 +1,246 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+       CBL CICS('SP,EDF')
+       CBL SQL
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2026.                                  *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: DPAYBCH                                                 *
+      *                                                                *
+      *                                                                *
+      * Description: BACS-style bulk domestic payment run.  Reads a   *
+      *              file of payment instructions and, for each one,  *
+      *              drives the same CREATE-NEW-CONSENT-then-         *
+      *              PROCESS-PAYMENT cycle CONSTTST/DPAYTST drive      *
+      *              interactively, by LINKing to CONSENT then to     *
+      *              DPAYAPI, taking a commit checkpoint every N       *
+      *              payments.                                        *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DPAYBCH.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-FILE
+                  ASSIGN TO DPAYIN
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS PAY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PAYMENT-FILE.
+       01  PAYMENT-INSTRUCTION.
+           05 BCH-CREDIT-AC               PIC X(16).
+           05 BCH-DEBIT-AC                PIC X(16).
+           05 BCH-AMOUNT                  PIC S9(10)V99.
+           05 BCH-CURRENCY-CD             PIC X(3).
+
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(80) VALUE
+           'Licensed Materials - Property of IBM'.
+       77 FILLER PIC X(80) VALUE
+           '(c) Copyright IBM Corp. 2026. All Rights Reserved.'.
+       77 FILLER PIC X(80) VALUE
+           'US Government Users Restricted Rights - Use, duplication '.
+       77 FILLER PIC X(80) VALUE
+           'or disclosure restricted by GSA ADP Schedule Contract '.
+       77 FILLER PIC X(80) VALUE
+           'with IBM Corp.'.
+
+       01 WS-CICS-WORK-AREA.
+          03 WS-CICS-RESP               PIC S9(8) COMP
+                                                      VALUE 0.
+          03 WS-CICS-RESP2              PIC S9(8) COMP
+                                                      VALUE 0.
+
+       01 WS-PGM-NAME                   PIC X(8).
+       01 WS-CONSENT-ID-S               PIC 9(9).
+
+       01  PAY-FILE-STATUS.
+           05 PAY-STATUS1               PIC X.
+           05 PAY-STATUS2               PIC X.
+
+       01  WS-EOF                       PIC X VALUE 'N'.
+
+      *  A commit checkpoint is taken every WS-CHECKPOINT-INTERVAL
+      *  payments, the same commit-interval idiom ACCLOAD uses, but
+      *  via EXEC CICS SYNCPOINT since this is a CICS program rather
+      *  than EXEC SQL COMMIT.
+       01  WS-CHECKPOINT-INTERVAL        PIC 9(8) VALUE 100.
+       01  WS-PAYS-SINCE-CHECKPOINT      PIC 9(8) VALUE 0.
+
+       01  NUMBER-OF-PAYS-READ           PIC 9(8) VALUE 0.
+       01  NUMBER-OF-PAYS-POSTED         PIC 9(8) VALUE 0.
+       01  NUMBER-OF-PAYS-REJECTED       PIC 9(8) VALUE 0.
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+       01 WS-COMMAREA.
+          COPY CONSTAPI.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          03 WS-DUMMY                   PIC S9(8).
+
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       A010.
+
+           OPEN INPUT PAYMENT-FILE.
+           IF PAY-FILE-STATUS NOT EQUAL '00' THEN
+              DISPLAY 'Error opening the DPAYBCH payment file, '
+                      ' status=' PAY-FILE-STATUS
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+           PERFORM READ-NEXT-PAYMENT.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+              PERFORM RUN-ONE-PAYMENT
+              PERFORM READ-NEXT-PAYMENT
+           END-PERFORM.
+
+           CLOSE PAYMENT-FILE.
+
+           EXEC CICS SYNCPOINT
+                 RESP(WS-CICS-RESP)
+                 RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           DISPLAY 'DPAYBCH read ' NUMBER-OF-PAYS-READ
+                   ' instruction(s), posted ' NUMBER-OF-PAYS-POSTED
+                   ', rejected ' NUMBER-OF-PAYS-REJECTED.
+
+           PERFORM PROGRAM-DONE.
+
+       A999.
+           EXIT.
+
+       READ-NEXT-PAYMENT SECTION.
+       RNP010.
+
+           READ PAYMENT-FILE.
+
+           IF PAY-FILE-STATUS = '10'
+              MOVE 'Y' TO WS-EOF
+           ELSE
+              IF PAY-FILE-STATUS NOT EQUAL '00'
+                 DISPLAY 'Error reading the DPAYBCH payment file, '
+                         ' status=' PAY-FILE-STATUS
+                 MOVE 12 TO RETURN-CODE
+                 PERFORM PROGRAM-DONE
+              ELSE
+                 ADD 1 TO NUMBER-OF-PAYS-READ
+              END-IF
+           END-IF.
+
+       RNP999.
+           EXIT.
+
+      *
+      *    Drive one payment instruction through CONSENT ('C') then
+      *    DPAYAPI ('P'), the same two-step cycle CONSTTST/DPAYTST
+      *    already drive interactively for a single payment.
+      *
+       RUN-ONE-PAYMENT SECTION.
+       ROP010.
+
+           INITIALIZE WS-COMMAREA.
+           MOVE 'C'                  TO DFHCA-CONSENT-REQ.
+           MOVE BCH-CREDIT-AC        TO DFHCA-CREDIT-AC.
+           MOVE BCH-DEBIT-AC         TO DFHCA-DEBIT-AC.
+           MOVE BCH-AMOUNT           TO DFHCA-CONSENT-AMOUNT.
+           MOVE BCH-CURRENCY-CD      TO DFHCA-CURRENCY-CD.
+
+           MOVE 'CONSENT'            TO WS-PGM-NAME.
+           PERFORM LINK-TO-PROGRAM.
+
+           IF DFHCA-RETURN-CD NOT = 0
+              DISPLAY 'DPAYBCH consent creation failed for DEBIT-AC '
+                      BCH-DEBIT-AC ' CREDIT-AC ' BCH-CREDIT-AC
+                      ' return code=' DFHCA-RETURN-CD
+                      ' - payment skipped'
+              ADD 1 TO NUMBER-OF-PAYS-REJECTED
+           ELSE
+              MOVE DFHCA-CONSENT-ID  TO WS-CONSENT-ID-S
+
+              INITIALIZE WS-COMMAREA
+              MOVE 'P'               TO DFHCA-CONSENT-REQ
+              MOVE WS-CONSENT-ID-S   TO DFHCA-CONSENT-ID
+
+              MOVE 'DPAYAPI'         TO WS-PGM-NAME
+              PERFORM LINK-TO-PROGRAM
+
+              IF DFHCA-RETURN-CD NOT = 0
+                 DISPLAY 'DPAYBCH payment failed for CONSENT_ID '
+                         WS-CONSENT-ID-S
+                         ' return code=' DFHCA-RETURN-CD
+                 ADD 1 TO NUMBER-OF-PAYS-REJECTED
+              ELSE
+                 ADD 1 TO NUMBER-OF-PAYS-POSTED
+                 ADD 1 TO WS-PAYS-SINCE-CHECKPOINT
+              END-IF
+           END-IF.
+
+      *
+      *       Checkpoint/commit every WS-CHECKPOINT-INTERVAL payments
+      *
+           IF WS-PAYS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+              EXEC CICS SYNCPOINT
+                    RESP(WS-CICS-RESP)
+                    RESP2(WS-CICS-RESP2)
+              END-EXEC
+              MOVE 0 TO WS-PAYS-SINCE-CHECKPOINT
+           END-IF.
+
+       ROP999.
+           EXIT.
+
+       LINK-TO-PROGRAM SECTION.
+       LTP010.
+
+           EXEC CICS LINK
+              PROGRAM(WS-PGM-NAME)
+              COMMAREA(WS-COMMAREA)
+              SYNCONRETURN
+           END-EXEC.
+
+       LTP999.
+           EXIT.
+
+      *
+      * Finish
+      *
+       PROGRAM-DONE SECTION.
+       PD010.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+
+       PD999.
+           EXIT.
