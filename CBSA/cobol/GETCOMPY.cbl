@@ -42,6 +42,8 @@
        77 FILLER PIC X(80) VALUE
            'with IBM Corp.'.
 
+       COPY COMPNAME REPLACING ==COMPNAME== BY ==LITERAL-COMPNAME==.
+
 
        LINKAGE SECTION.
        01 DFHCOMMAREA.
@@ -52,7 +54,7 @@
        PROCEDURE DIVISION USING DFHCOMMAREA.
        PREMIERE SECTION.
        A010.
-           move 'CICS Bank Sample Application' to COMPANY-NAME.
+           MOVE LITERAL-COMPNAME TO COMPANY-NAME OF DFHCOMMAREA.
 
            EXEC CICS RETURN
            END-EXEC.
