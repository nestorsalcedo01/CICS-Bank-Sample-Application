@@ -62,8 +62,26 @@
           10 HV-DEBIT-AC-CUSTNAME    PIC X(50).
           10 HV-CONSENT-AMOUNT       PIC S9(10)V99 COMP-3.
           10 HV-CURRENCY-CD          PIC X(3).
+          10 HV-PAYMENT-SCOPE        PIC X(1).
           10 HV-CREATE-TS            PIC X(26).
           10 HV-LAST-UPDATE-TS       PIC X(26).
+          10 HV-EXPIRY-TS            PIC X(26).
+          10 HV-CHARGE-BEARER        PIC X(20).
+          10 HV-CHARGE-TYPE          PIC X(20).
+          10 HV-CHARGE-AMOUNT        PIC S9(10)V99 COMP-3.
+          10 HV-CHARGE-CUR-CD        PIC X(3).
+          10 HV-CONSENT-TYPE         PIC X(1).
+          10 HV-RECUR-FREQUENCY      PIC X(1).
+          10 HV-RECUR-NEXT-DUE-DATE  PIC X(10).
+          10 HV-RECUR-OCCURRENCES-LEFT
+                                     PIC S9(9) USAGE COMP.
+          10 HV-RECUR-END-DATE       PIC X(10).
+          10 HV-END-TO-END-ID        PIC X(12).
+
+      * Named-counter value E2EID hands back and its zero-padded
+      * 12-digit string form for HV-END-TO-END-ID/PROCTRAN_REF.
+       01 WS-E2E-COUNTER                 PIC S9(9) USAGE COMP.
+       01 WS-E2E-COUNTER-DISPLAY         PIC 9(12).
 
 
       * Get the ACCOUNT DB2 copybook
@@ -98,13 +116,42 @@
        01 WS-ACC-DATA.
           COPY ACCOUNT.
 
+       01 WS-FX-DATA.
+          COPY FXRATE.
+
+       01 WS-PAY-STATUS-DATA.
+          COPY PAYSTAT.
+
+       01 WS-BASE-CURRENCY              PIC X(3) VALUE 'GBP'.
+       01 WS-CONVERTED-AMT              PIC S9(10)V99 COMP-3.
+
        01 WS-CURR-TIMESTAMP             PIC X(26).
 
+       01 WS-CICS-WORK-AREA.
+          03 WS-CICS-RESP               PIC S9(8) COMP
+                                                      VALUE 0.
+          03 WS-CICS-RESP2              PIC S9(8) COMP
+                                                      VALUE 0.
+
+      *  Number of hours a newly-created consent remains valid for
+      *  before GET-CONSENT-STATUS auto-expires it.
+       01 WS-CONSENT-EXPIRY-HOURS       PIC 9(4) VALUE 24.
+
+      *  Payment charge schedule: a percentage of the consented
+      *  amount, subject to a flat minimum.
+       01 WS-CHARGE-PERCENT             PIC S9(3)V9(4) COMP-3
+                                            VALUE 0.5000.
+       01 WS-CHARGE-MINIMUM             PIC S9(10)V99 COMP-3
+                                            VALUE 1.00.
+
        01 WS-ACCOUNT.
           10 ACCOUNT-SORTCODE           PIC X(6).
           10 ACCOUNT-NO                 PIC X(8).
           10 ACCOUNT-FILLER             PIC X(2).
 
+      *  Shared return-code-to-category/message catalogue.
+          COPY ERRCATLG.
+
           LINKAGE SECTION.
 
        01 DFHCOMMAREA.
@@ -126,16 +173,20 @@
            MOVE  SPACES  TO  HV-DEBIT-AC-SCHEMENAME.
            MOVE  SPACES  TO  HV-DEBIT-AC-CUSTNAME.
            MOVE  SPACES  TO  HV-CURRENCY-CD.
+           MOVE  SPACES  TO  HV-EXPIRY-TS.
+           MOVE  SPACES  TO  DFHCA-EXPIRY-TS.
            MOVE  0       TO  DFHCA-RETURN-CD.
            MOVE SPACES   TO  DFHCA-ERROR-MSG.
            MOVE SPACES   TO  DFHCA-FUNDS-AVAIL-FLAG.
            MOVE SPACES   TO  DFHCA-CONSENT-STATUS.
            MOVE SPACES   TO  DFHCA-DOMESTIC-PAY-STATUS.
-      *  Charge Values
-           MOVE 'UK.OBIE.CHAPSOut' TO DFHCA-CHARGE-BEARER.
-           MOVE 'BorneByCreditor'  TO DFHCA-CHARGE-TYPE.
-           MOVE  10                TO DFHCA-CHARGE-AMT.
-           MOVE 'USD'              TO DFHCA-CHARGE-CUR-CD.
+      *  Charge Values - calculated by CALCULATE-CHARGE once the
+      *  consent amount/currency for this request are known.
+           MOVE SPACES  TO DFHCA-CHARGE-BEARER.
+           MOVE SPACES  TO DFHCA-CHARGE-TYPE.
+           MOVE 0       TO DFHCA-CHARGE-AMT.
+           MOVE SPACES  TO DFHCA-CHARGE-CUR-CD.
+           MOVE SPACES  TO DFHCA-RECUR-NEXT-DUE-DATE.
 
            EXEC SQL
               SELECT CURRENT TIMESTAMP
@@ -148,6 +199,9 @@
       *       C - Create Consent
       *       G - Get Consent Status
       *       F - Consent Fund Confirmation
+      *       R - Revoke Consent
+      *       A - Amend Consent
+      *       B - Funds-Availability Precheck (no CONSENT row required)
       *
            EVALUATE DFHCA-CONSENT-REQ
               WHEN 'C'
@@ -156,10 +210,16 @@
                  PERFORM GET-CONSENT-STATUS
               WHEN 'F'
                  PERFORM GET-FUND-CONFIRMATION
+              WHEN 'R'
+                 PERFORM REVOKE-CONSENT
+              WHEN 'A'
+                 PERFORM AMEND-CONSENT
+              WHEN 'B'
+                 PERFORM CHECK-FUNDS-PRECHECK
               WHEN OTHER
                  MOVE  8  TO DFHCA-RETURN-CD
-                 MOVE  'INVALID CONSENT REQUEST, VALID VALUES - C,G,F'
-                          TO DFHCA-ERROR-MSG
+                 MOVE  'INVALID CONSENT REQUEST, VALID VALS-C,G,F,R,A,B'
+                       TO DFHCA-ERROR-MSG
            END-EVALUATE.
 
       *
@@ -190,27 +250,77 @@
               PERFORM GET-ME-OUT-OF-HERE
            END-IF.
 
-           EXEC SQL
-              SELECT MAX(CONSENT_ID)
-              INTO :HV-CONSENT-ID
-              FROM CONSENT
-           END-EXEC.
+      *
+      *    Default to 'D' (UK domestic CHAPS) so callers written before
+      *    this field existed keep getting the original behaviour.
+      *
+           IF DFHCA-PAYMENT-SCOPE = SPACES
+              MOVE 'D' TO DFHCA-PAYMENT-SCOPE
+           END-IF.
+
+           IF DFHCA-PAYMENT-SCOPE NOT = 'D'
+              AND DFHCA-PAYMENT-SCOPE NOT = 'X'
+              MOVE  15  TO DFHCA-RETURN-CD
+              MOVE  'PAYMENT SCOPE MUST BE D (DOMESTIC) OR X (INTL)'
+                          TO DFHCA-ERROR-MSG
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
 
       *
-      *    Check that select was successful. If it wasn't then set the
-      *    COMMAREA return flags accordingly.
+      *    Default to 'O' (one-off, the original/default behaviour)
+      *    so callers written before this field existed keep getting
+      *    a single CONSENT row that drives a single payment.
       *
-           EVALUATE SQLCODE
-              WHEN 0
-                 ADD 1  TO HV-CONSENT-ID
-              WHEN 100
-                 MOVE 1 TO HV-CONSENT-ID
-              WHEN OTHER
-                 MOVE SQLCODE  TO DFHCA-RETURN-CD
-                 MOVE 'DATABASE ERROR - WHEN SELECT FROM CONSENT TABLE'
-                      TO DFHCA-ERROR-MSG
+           IF DFHCA-CONSENT-TYPE = SPACES
+              MOVE 'O' TO DFHCA-CONSENT-TYPE
+           END-IF.
+
+           IF DFHCA-CONSENT-TYPE NOT = 'O'
+              AND DFHCA-CONSENT-TYPE NOT = 'R'
+              MOVE  16  TO DFHCA-RETURN-CD
+              MOVE  'CONSENT TYPE MUST BE O (ONE-OFF) OR R (RECURRING)'
+                          TO DFHCA-ERROR-MSG
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           IF DFHCA-CONSENT-TYPE = 'R'
+              IF DFHCA-RECUR-FREQUENCY NOT = 'W'
+                 AND DFHCA-RECUR-FREQUENCY NOT = 'M'
+                 MOVE  17  TO DFHCA-RETURN-CD
+                 MOVE  'RECUR FREQUENCY MUST BE W (WEEKLY) OR M'
+                             TO DFHCA-ERROR-MSG
                  PERFORM GET-ME-OUT-OF-HERE
-           END-EVALUATE.
+              END-IF
+              IF DFHCA-RECUR-OCCURRENCES = 0
+                 AND DFHCA-RECUR-END-DATE = SPACES
+                 MOVE  18  TO DFHCA-RETURN-CD
+                 MOVE  'RECURRING CONSENT NEEDS OCCURRENCES OR END DATE'
+                             TO DFHCA-ERROR-MSG
+                 PERFORM GET-ME-OUT-OF-HERE
+              END-IF
+           END-IF.
+
+      *
+      *    CONSENT_ID is generated from a CICS named counter rather
+      *    than SELECT MAX(CONSENT_ID)+1, the same way account and
+      *    customer numbers are handled -- MAX()+1 is subject to a
+      *    duplicate-key race if two consents are created at once,
+      *    whereas a named counter hands out each value exactly once.
+      *
+           EXEC CICS GET COUNTER
+              POOL('CBSA')
+              COUNTER('CONSENTID')
+              VALUE(HV-CONSENT-ID)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE WS-CICS-RESP TO DFHCA-RETURN-CD
+              MOVE 'NAMED COUNTER ERROR - UNABLE TO GENERATE CONSENT ID'
+                   TO DFHCA-ERROR-MSG
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
 
            MOVE    DFHCA-DEBIT-AC          TO WS-ACCOUNT
            PERFORM CHECK-CREDIT-DEBIT-AC
@@ -225,13 +335,95 @@
 
            MOVE DFHCA-CONSENT-AMOUNT       TO HV-CONSENT-AMOUNT.
            MOVE DFHCA-CURRENCY-CD          TO HV-CURRENCY-CD.
+           MOVE DFHCA-PAYMENT-SCOPE        TO HV-PAYMENT-SCOPE.
+           MOVE DFHCA-CONSENT-TYPE         TO HV-CONSENT-TYPE.
+
+      *
+      *    A recurring consent's first occurrence is due immediately
+      *    so CONRECUR need only ever compare RECUR_NEXT_DUE_DATE
+      *    against CURRENT DATE, never special-case the first payment.
+      *    A one-off consent gets the same harmless today's-date
+      *    value in these columns since CONRECUR only ever looks at
+      *    rows where CONSENT_TYPE = 'R'.
+      *
+           MOVE WS-CURR-TIMESTAMP(1:10)    TO HV-RECUR-NEXT-DUE-DATE.
+
+           IF HV-CONSENT-TYPE = 'R'
+              MOVE DFHCA-RECUR-FREQUENCY   TO HV-RECUR-FREQUENCY
+              MOVE DFHCA-RECUR-OCCURRENCES
+                                  TO HV-RECUR-OCCURRENCES-LEFT
+              IF DFHCA-RECUR-END-DATE = SPACES
+                 MOVE '9999-12-31' TO HV-RECUR-END-DATE
+              ELSE
+                 MOVE DFHCA-RECUR-END-DATE TO HV-RECUR-END-DATE
+              END-IF
+           ELSE
+              MOVE SPACES          TO HV-RECUR-FREQUENCY
+              MOVE 0               TO HV-RECUR-OCCURRENCES-LEFT
+              MOVE WS-CURR-TIMESTAMP(1:10) TO HV-RECUR-END-DATE
+           END-IF.
+
+           PERFORM CALCULATE-CHARGE.
 
            MOVE 'A'                        TO HV-CONSENT-STATUS.
-           COMPUTE HV-DOMESTIC-PAY-ID = HV-CONSENT-ID * 2.
-           MOVE 'P   '                     TO HV-DOMESTIC-PAY-STATUS.
+
+      *
+      *    DOMESTIC_PAY_ID gets its own named counter rather than
+      *    being derived from CONSENT_ID: a synthetic "CONSENT_ID * 2"
+      *    can only ever produce one payment id per consent, which
+      *    breaks down as soon as one consent can produce more than
+      *    one payment (e.g. a recurring consent).
+      *
+           EXEC CICS GET COUNTER
+              POOL('CBSA')
+              COUNTER('DOMPAYID')
+              VALUE(HV-DOMESTIC-PAY-ID)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE WS-CICS-RESP TO DFHCA-RETURN-CD
+              MOVE 'NAMED COUNTER ERROR - UNABLE TO GENERATE PAYMENT ID'
+                   TO DFHCA-ERROR-MSG
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+      *
+      *    END_TO_END_ID is its own named counter, minted alongside
+      *    DOMESTIC_PAY_ID, and is the one reference threaded through
+      *    XFRFUN into PROCTRAN_REF -- so a customer complaint about a
+      *    specific payment traces straight to its ledger entry.
+      *
+           EXEC CICS GET COUNTER
+              POOL('CBSA')
+              COUNTER('E2EID')
+              VALUE(WS-E2E-COUNTER)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              MOVE WS-CICS-RESP TO DFHCA-RETURN-CD
+              MOVE 'NAMED COUNTER ERROR - UNABLE TO GENERATE E2E ID'
+                   TO DFHCA-ERROR-MSG
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           MOVE WS-E2E-COUNTER              TO WS-E2E-COUNTER-DISPLAY.
+           MOVE WS-E2E-COUNTER-DISPLAY      TO HV-END-TO-END-ID.
+
+           MOVE PYST-PENDING                TO HV-DOMESTIC-PAY-STATUS.
            MOVE WS-CURR-TIMESTAMP          TO HV-CREATE-TS.
            MOVE WS-CURR-TIMESTAMP          TO HV-LAST-UPDATE-TS.
 
+           EXEC SQL
+              SELECT CURRENT TIMESTAMP +
+                     :WS-CONSENT-EXPIRY-HOURS HOURS
+              INTO   :HV-EXPIRY-TS
+              FROM   SYSIBM.SYSDUMMY1
+           END-EXEC.
+
            EXEC SQL
                 INSERT INTO CONSENT
                 (
@@ -247,8 +439,20 @@
                   DEBIT_AC_SCHEMENAME  ,
                   DEBIT_AC_CUSTNAME    ,
                   CURRENCY_CD          ,
+                  PAYMENT_SCOPE        ,
                   CREATE_TS            ,
-                  LAST_UPDATE_TS
+                  LAST_UPDATE_TS       ,
+                  EXPIRY_TS            ,
+                  CHARGE_BEARER        ,
+                  CHARGE_TYPE          ,
+                  CHARGE_AMOUNT        ,
+                  CHARGE_CUR_CD        ,
+                  CONSENT_TYPE         ,
+                  RECUR_FREQUENCY      ,
+                  RECUR_NEXT_DUE_DATE  ,
+                  RECUR_OCCURRENCES_LEFT ,
+                  RECUR_END_DATE       ,
+                  END_TO_END_ID
                 )
                 VALUES
                 (
@@ -264,8 +468,20 @@
                   :HV-DEBIT-AC-SCHEMENAME  ,
                   :HV-DEBIT-AC-CUSTNAME    ,
                   :HV-CURRENCY-CD          ,
+                  :HV-PAYMENT-SCOPE        ,
                   :HV-CREATE-TS            ,
-                  :HV-LAST-UPDATE-TS
+                  :HV-LAST-UPDATE-TS       ,
+                  :HV-EXPIRY-TS            ,
+                  :HV-CHARGE-BEARER        ,
+                  :HV-CHARGE-TYPE          ,
+                  :HV-CHARGE-AMOUNT        ,
+                  :HV-CHARGE-CUR-CD        ,
+                  :HV-CONSENT-TYPE         ,
+                  :HV-RECUR-FREQUENCY      ,
+                  :HV-RECUR-NEXT-DUE-DATE  ,
+                  :HV-RECUR-OCCURRENCES-LEFT ,
+                  :HV-RECUR-END-DATE       ,
+                  :HV-END-TO-END-ID
                 )
            END-EXEC.
 
@@ -289,49 +505,148 @@
        GET-CONSENT-STATUS SECTION.
        GCS010.
 
+      *    A lookup may be keyed on the consent ID (the normal case)
+      *    or, when no consent ID is supplied, on the debit account
+      *    number -- this lets a teller or ops screen find the most
+      *    recent consent raised against an account without having
+      *    to already know its ID.
            IF DFHCA-CONSENT-ID <= 0
+              AND DFHCA-DEBIT-AC = SPACES
               MOVE  11  TO DFHCA-RETURN-CD
-              MOVE  'CONSENT ID PASSED IS NOT VALID'
+              MOVE  'CONSENT ID OR DEBIT ACCOUNT REQUIRED'
                           TO DFHCA-ERROR-MSG
               PERFORM GET-ME-OUT-OF-HERE
            END-IF.
 
-           MOVE DFHCA-CONSENT-ID TO HV-CONSENT-ID
+           IF DFHCA-CONSENT-ID > 0
+              MOVE DFHCA-CONSENT-ID TO HV-CONSENT-ID
 
-           EXEC SQL
-              SELECT  CONSENT_STATUS       ,
-                      CONSENT_AMOUNT       ,
-                      DOMESTIC_PAY_ID      ,
-                      DOMESTIC_PAY_STATUS  ,
-                      CREDIT_AC            ,
-                      CREDIT_AC_SCHEMENAME ,
-                      CREDIT_AC_CUSTNAME   ,
-                      DEBIT_AC             ,
-                      DEBIT_AC_SCHEMENAME  ,
-                      DEBIT_AC_CUSTNAME    ,
-                      CURRENCY_CD          ,
-                      CREATE_TS            ,
-                      LAST_UPDATE_TS
-              INTO   :HV-CONSENT-STATUS       ,
-                     :HV-CONSENT-AMOUNT       ,
-                     :HV-DOMESTIC-PAY-ID      ,
-                     :HV-DOMESTIC-PAY-STATUS  ,
-                     :HV-CREDIT-AC            ,
-                     :HV-CREDIT-AC-SCHEMENAME ,
-                     :HV-CREDIT-AC-CUSTNAME   ,
-                     :HV-DEBIT-AC             ,
-                     :HV-DEBIT-AC-SCHEMENAME  ,
-                     :HV-DEBIT-AC-CUSTNAME    ,
-                     :HV-CURRENCY-CD          ,
-                     :HV-CREATE-TS            ,
-                     :HV-LAST-UPDATE-TS
-
-              FROM   CONSENT
-              WHERE  CONSENT_ID = :HV-CONSENT-ID
-           END-EXEC.
+              EXEC SQL
+                 SELECT  CONSENT_STATUS       ,
+                         CONSENT_AMOUNT       ,
+                         DOMESTIC_PAY_ID      ,
+                         DOMESTIC_PAY_STATUS  ,
+                         CREDIT_AC            ,
+                         CREDIT_AC_SCHEMENAME ,
+                         CREDIT_AC_CUSTNAME   ,
+                         DEBIT_AC             ,
+                         DEBIT_AC_SCHEMENAME  ,
+                         DEBIT_AC_CUSTNAME    ,
+                         CURRENCY_CD          ,
+                         PAYMENT_SCOPE        ,
+                         CREATE_TS            ,
+                         LAST_UPDATE_TS       ,
+                         EXPIRY_TS            ,
+                         CHARGE_BEARER        ,
+                         CHARGE_TYPE          ,
+                         CHARGE_AMOUNT        ,
+                         CHARGE_CUR_CD        ,
+                         CONSENT_TYPE         ,
+                         RECUR_FREQUENCY      ,
+                         RECUR_NEXT_DUE_DATE  ,
+                         RECUR_OCCURRENCES_LEFT ,
+                         RECUR_END_DATE       ,
+                         END_TO_END_ID
+                 INTO   :HV-CONSENT-STATUS       ,
+                        :HV-CONSENT-AMOUNT       ,
+                        :HV-DOMESTIC-PAY-ID      ,
+                        :HV-DOMESTIC-PAY-STATUS  ,
+                        :HV-CREDIT-AC            ,
+                        :HV-CREDIT-AC-SCHEMENAME ,
+                        :HV-CREDIT-AC-CUSTNAME   ,
+                        :HV-DEBIT-AC             ,
+                        :HV-DEBIT-AC-SCHEMENAME  ,
+                        :HV-DEBIT-AC-CUSTNAME    ,
+                        :HV-CURRENCY-CD          ,
+                        :HV-PAYMENT-SCOPE        ,
+                        :HV-CREATE-TS            ,
+                        :HV-LAST-UPDATE-TS       ,
+                        :HV-EXPIRY-TS            ,
+                        :HV-CHARGE-BEARER        ,
+                        :HV-CHARGE-TYPE          ,
+                        :HV-CHARGE-AMOUNT        ,
+                        :HV-CHARGE-CUR-CD        ,
+                        :HV-CONSENT-TYPE         ,
+                        :HV-RECUR-FREQUENCY      ,
+                        :HV-RECUR-NEXT-DUE-DATE  ,
+                        :HV-RECUR-OCCURRENCES-LEFT ,
+                        :HV-RECUR-END-DATE       ,
+                        :HV-END-TO-END-ID
+
+                 FROM   CONSENT
+                 WHERE  CONSENT_ID = :HV-CONSENT-ID
+              END-EXEC
+           ELSE
+              MOVE DFHCA-DEBIT-AC TO HV-DEBIT-AC
+
+              EXEC SQL
+                 SELECT  CONSENT_ID           ,
+                         CONSENT_STATUS       ,
+                         CONSENT_AMOUNT       ,
+                         DOMESTIC_PAY_ID      ,
+                         DOMESTIC_PAY_STATUS  ,
+                         CREDIT_AC            ,
+                         CREDIT_AC_SCHEMENAME ,
+                         CREDIT_AC_CUSTNAME   ,
+                         DEBIT_AC             ,
+                         DEBIT_AC_SCHEMENAME  ,
+                         DEBIT_AC_CUSTNAME    ,
+                         CURRENCY_CD          ,
+                         PAYMENT_SCOPE        ,
+                         CREATE_TS            ,
+                         LAST_UPDATE_TS       ,
+                         EXPIRY_TS            ,
+                         CHARGE_BEARER        ,
+                         CHARGE_TYPE          ,
+                         CHARGE_AMOUNT        ,
+                         CHARGE_CUR_CD        ,
+                         CONSENT_TYPE         ,
+                         RECUR_FREQUENCY      ,
+                         RECUR_NEXT_DUE_DATE  ,
+                         RECUR_OCCURRENCES_LEFT ,
+                         RECUR_END_DATE       ,
+                         END_TO_END_ID
+                 INTO   :HV-CONSENT-ID           ,
+                        :HV-CONSENT-STATUS       ,
+                        :HV-CONSENT-AMOUNT       ,
+                        :HV-DOMESTIC-PAY-ID      ,
+                        :HV-DOMESTIC-PAY-STATUS  ,
+                        :HV-CREDIT-AC            ,
+                        :HV-CREDIT-AC-SCHEMENAME ,
+                        :HV-CREDIT-AC-CUSTNAME   ,
+                        :HV-DEBIT-AC             ,
+                        :HV-DEBIT-AC-SCHEMENAME  ,
+                        :HV-DEBIT-AC-CUSTNAME    ,
+                        :HV-CURRENCY-CD          ,
+                        :HV-PAYMENT-SCOPE        ,
+                        :HV-CREATE-TS            ,
+                        :HV-LAST-UPDATE-TS       ,
+                        :HV-EXPIRY-TS            ,
+                        :HV-CHARGE-BEARER        ,
+                        :HV-CHARGE-TYPE          ,
+                        :HV-CHARGE-AMOUNT        ,
+                        :HV-CHARGE-CUR-CD        ,
+                        :HV-CONSENT-TYPE         ,
+                        :HV-RECUR-FREQUENCY      ,
+                        :HV-RECUR-NEXT-DUE-DATE  ,
+                        :HV-RECUR-OCCURRENCES-LEFT ,
+                        :HV-RECUR-END-DATE       ,
+                        :HV-END-TO-END-ID
+
+                 FROM   CONSENT
+                 WHERE  DEBIT_AC = :HV-DEBIT-AC
+                 ORDER BY CREATE_TS DESC
+                 FETCH FIRST 1 ROW ONLY
+              END-EXEC
+           END-IF.
 
            EVALUATE SQLCODE
               WHEN 0
+                 IF HV-CONSENT-STATUS = 'A'
+                    AND HV-DOMESTIC-PAY-STATUS = PYST-PENDING
+                    AND WS-CURR-TIMESTAMP > HV-EXPIRY-TS
+                    PERFORM EXPIRE-CONSENT
+                 END-IF
                  MOVE HV-CONSENT-ID      TO DFHCA-CONSENT-ID
                  MOVE HV-CONSENT-STATUS  TO DFHCA-CONSENT-STATUS
                  MOVE HV-CONSENT-AMOUNT  TO DFHCA-CONSENT-AMOUNT
@@ -349,11 +664,25 @@
                  MOVE HV-DEBIT-AC-CUSTNAME
                                          TO DFHCA-DEBIT-AC-CUSTNAME
                  MOVE HV-CURRENCY-CD     TO DFHCA-CURRENCY-CD
+                 MOVE HV-PAYMENT-SCOPE   TO DFHCA-PAYMENT-SCOPE
                  MOVE HV-CREATE-TS       TO DFHCA-CREATE-TS
                  MOVE HV-LAST-UPDATE-TS  TO DFHCA-LAST-UPDATE-TS
+                 MOVE HV-EXPIRY-TS       TO DFHCA-EXPIRY-TS
+                 MOVE HV-CHARGE-BEARER   TO DFHCA-CHARGE-BEARER
+                 MOVE HV-CHARGE-TYPE     TO DFHCA-CHARGE-TYPE
+                 MOVE HV-CHARGE-AMOUNT   TO DFHCA-CHARGE-AMT
+                 MOVE HV-CHARGE-CUR-CD   TO DFHCA-CHARGE-CUR-CD
+                 MOVE HV-CONSENT-TYPE    TO DFHCA-CONSENT-TYPE
+                 MOVE HV-RECUR-FREQUENCY TO DFHCA-RECUR-FREQUENCY
+                 MOVE HV-RECUR-NEXT-DUE-DATE
+                                         TO DFHCA-RECUR-NEXT-DUE-DATE
+                 MOVE HV-RECUR-OCCURRENCES-LEFT
+                                         TO DFHCA-RECUR-OCCURRENCES
+                 MOVE HV-RECUR-END-DATE  TO DFHCA-RECUR-END-DATE
+                 MOVE HV-END-TO-END-ID   TO DFHCA-END-TO-END-ID
               WHEN 100
                  MOVE SQLCODE  TO DFHCA-RETURN-CD
-                 MOVE 'CONSENT ID PASSED IS NOT VALID'
+                 MOVE 'CONSENT ID OR DEBIT ACCOUNT PASSED IS NOT VALID'
                       TO DFHCA-ERROR-MSG
                  PERFORM GET-ME-OUT-OF-HERE
               WHEN OTHER
@@ -366,10 +695,52 @@
        GCS999.
              EXIT.
 
+      *
+      *    An authorized-but-unpaid consent has been found past its
+      *    EXPIRY-TS.  Flip it to an expired state and persist the
+      *    change before it is returned to the caller.
+      *
+       EXPIRE-CONSENT SECTION.
+       EXC010.
+
+           MOVE 'E'    TO HV-CONSENT-STATUS.
+           MOVE PYST-EXPIRED TO HV-DOMESTIC-PAY-STATUS.
+           MOVE WS-CURR-TIMESTAMP TO HV-LAST-UPDATE-TS.
+
+           EXEC SQL
+                UPDATE CONSENT
+                SET    CONSENT_STATUS      = :HV-CONSENT-STATUS,
+                       DOMESTIC_PAY_STATUS = :HV-DOMESTIC-PAY-STATUS,
+                       LAST_UPDATE_TS      = :HV-LAST-UPDATE-TS
+                WHERE  CONSENT_ID = :HV-CONSENT-ID
+           END-EXEC.
+
+       EXC999.
+             EXIT.
+
        GET-FUND-CONFIRMATION SECTION.
        GFC010.
 
            PERFORM GET-CONSENT-STATUS.
+           PERFORM CHECK-CURRENCY-MATCH.
+           PERFORM CONVERT-TO-BASE-CURRENCY.
+           PERFORM CHECK-ACCOUNT-BALANCE.
+
+       GFC999.
+             EXIT.
+
+      *
+      *    Shared by GET-FUND-CONFIRMATION (request type 'F', where
+      *    HV-DEBIT-AC/HV-CURRENCY-CD/HV-CONSENT-AMOUNT come from an
+      *    existing CONSENT row via GET-CONSENT-STATUS) and
+      *    CHECK-FUNDS-PRECHECK (request type 'B', where they come
+      *    straight from the caller's request) -- both need the same
+      *    "is WS-CONVERTED-AMT covered by this debit account's
+      *    available balance" comparison once those host variables
+      *    are populated.
+      *
+       CHECK-ACCOUNT-BALANCE SECTION.
+       CAB010.
 
            MOVE HV-DEBIT-AC       TO DEBIT-AC.
            MOVE DEBIT-AC-SORTCODE TO HV-ACCOUNT-SORTCODE.
@@ -385,7 +756,7 @@
 
            EVALUATE SQLCODE
               WHEN 0
-                 IF HV-ACCOUNT-AVAIL-BAL < HV-CONSENT-AMOUNT
+                 IF HV-ACCOUNT-AVAIL-BAL < WS-CONVERTED-AMT
                     MOVE 0        TO DFHCA-FUNDS-AVAIL-FLAG
                  ELSE
                     MOVE 1        TO DFHCA-FUNDS-AVAIL-FLAG
@@ -400,8 +771,251 @@
                       TO DFHCA-ERROR-MSG
            END-EVALUATE.
 
+       CAB999.
+             EXIT.
 
-       GFC999.
+      *
+      *    Standalone "can this amount be paid from this account"
+      *    check (request type 'B') -- takes DFHCA-DEBIT-AC/
+      *    DFHCA-CONSENT-AMOUNT/DFHCA-CURRENCY-CD straight from the
+      *    caller and sets DFHCA-FUNDS-AVAIL-FLAG the same way
+      *    GET-FUND-CONFIRMATION does, without requiring a CONSENT
+      *    row to already exist.  Reuses CHECK-CREDIT-DEBIT-AC to
+      *    validate the debit account, and CHECK-CURRENCY-MATCH/
+      *    CONVERT-TO-BASE-CURRENCY/CHECK-ACCOUNT-BALANCE exactly as
+      *    'F' does once HV-DEBIT-AC/HV-CURRENCY-CD/HV-CONSENT-AMOUNT
+      *    are populated.
+      *
+       CHECK-FUNDS-PRECHECK SECTION.
+       CFP010.
+
+           IF DFHCA-DEBIT-AC = SPACES
+              MOVE  9  TO DFHCA-RETURN-CD
+              MOVE  'CREDIT/DEBIT AC MISSING IN REQUEST'
+                          TO DFHCA-ERROR-MSG
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           IF DFHCA-CONSENT-AMOUNT <= 0
+              MOVE  10  TO DFHCA-RETURN-CD
+              MOVE  'REQUESTED AMOUNT LESS THAN OR EQUALS ZERO'
+                          TO DFHCA-ERROR-MSG
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+      *
+      *    Spaces defaults to the bank's base ledger currency, the
+      *    same way CREATE-NEW-CONSENT defaults DFHCA-PAYMENT-SCOPE/
+      *    DFHCA-CONSENT-TYPE for callers that leave optional fields
+      *    blank.
+      *
+           IF DFHCA-CURRENCY-CD = SPACES
+              MOVE WS-BASE-CURRENCY TO DFHCA-CURRENCY-CD
+           END-IF.
+
+           MOVE    DFHCA-DEBIT-AC          TO WS-ACCOUNT
+           PERFORM CHECK-CREDIT-DEBIT-AC.
+
+           MOVE DFHCA-DEBIT-AC             TO HV-DEBIT-AC.
+           MOVE DFHCA-CONSENT-AMOUNT       TO HV-CONSENT-AMOUNT.
+           MOVE DFHCA-CURRENCY-CD          TO HV-CURRENCY-CD.
+
+           PERFORM CHECK-CURRENCY-MATCH.
+           PERFORM CONVERT-TO-BASE-CURRENCY.
+           PERFORM CHECK-ACCOUNT-BALANCE.
+
+       CFP999.
+             EXIT.
+
+      *
+      *    All accounts in this bank are booked in the single base
+      *    ledger currency (WS-BASE-CURRENCY) -- there is no per-
+      *    account currency code on the ACCOUNT table.  So "does the
+      *    consent's currency match the debit account's booking
+      *    currency" comes down to "is the consent's currency either
+      *    the base currency itself, or one this bank can convert to
+      *    the base currency".  Reject up front with a clear message
+      *    rather than letting an unrecognised currency code fall
+      *    through into the balance comparison.
+      *
+       CHECK-CURRENCY-MATCH SECTION.
+       CCM010.
+
+           IF HV-CURRENCY-CD NOT = WS-BASE-CURRENCY
+              SET FX-IDX TO 1
+              SEARCH FX-RATE-ENTRY
+                 AT END
+                    MOVE  14  TO DFHCA-RETURN-CD
+                    MOVE 'CONSENT CURRENCY DOES NOT MATCH DEBIT AC'
+                         TO DFHCA-ERROR-MSG
+                    PERFORM GET-ME-OUT-OF-HERE
+                 WHEN FX-CCY-CODE(FX-IDX) = HV-CURRENCY-CD
+                    CONTINUE
+              END-SEARCH
+           END-IF.
+
+       CCM999.
+             EXIT.
+
+      *
+      *    Convert the consent amount (quoted in HV-CURRENCY-CD) into
+      *    the bank's base ledger currency using the static FX table,
+      *    so the funds-confirmation check operates in the currency
+      *    the account balances are actually held in.
+      *
+       CONVERT-TO-BASE-CURRENCY SECTION.
+       CTBC010.
+
+           MOVE HV-CONSENT-AMOUNT TO WS-CONVERTED-AMT.
+
+           IF HV-CURRENCY-CD NOT = WS-BASE-CURRENCY
+              SET FX-IDX TO 1
+              SEARCH FX-RATE-ENTRY
+                 AT END
+                    MOVE  102  TO DFHCA-RETURN-CD
+                    MOVE 'UNSUPPORTED CONSENT CURRENCY CODE'
+                         TO DFHCA-ERROR-MSG
+                    PERFORM GET-ME-OUT-OF-HERE
+                 WHEN FX-CCY-CODE(FX-IDX) = HV-CURRENCY-CD
+                    COMPUTE WS-CONVERTED-AMT ROUNDED =
+                       HV-CONSENT-AMOUNT * FX-RATE-TO-BASE(FX-IDX)
+              END-SEARCH
+           END-IF.
+
+       CTBC999.
+             EXIT.
+
+      *
+      *    Work out the payment charge for this consent: a percentage
+      *    of the requested amount, subject to a flat minimum, charged
+      *    in the same currency as the consent itself (rather than a
+      *    fixed amount in a fixed currency that may not match).
+      *
+       CALCULATE-CHARGE SECTION.
+       CALC010.
+
+           COMPUTE DFHCA-CHARGE-AMT ROUNDED =
+              DFHCA-CONSENT-AMOUNT * WS-CHARGE-PERCENT / 100.
+
+           IF DFHCA-CHARGE-AMT < WS-CHARGE-MINIMUM
+              MOVE WS-CHARGE-MINIMUM TO DFHCA-CHARGE-AMT
+           END-IF.
+
+           IF HV-PAYMENT-SCOPE = 'X'
+              MOVE 'UK.OBIE.IntlOut' TO DFHCA-CHARGE-BEARER
+           ELSE
+              MOVE 'UK.OBIE.CHAPSOut' TO DFHCA-CHARGE-BEARER
+           END-IF.
+           MOVE 'BorneByCreditor'  TO DFHCA-CHARGE-TYPE.
+           MOVE DFHCA-CURRENCY-CD  TO DFHCA-CHARGE-CUR-CD.
+
+           MOVE DFHCA-CHARGE-BEARER TO HV-CHARGE-BEARER.
+           MOVE DFHCA-CHARGE-TYPE   TO HV-CHARGE-TYPE.
+           MOVE DFHCA-CHARGE-AMT    TO HV-CHARGE-AMOUNT.
+           MOVE DFHCA-CHARGE-CUR-CD TO HV-CHARGE-CUR-CD.
+
+       CALC999.
+             EXIT.
+
+
+       REVOKE-CONSENT SECTION.
+       RVC010.
+
+           PERFORM GET-CONSENT-STATUS.
+
+           IF HV-CONSENT-STATUS NOT = 'A'
+              OR HV-DOMESTIC-PAY-STATUS NOT = PYST-PENDING
+              MOVE  12  TO DFHCA-RETURN-CD
+              MOVE  'CONSENT IS NOT IN A STATE THAT CAN BE REVOKED'
+                          TO DFHCA-ERROR-MSG
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           MOVE 'X'               TO HV-CONSENT-STATUS.
+           MOVE PYST-REVOKED      TO HV-DOMESTIC-PAY-STATUS.
+           MOVE WS-CURR-TIMESTAMP TO HV-LAST-UPDATE-TS.
+
+           EXEC SQL
+                UPDATE CONSENT
+                SET    CONSENT_STATUS      = :HV-CONSENT-STATUS,
+                       DOMESTIC_PAY_STATUS = :HV-DOMESTIC-PAY-STATUS,
+                       LAST_UPDATE_TS      = :HV-LAST-UPDATE-TS
+                WHERE  CONSENT_ID = :HV-CONSENT-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE HV-CONSENT-STATUS      TO DFHCA-CONSENT-STATUS
+                 MOVE HV-DOMESTIC-PAY-STATUS
+                                         TO DFHCA-DOMESTIC-PAY-STATUS
+                 MOVE HV-LAST-UPDATE-TS      TO DFHCA-LAST-UPDATE-TS
+              WHEN OTHER
+                 MOVE SQLCODE  TO DFHCA-RETURN-CD
+                 MOVE 'DATABASE ERROR - WHEN UPDATE TO CONSENT TABLE'
+                      TO DFHCA-ERROR-MSG
+           END-EVALUATE.
+
+       RVC999.
+             EXIT.
+
+      *
+      *    Amend the requested amount and/or currency on a consent
+      *    that has been authorized but not yet paid. Revalidates the
+      *    amended values exactly as CREATE-NEW-CONSENT does and then
+      *    re-runs GET-CONSENT-STATUS so the COMMAREA reflects the
+      *    amended row.
+      *
+       AMEND-CONSENT SECTION.
+       AMC010.
+
+           PERFORM GET-CONSENT-STATUS.
+
+           IF HV-CONSENT-STATUS NOT = 'A'
+              OR HV-DOMESTIC-PAY-STATUS NOT = PYST-PENDING
+              MOVE  13  TO DFHCA-RETURN-CD
+              MOVE  'CONSENT IS NOT IN A STATE THAT CAN BE AMENDED'
+                          TO DFHCA-ERROR-MSG
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           IF DFHCA-CONSENT-AMOUNT <= 0
+              MOVE  10  TO DFHCA-RETURN-CD
+              MOVE  'REQUESTED AMOUNT LESS THAN OR EQUALS ZERO'
+                          TO DFHCA-ERROR-MSG
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           MOVE DFHCA-CONSENT-AMOUNT TO HV-CONSENT-AMOUNT.
+           MOVE DFHCA-CURRENCY-CD    TO HV-CURRENCY-CD.
+
+           PERFORM CALCULATE-CHARGE.
+
+           PERFORM CONVERT-TO-BASE-CURRENCY.
+
+           MOVE WS-CURR-TIMESTAMP TO HV-LAST-UPDATE-TS.
+
+           EXEC SQL
+                UPDATE CONSENT
+                SET    CONSENT_AMOUNT = :HV-CONSENT-AMOUNT,
+                       CURRENCY_CD    = :HV-CURRENCY-CD,
+                       LAST_UPDATE_TS = :HV-LAST-UPDATE-TS,
+                       CHARGE_BEARER  = :HV-CHARGE-BEARER,
+                       CHARGE_TYPE    = :HV-CHARGE-TYPE,
+                       CHARGE_AMOUNT  = :HV-CHARGE-AMOUNT,
+                       CHARGE_CUR_CD  = :HV-CHARGE-CUR-CD
+                WHERE  CONSENT_ID = :HV-CONSENT-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 PERFORM GET-CONSENT-STATUS
+              WHEN OTHER
+                 MOVE SQLCODE  TO DFHCA-RETURN-CD
+                 MOVE 'DATABASE ERROR - WHEN UPDATE TO CONSENT TABLE'
+                      TO DFHCA-ERROR-MSG
+           END-EVALUATE.
+
+       AMC999.
              EXIT.
 
 
@@ -441,10 +1055,42 @@
 
        GET-ME-OUT-OF-HERE SECTION.
        GMOOH010.
+
+           PERFORM LOOKUP-ERROR-CATALOGUE.
+
            EXEC CICS RETURN
            END-EXEC.
 
            GOBACK.
 
        GMOOH999.
+           EXIT.
+
+      *
+      *    Fill DFHCA-ERROR-CATEGORY (and replace DFHCA-ERROR-MSG with
+      *    the catalogue's canonical wording) for any DFHCA-RETURN-CD
+      *    this application itself raises, so a calling channel can
+      *    branch on a stable code/category instead of string-
+      *    matching free text. A code this program doesn't recognise
+      *    (a raw SQLCODE or CICS RESP passed straight through) keeps
+      *    its own message and gets a generic 'SYSTEM' category.
+       LOOKUP-ERROR-CATALOGUE SECTION.
+       LEC010.
+
+           MOVE SPACES TO DFHCA-ERROR-CATEGORY.
+
+           IF DFHCA-RETURN-CD NOT = 0
+              MOVE 'SYSTEM' TO DFHCA-ERROR-CATEGORY
+              PERFORM VARYING WS-EC-IDX FROM 1 BY 1
+                 UNTIL WS-EC-IDX > 11
+                 IF WS-EC-CODE (WS-EC-IDX) = DFHCA-RETURN-CD
+                    MOVE WS-EC-CATEGORY (WS-EC-IDX)
+                                        TO DFHCA-ERROR-CATEGORY
+                    MOVE WS-EC-MESSAGE (WS-EC-IDX) TO DFHCA-ERROR-MSG
+                    MOVE 12             TO WS-EC-IDX
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       LEC999.
            EXIT.
\ No newline at end of file
