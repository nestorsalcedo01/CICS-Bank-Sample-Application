@@ -27,43 +27,133 @@
        01 WS-PGM-NAME                   PIC X(8).
        01 WS-ERR-RET-CD                 PIC -ZZZ9.
 
+      *  Regression tracking: each test case moves the return code it
+      *  expects into WS-EXPECTED-RETURN-CD before PERFORM TEST-CALL,
+      *  which then compares it against the actual DFHCA-RETURN-CD
+      *  and accumulates a PASS/FAIL count instead of leaving someone
+      *  to read the DISPLAY output line by line.
+       01 WS-TEST-CASE-NO               PIC X(3) VALUE SPACES.
+       01 WS-EXPECTED-RETURN-CD         PIC S9(4) VALUE 0.
+       01 WS-TESTS-RUN                  PIC 9(4) VALUE 0.
+       01 WS-TESTS-PASSED               PIC 9(4) VALUE 0.
+       01 WS-TESTS-FAILED               PIC 9(4) VALUE 0.
+
        01 WS-COMMAREA.
           COPY CONSTAPI.
 
+      *  Test account numbers/names/amounts this harness drives the
+      *  CONSENT and DPAYAPI transactions with, defaulted to the
+      *  values that used to be hardcoded below so a caller that
+      *  starts this transaction with no commarea gets the original
+      *  behaviour unchanged.  A caller targeting a different
+      *  environment's test data overrides some or all of them by
+      *  starting this transaction with TAO-OVERRIDE-AREA populated
+      *  in DFHCOMMAREA instead of editing and recompiling this
+      *  source.
+       01 WS-TEST-CREDIT-AC             PIC X(16)
+                                            VALUE '98765400000001'.
+       01 WS-TEST-CREDIT-AC-NAME        PIC X(50)
+                                            VALUE 'ANUPRAKASH'.
+       01 WS-TEST-DEBIT-AC              PIC X(16)
+                                            VALUE '98765400000002'.
+       01 WS-TEST-DEBIT-AC-NAME         PIC X(50)
+                                            VALUE 'ANNAPURNA'.
+       01 WS-TEST-AMOUNT-L              PIC S9(10)V99
+                                            VALUE 100000.95.
+       01 WS-TEST-AMOUNT-S              PIC S9(10)V99
+                                            VALUE 10.99.
+       01 WS-TEST-CURRENCY-CD           PIC X(3) VALUE 'INR'.
+
        LINKAGE SECTION.
        01 DFHCOMMAREA.
-          03 WS-DUMMY                   PIC S9(8).
+          03 TAO-OVERRIDE-AREA.
+             05 TAO-CREDIT-AC           PIC X(16).
+             05 TAO-CREDIT-AC-NAME      PIC X(50).
+             05 TAO-DEBIT-AC            PIC X(16).
+             05 TAO-DEBIT-AC-NAME       PIC X(50).
+             05 TAO-AMOUNT-L            PIC S9(10)V99.
+             05 TAO-AMOUNT-S            PIC S9(10)V99.
+             05 TAO-CURRENCY-CD         PIC X(3).
 
 
        PROCEDURE DIVISION.
        PREMIERE SECTION.
        A010.
 
+           PERFORM LOAD-TEST-ACCOUNT-OVERRIDES.
+
            MOVE 'CONSENT' TO WS-PGM-NAME.
            PERFORM TEST-CONSENT.
            MOVE 'DPAYAPI' TO WS-PGM-NAME.
            PERFORM TEST-DPAYAPI.
 
+           DISPLAY '=============================================='.
+           DISPLAY 'CONSTTST REGRESSION SUMMARY'.
+           DISPLAY 'TESTS RUN   : ' WS-TESTS-RUN.
+           DISPLAY 'TESTS PASSED: ' WS-TESTS-PASSED.
+           DISPLAY 'TESTS FAILED: ' WS-TESTS-FAILED.
+           DISPLAY '=============================================='.
+
+           IF WS-TESTS-FAILED > 0
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+
            EXEC CICS RETURN
            END-EXEC.
 
        A999.
            EXIT.
 
+      *
+      *    A caller that starts this transaction with a populated
+      *    commarea wants this test run against account numbers and
+      *    amounts other than the compiled-in defaults above - e.g. a
+      *    different environment's test data.  A caller that starts
+      *    it the original way, with no commarea, gets EIBCALEN = 0
+      *    and the compiled-in defaults stand untouched.
+      *
+       LOAD-TEST-ACCOUNT-OVERRIDES SECTION.
+       LTO010.
+
+           IF EIBCALEN > 0
+              MOVE TAO-CREDIT-AC      TO WS-TEST-CREDIT-AC
+              MOVE TAO-CREDIT-AC-NAME TO WS-TEST-CREDIT-AC-NAME
+              MOVE TAO-DEBIT-AC       TO WS-TEST-DEBIT-AC
+              MOVE TAO-DEBIT-AC-NAME  TO WS-TEST-DEBIT-AC-NAME
+              MOVE TAO-AMOUNT-L       TO WS-TEST-AMOUNT-L
+              MOVE TAO-AMOUNT-S       TO WS-TEST-AMOUNT-S
+              MOVE TAO-CURRENCY-CD    TO WS-TEST-CURRENCY-CD
+              DISPLAY 'CONSTTST: override commarea supplied - using '
+                      'caller-supplied test account numbers/amounts'
+           ELSE
+              DISPLAY 'CONSTTST: no override commarea supplied - '
+                      'using compiled-in test account numbers/amounts'
+           END-IF.
+
+       LTO999.
+           EXIT.
+
        TEST-CONSENT SECTION.
        TCT000.
 
            INITIALIZE WS-COMMAREA.
            DISPLAY '001 CONSENT TEST CASE : CREATE CONSENT FOR L-AMT'
            MOVE 'C'               TO  DFHCA-CONSENT-REQ.
-           MOVE '98765400000001'  TO  DFHCA-CREDIT-AC.
+           MOVE WS-TEST-CREDIT-AC TO  DFHCA-CREDIT-AC.
            MOVE 'FROM CONSTTST2'  TO  DFHCA-CREDIT-AC-SCHEMENAME.
-           MOVE 'ANUPRAKASH'      TO  DFHCA-CREDIT-AC-CUSTNAME.
-           MOVE '98765400000002'  TO  DFHCA-DEBIT-AC.
+           MOVE WS-TEST-CREDIT-AC-NAME
+                                  TO  DFHCA-CREDIT-AC-CUSTNAME.
+           MOVE WS-TEST-DEBIT-AC  TO  DFHCA-DEBIT-AC.
            MOVE 'FROM CONSTTST1'  TO  DFHCA-DEBIT-AC-SCHEMENAME.
-           MOVE 'ANNAPURNA'       TO  DFHCA-DEBIT-AC-CUSTNAME.
-           MOVE 100000.95         TO  DFHCA-CONSENT-AMOUNT.
-           MOVE 'INR'             TO  DFHCA-CURRENCY-CD.
+           MOVE WS-TEST-DEBIT-AC-NAME
+                                  TO  DFHCA-DEBIT-AC-CUSTNAME.
+           MOVE WS-TEST-AMOUNT-L  TO  DFHCA-CONSENT-AMOUNT.
+           MOVE WS-TEST-CURRENCY-CD
+                                  TO  DFHCA-CURRENCY-CD.
+           MOVE '001'             TO  WS-TEST-CASE-NO.
+           MOVE 0                 TO  WS-EXPECTED-RETURN-CD.
            PERFORM TEST-CALL.
            MOVE DFHCA-CONSENT-ID  TO WS-CONSENT-ID-L.
            COMPUTE WS-CONSENT-ID-ERR = WS-CONSENT-ID-L + 1.
@@ -72,36 +162,49 @@
            DISPLAY '002 CONSENT TEST CASE : GET valid CONSENT Status'
            MOVE 'G'               TO  DFHCA-CONSENT-REQ.
            MOVE WS-CONSENT-ID-L   TO  DFHCA-CONSENT-ID.
+           MOVE '002'             TO  WS-TEST-CASE-NO.
+           MOVE 0                 TO  WS-EXPECTED-RETURN-CD.
            PERFORM TEST-CALL.
 
            INITIALIZE WS-COMMAREA.
            DISPLAY '003 CONSENT TEST CASE : Invalid CONSENT ID'
            MOVE 'G'               TO  DFHCA-CONSENT-REQ.
            MOVE WS-CONSENT-ID-ERR TO  DFHCA-CONSENT-ID.
+           MOVE '003'             TO  WS-TEST-CASE-NO.
+           MOVE 100                TO WS-EXPECTED-RETURN-CD.
            PERFORM TEST-CALL.
 
            INITIALIZE WS-COMMAREA.
            DISPLAY '004 CONSENT TEST CASE : GET FUND AVAIL STATUS L-AMT'
            MOVE 'F'               TO  DFHCA-CONSENT-REQ.
            MOVE WS-CONSENT-ID-L   TO  DFHCA-CONSENT-ID.
+           MOVE '004'             TO  WS-TEST-CASE-NO.
+           MOVE 0                 TO  WS-EXPECTED-RETURN-CD.
            PERFORM TEST-CALL.
 
            INITIALIZE WS-COMMAREA.
            DISPLAY '005 CONSENT TEST CASE : INVALID CONSENT REQUEST'
            MOVE 'X'               TO  DFHCA-CONSENT-REQ.
            MOVE WS-CONSENT-ID-L   TO  DFHCA-CONSENT-ID.
+           MOVE '005'             TO  WS-TEST-CASE-NO.
+           MOVE 8                 TO  WS-EXPECTED-RETURN-CD.
            PERFORM TEST-CALL.
 
            DISPLAY '006 CONSENT TEST CASE : CREATE CONSENT FOR S-AMT'
            MOVE 'C'               TO  DFHCA-CONSENT-REQ.
-           MOVE '98765400000001'  TO  DFHCA-CREDIT-AC.
+           MOVE WS-TEST-CREDIT-AC TO  DFHCA-CREDIT-AC.
            MOVE 'FROM CONSTTST2'  TO  DFHCA-CREDIT-AC-SCHEMENAME.
-           MOVE 'ANUPRAKASH'      TO  DFHCA-CREDIT-AC-CUSTNAME.
-           MOVE '98765400000002'  TO  DFHCA-DEBIT-AC.
+           MOVE WS-TEST-CREDIT-AC-NAME
+                                  TO  DFHCA-CREDIT-AC-CUSTNAME.
+           MOVE WS-TEST-DEBIT-AC  TO  DFHCA-DEBIT-AC.
            MOVE 'FROM CONSTTST1'  TO  DFHCA-DEBIT-AC-SCHEMENAME.
-           MOVE 'ANNAPURNA'       TO  DFHCA-DEBIT-AC-CUSTNAME.
-           MOVE 10.99             TO  DFHCA-CONSENT-AMOUNT.
-           MOVE 'INR'             TO  DFHCA-CURRENCY-CD.
+           MOVE WS-TEST-DEBIT-AC-NAME
+                                  TO  DFHCA-DEBIT-AC-CUSTNAME.
+           MOVE WS-TEST-AMOUNT-S  TO  DFHCA-CONSENT-AMOUNT.
+           MOVE WS-TEST-CURRENCY-CD
+                                  TO  DFHCA-CURRENCY-CD.
+           MOVE '006'             TO  WS-TEST-CASE-NO.
+           MOVE 0                 TO  WS-EXPECTED-RETURN-CD.
            PERFORM TEST-CALL.
            MOVE DFHCA-CONSENT-ID  TO WS-CONSENT-ID-S.
 
@@ -109,6 +212,8 @@
            DISPLAY '007 CONSENT TEST CASE : GET FUND AVAIL STATUS S-AMT'
            MOVE 'F'               TO  DFHCA-CONSENT-REQ.
            MOVE WS-CONSENT-ID-S   TO  DFHCA-CONSENT-ID.
+           MOVE '007'             TO  WS-TEST-CASE-NO.
+           MOVE 0                 TO  WS-EXPECTED-RETURN-CD.
            PERFORM TEST-CALL.
 
 
@@ -121,45 +226,64 @@
            DISPLAY '001 DPAYAPI TEST CASE : Domestic Pay S-AMT'.
            MOVE 'P'               TO  DFHCA-CONSENT-REQ.
            MOVE WS-CONSENT-ID-S   TO  DFHCA-CONSENT-ID.
+           MOVE '001'             TO  WS-TEST-CASE-NO.
+           MOVE 0                 TO  WS-EXPECTED-RETURN-CD.
            PERFORM TEST-CALL.
 
            INITIALIZE WS-COMMAREA.
            DISPLAY '002 DPAYAPI TEST CASE : Domestic Pay L-AMT'.
            MOVE 'P'               TO  DFHCA-CONSENT-REQ.
            MOVE WS-CONSENT-ID-L   TO  DFHCA-CONSENT-ID.
+      *    L-AMT is deliberately sized larger than the test debit
+      *    account's available balance, so this case is expected to
+      *    be turned down for insufficient funds.
+           MOVE '002'             TO  WS-TEST-CASE-NO.
+           MOVE 100               TO  WS-EXPECTED-RETURN-CD.
            PERFORM TEST-CALL.
 
            INITIALIZE WS-COMMAREA.
            DISPLAY '003 DPAYAPI TEST CASE : Domestic Pay Status S-AMT'.
            MOVE 'S'               TO  DFHCA-CONSENT-REQ.
            COMPUTE DFHCA-DOMESTIC-PAY-ID = WS-CONSENT-ID-S * 2 .
+           MOVE '003'             TO  WS-TEST-CASE-NO.
+           MOVE 0                 TO  WS-EXPECTED-RETURN-CD.
            PERFORM TEST-CALL.
 
            INITIALIZE WS-COMMAREA.
            DISPLAY '004 DPAYAPI TEST CASE : Domestic Pay Status L-AMT'.
            MOVE 'S'               TO  DFHCA-CONSENT-REQ.
            COMPUTE DFHCA-DOMESTIC-PAY-ID = WS-CONSENT-ID-L * 2 .
+           MOVE '004'             TO  WS-TEST-CASE-NO.
+           MOVE 0                 TO  WS-EXPECTED-RETURN-CD.
            PERFORM TEST-CALL.
 
            INITIALIZE WS-COMMAREA.
            DISPLAY '005 DPAYAPI TEST CASE : Domestic Pay S-AMT AGAIN'.
            MOVE 'P'               TO  DFHCA-CONSENT-REQ.
            MOVE WS-CONSENT-ID-S   TO  DFHCA-CONSENT-ID.
+           MOVE '005'             TO  WS-TEST-CASE-NO.
+           MOVE 101               TO  WS-EXPECTED-RETURN-CD.
            PERFORM TEST-CALL.
 
            DISPLAY '006 DPAYAPI TEST CASE : Domestic Pay INVALID REQ'.
            MOVE 'X'               TO  DFHCA-CONSENT-REQ.
            MOVE 8                 TO  DFHCA-CONSENT-ID.
+           MOVE '006'             TO  WS-TEST-CASE-NO.
+           MOVE 8                 TO  WS-EXPECTED-RETURN-CD.
            PERFORM TEST-CALL.
 
            DISPLAY '007 DPAYAPI TEST CASE : INVALID CONSENT ID'.
            MOVE 'P'               TO  DFHCA-CONSENT-REQ.
            MOVE 9999999           TO  DFHCA-CONSENT-ID.
+           MOVE '007'             TO  WS-TEST-CASE-NO.
+           MOVE 100               TO  WS-EXPECTED-RETURN-CD.
            PERFORM TEST-CALL.
 
            DISPLAY '008 DPAYAPI TEST CASE : INVALID PAYMENT ID'.
            MOVE 'S'               TO  DFHCA-CONSENT-REQ.
            MOVE 9999999           TO  DFHCA-DOMESTIC-PAY-ID.
+           MOVE '008'             TO  WS-TEST-CASE-NO.
+           MOVE 100               TO  WS-EXPECTED-RETURN-CD.
            PERFORM TEST-CALL.
 
        TD999.
@@ -209,6 +333,16 @@
            DISPLAY 'DFHCA-RETURN-CD            :',  WS-ERR-RET-CD.
            DISPLAY 'DFHCA-ERROR-MSG            :',  DFHCA-ERROR-MSG.
 
+           ADD 1 TO WS-TESTS-RUN.
+           IF DFHCA-RETURN-CD = WS-EXPECTED-RETURN-CD
+              ADD 1 TO WS-TESTS-PASSED
+              DISPLAY 'TEST ' WS-TEST-CASE-NO ' : PASS'
+           ELSE
+              ADD 1 TO WS-TESTS-FAILED
+              DISPLAY 'TEST ' WS-TEST-CASE-NO ' : FAIL - EXPECTED '
+                       WS-EXPECTED-RETURN-CD ' GOT ' WS-ERR-RET-CD
+           END-IF.
+
            EXEC CICS SEND TEXT
                      FROM(DFHCA-CONSENT-ID)
                      LENGTH(LENGTH OF DFHCA-CONSENT-ID)
