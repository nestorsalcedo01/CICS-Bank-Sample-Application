@@ -0,0 +1,303 @@
+       CBL SQL
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2026.                                  *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: CONSWEEP                                                *
+      *                                                                *
+      *                                                                *
+      * Description: Batch program that sweeps the CONSENT table for   *
+      *              authorized-but-unpaid consents that have sat in   *
+      *              DOMESTIC_PAY_STATUS = PYST-PENDING for longer     *
+      *              than a configurable number of hours, and flips    *
+      *              them to an expired state, the same way            *
+      *              CONSENT's GET-CONSENT-STATUS does reactively      *
+      *              when it happens to be called for that CONSENT_ID. *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSWEEP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Holds the configurable staleness threshold, in hours.  If
+      *    the parameter file is missing or empty, WS-SWEEP-HOURS
+      *    keeps its compiled-in default.
+           SELECT CSWP-PARM-FILE
+                  ASSIGN TO CSWPPRM
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS CSWP-FILE-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+
+       FD  CSWP-PARM-FILE.
+       01  CSWP-PARM-RECORD             PIC 9(4).
+
+      *****************************************************************
+      *** Working storage                                           ***
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(80) VALUE
+           'Licensed Materials - Property of IBM'.
+       77 FILLER PIC X(80) VALUE
+           '(c) Copyright IBM Corp. 2026. All Rights Reserved.'.
+       77 FILLER PIC X(80) VALUE
+           'US Government Users Restricted Rights - Use, duplication '.
+       77 FILLER PIC X(80) VALUE
+           'or disclosure restricted by GSA ADP Schedule Contract '.
+       77 FILLER PIC X(80) VALUE
+           'with IBM Corp.'.
+
+      * Get the CONSENT DB2 copybook
+           EXEC SQL
+              INCLUDE CONSTDB2
+           END-EXEC.
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+      * CONSENT host variables for DB2
+       01 HOST-CONSENT-ROW.
+          10 HV-CONSENT-ID           PIC S9(9) USAGE COMP.
+          10 HV-CONSENT-STATUS       PIC X(1).
+          10 HV-DOMESTIC-PAY-STATUS  PIC X(4).
+          10 HV-CREATE-TS            PIC X(26).
+          10 HV-LAST-UPDATE-TS       PIC X(26).
+
+       01 WS-PAY-STATUS-DATA.
+          COPY PAYSTAT.
+
+      * Declare the CURSOR for stale, authorized-but-unpaid consents
+           EXEC SQL DECLARE SWEEP-CURSOR CURSOR FOR
+              SELECT CONSENT_ID,
+                     CREATE_TS
+                     FROM CONSENT
+                     WHERE CONSENT_STATUS = 'A'
+                     AND   DOMESTIC_PAY_STATUS = :PYST-PENDING
+                     AND   CREATE_TS < :HV-CUTOFF-TS
+                     FOR FETCH ONLY
+           END-EXEC.
+
+       01 HV-CUTOFF-TS                  PIC X(26).
+
+       01 WS-SQLCODE-DISPLAY             PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+
+       01  CSWP-FILE-STATUS.
+           05 CSWP-STATUS1              PIC X.
+           05 CSWP-STATUS2              PIC X.
+
+       01  WS-CSWP-FILE-PRESENT         PIC X VALUE 'N'.
+
+      *  Number of hours an authorized-but-unpaid consent may sit in
+      *  DOMESTIC_PAY_STATUS = PYST-PENDING before this sweep expires
+      *  it, independently of the per-consent EXPIRY_TS.  Read from
+      *  CSWP-PARM-FILE if present, otherwise this default is used.
+       01  WS-SWEEP-HOURS                PIC 9(4) VALUE 24.
+
+       01  WS-CHECKPOINT-INTERVAL        PIC 9(8) VALUE 1000.
+       01  WS-RECS-SINCE-CHECKPOINT      PIC 9(8) VALUE 0.
+
+       01  NUMBER-OF-CONSENTS-SWEPT      PIC 9(8) VALUE 0.
+       01  NUMBER-OF-CONSENTS-SCANNED    PIC 9(8) VALUE 0.
+
+      *****************************************************************
+      *** Linkage Storage                                           ***
+      *****************************************************************
+       LINKAGE SECTION.
+
+      *****************************************************************
+      *** Main Processing                                           ***
+      *****************************************************************
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       A010.
+
+           PERFORM LOAD-SWEEP-PARM.
+
+      *
+      *    Work out the cutoff timestamp - any authorized-but-unpaid
+      *    consent created before this point is stale.
+      *
+           EXEC SQL
+              SELECT CURRENT TIMESTAMP -
+                     :WS-SWEEP-HOURS HOURS
+              INTO   :HV-CUTOFF-TS
+              FROM   SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           DISPLAY 'CONSWEEP sweeping consents pending before '
+                   HV-CUTOFF-TS.
+
+           EXEC SQL OPEN
+              SWEEP-CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'FAILED TO OPEN SWEEP-CURSOR IN PGM CONSWEEP.'
+              DISPLAY 'The SQLCODE returned is ' WS-SQLCODE-DISPLAY
+              DISPLAY SQLCA
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+           MOVE 0 TO NUMBER-OF-CONSENTS-SWEPT.
+           MOVE 0 TO NUMBER-OF-CONSENTS-SCANNED.
+
+           PERFORM SWEEP-DATA.
+
+           EXEC SQL CLOSE
+                SWEEP-CURSOR
+           END-EXEC.
+
+           EXEC SQL
+              COMMIT
+           END-EXEC.
+
+           DISPLAY 'CONSWEEP scanned ' NUMBER-OF-CONSENTS-SCANNED
+                   ' stale consent(s) and expired '
+                   NUMBER-OF-CONSENTS-SWEPT.
+
+           PERFORM PROGRAM-DONE.
+
+       A999.
+           EXIT.
+
+      *
+      *    Read the configurable staleness threshold from
+      *    CSWP-PARM-FILE, if one has been provided, otherwise leave
+      *    WS-SWEEP-HOURS at its compiled-in default.
+      *
+       LOAD-SWEEP-PARM SECTION.
+       LSP010.
+
+           MOVE 'N' TO WS-CSWP-FILE-PRESENT.
+
+           OPEN INPUT CSWP-PARM-FILE.
+           IF CSWP-FILE-STATUS = '00'
+              MOVE 'Y' TO WS-CSWP-FILE-PRESENT
+              READ CSWP-PARM-FILE
+              IF CSWP-FILE-STATUS = '00'
+                 MOVE CSWP-PARM-RECORD TO WS-SWEEP-HOURS
+              END-IF
+              CLOSE CSWP-PARM-FILE
+           END-IF.
+
+           IF WS-CSWP-FILE-PRESENT = 'N'
+              DISPLAY 'CONSWEEP parameter file not found - using '
+                      'default sweep threshold of ' WS-SWEEP-HOURS
+                      ' hour(s)'
+           END-IF.
+
+       LSP999.
+           EXIT.
+
+       SWEEP-DATA SECTION.
+       SD010.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+
+              EXEC SQL FETCH FROM SWEEP-CURSOR
+                 INTO :HV-CONSENT-ID,
+                      :HV-CREATE-TS
+              END-EXEC
+
+              IF SQLCODE = +100
+                 GO TO SD999
+              END-IF
+
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                 DISPLAY 'Failure when attempting to FETCH from the'
+                    ' DB2 CURSOR SWEEP-CURSOR. With SQL code='
+                    WS-SQLCODE-DISPLAY
+                 GO TO SD999
+              END-IF
+
+              ADD 1 TO NUMBER-OF-CONSENTS-SCANNED
+
+              PERFORM EXPIRE-ONE-CONSENT
+
+           END-PERFORM.
+
+       SD999.
+           EXIT.
+
+      *
+      *    Flip one stale consent to an expired state.  The WHERE
+      *    clause still checks DOMESTIC_PAY_STATUS = PYST-PENDING so
+      *    a consent that CONSENT.cbl has already resolved between
+      *    the FETCH and this UPDATE is left alone rather than
+      *    double-expired.
+      *
+       EXPIRE-ONE-CONSENT SECTION.
+       EOC010.
+
+           EXEC SQL
+              SELECT CURRENT TIMESTAMP
+              INTO   :HV-LAST-UPDATE-TS
+              FROM   SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           EXEC SQL
+                UPDATE CONSENT
+                SET    CONSENT_STATUS      = 'E',
+                       DOMESTIC_PAY_STATUS = :PYST-EXPIRED,
+                       LAST_UPDATE_TS      = :HV-LAST-UPDATE-TS
+                WHERE  CONSENT_ID = :HV-CONSENT-ID
+                AND    DOMESTIC_PAY_STATUS = :PYST-PENDING
+           END-EXEC.
+
+           IF SQLCODE = 0 AND SQLERRD(3) > 0
+              ADD 1 TO NUMBER-OF-CONSENTS-SWEPT
+              ADD 1 TO WS-RECS-SINCE-CHECKPOINT
+           END-IF.
+
+      *
+      *       Checkpoint/commit every WS-CHECKPOINT-INTERVAL rows so
+      *       a long sweep doesn't hold one giant unit of work open.
+      *
+           IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+              MOVE 0 TO WS-RECS-SINCE-CHECKPOINT
+           END-IF.
+
+       EOC999.
+           EXIT.
+
+      *
+      * Finish
+      *
+       PROGRAM-DONE SECTION.
+       PD010.
+
+           GOBACK.
+       PD999.
+           EXIT.
