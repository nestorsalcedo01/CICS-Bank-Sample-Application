@@ -0,0 +1,620 @@
+       CBL SQL
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2026.                                  *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: STMTGEN                                                 *
+      *                                                                *
+      *                                                                *
+      * Description: Batch program that, for every ACCOUNT whose       *
+      *              ACCOUNT_NEXT_STATEMENT date has arrived, writes a *
+      *              customer statement covering the PROCTRAN activity *
+      *              posted since ACCOUNT_LAST_STATEMENT, then rolls   *
+      *              ACCOUNT_LAST_STATEMENT/ACCOUNT_NEXT_STATEMENT     *
+      *              forward by the configurable statement cycle.      *
+      *                                                                *
+      * Output: The populated report file STMTFILE                    *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STMT-FILE
+                  ASSIGN TO STMTFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS STMT-FILE-STATUS.
+
+      *    Holds a runtime override of WS-STATEMENT-CYCLE-DAYS so
+      *    operations can move the bank from, say, a 30-day cycle to a
+      *    calendar-month one for the next run by dropping a new
+      *    parameter file in front of it, without recompiling - the
+      *    same approach already used for the retention period in
+      *    PROARCH (RETNPRM) and the sort-code allow-list (SRTCD)
+      *    elsewhere in this suite.
+           SELECT STMT-PARM-FILE
+                  ASSIGN TO STMTPRM
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS STMT-PARM-FILE-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+
+      *    One flat record layout is reused for the three kinds of
+      *    line a statement is made up of, the same way ACCOFFL reuses
+      *    ACCOUNT-RECORD-STRUCTURE for its trailer record - STMT-REC-
+      *    TYPE tells a reader (or a follow-on formatting program)
+      *    which fields on a given line are meaningful:
+      *       'H' - statement header (account/customer, period, the
+      *             opening balance the period's activity is added to)
+      *       'D' - one posted PROCTRAN activity line, with the
+      *             running balance after that transaction
+      *       'S' - statement summary (transaction count, period
+      *             total movement, closing balance)
+       FD  STMT-FILE.
+       01  STMT-RECORD-STRUCTURE.
+           05 STMT-REC-TYPE                 PIC X(1).
+           05 STMT-SORTCODE                 PIC X(6).
+           05 STMT-ACCOUNT-NUMBER           PIC X(9).
+           05 STMT-CUSTOMER-NUMBER          PIC X(10).
+           05 STMT-PERIOD-FROM              PIC X(10).
+           05 STMT-PERIOD-TO                PIC X(10).
+           05 STMT-TRAN-DATE                PIC X(10).
+           05 STMT-TRAN-TYPE                PIC X(3).
+           05 STMT-TRAN-DESC                PIC X(40).
+           05 STMT-TRAN-AMOUNT              PIC -(9)9.99.
+           05 STMT-TRAN-COUNT               PIC 9(6).
+           05 STMT-BALANCE                  PIC -(9)9.99.
+
+      *    Compiled-in default statement cycle length, in days, can be
+      *    overridden at runtime by STMT-PARM-FILE below.
+       FD  STMT-PARM-FILE.
+       01  STMT-PARM-RECORD                 PIC 9(5).
+
+      *****************************************************************
+      *** Working storage                                           ***
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(80) VALUE
+           'Licensed Materials - Property of IBM'.
+       77 FILLER PIC X(80) VALUE
+           '(c) Copyright IBM Corp. 2026. All Rights Reserved.'.
+       77 FILLER PIC X(80) VALUE
+           'US Government Users Restricted Rights - Use, duplication '.
+       77 FILLER PIC X(80) VALUE
+           'or disclosure restricted by GSA ADP Schedule Contract '.
+       77 FILLER PIC X(80) VALUE
+           'with IBM Corp.'.
+
+      *    Declare the ACCOUNT table, matching the 9-byte account
+      *    number ACCLOAD.cbl already uses against the current schema
+      *    (ACCOFFL/ACCDB2 still describe the older 8-byte layout).
+           EXEC SQL DECLARE ACCOUNT TABLE
+              ( ACCOUNT_EYECATCHER             CHAR(4),
+                ACCOUNT_CUSTOMER_NUMBER        CHAR(10),
+                ACCOUNT_SORTCODE               CHAR(6) NOT NULL,
+                ACCOUNT_NUMBER                 CHAR(9) NOT NULL,
+                ACCOUNT_TYPE                   CHAR(8),
+                ACCOUNT_INTEREST_RATE          DECIMAL(4, 2),
+                ACCOUNT_OPENED                 DATE,
+                ACCOUNT_OVERDRAFT_LIMIT        INTEGER,
+                ACCOUNT_LAST_STATEMENT         DATE,
+                ACCOUNT_NEXT_STATEMENT         DATE,
+                ACCOUNT_AVAILABLE_BALANCE      DECIMAL(10, 2),
+                ACCOUNT_ACTUAL_BALANCE         DECIMAL(10, 2) )
+           END-EXEC.
+
+      *    Declare the PROCTRAN table, matching the 9-byte account
+      *    number and DATE/TIME column types PROLOAD/PROARCH already
+      *    use against the current schema.
+           EXEC SQL DECLARE PROCTRAN TABLE
+              (
+               PROCTRAN_EYECATCHER             CHAR(4),
+               PROCTRAN_SORTCODE               CHAR(6) NOT NULL,
+               PROCTRAN_NUMBER                 CHAR(9) NOT NULL,
+               PROCTRAN_DATE                   DATE,
+               PROCTRAN_TIME                   CHAR(6),
+               PROCTRAN_REF                    CHAR(12),
+               PROCTRAN_TYPE                   CHAR(3),
+               PROCTRAN_DESC                   CHAR(40),
+               PROCTRAN_AMOUNT                 DECIMAL(12, 2),
+               PROCTRAN_CONSENT_ID             INTEGER NOT NULL,
+               PROCTRAN_COUNTER_ACC_NO         CHAR(9)
+              )
+           END-EXEC.
+
+      * ACCOUNT host variables for DB2 - only the columns this job
+      * needs are carried, not the whole declared row.
+       01 HOST-ACCOUNT-ROW.
+          03 HV-ACCOUNT-SORT-CODE          PIC X(6).
+          03 HV-ACCOUNT-NUMBER             PIC X(9).
+          03 HV-ACCOUNT-CUST-NO            PIC X(10).
+          03 HV-ACCOUNT-LAST-STMT-DATE     PIC X(10).
+          03 HV-ACCOUNT-NEXT-STMT-DATE     PIC X(10).
+          03 HV-ACCOUNT-ACTUAL-BALANCE     PIC S9(10)V99 COMP-3.
+
+      * The next ACCOUNT_NEXT_STATEMENT date, worked out once this
+      * account's statement has been produced.
+       01 HV-NEW-NEXT-STMT-DATE            PIC X(10).
+
+      * PROCTRAN host variables for DB2
+       01 HOST-PROCTRAN-ROW.
+          03 HV-PROCTRAN-DATE              PIC X(10).
+          03 HV-PROCTRAN-TYPE              PIC X(3).
+          03 HV-PROCTRAN-DESC              PIC X(40).
+          03 HV-PROCTRAN-AMOUNT            PIC S9(10)V99 COMP-3.
+
+      * Declare the CURSOR for every ACCOUNT whose next statement is
+      * due.
+           EXEC SQL DECLARE STMT-ACC-CURSOR CURSOR FOR
+              SELECT ACCOUNT_SORTCODE,
+                     ACCOUNT_NUMBER,
+                     ACCOUNT_CUSTOMER_NUMBER,
+                     ACCOUNT_LAST_STATEMENT,
+                     ACCOUNT_NEXT_STATEMENT,
+                     ACCOUNT_ACTUAL_BALANCE
+                     FROM ACCOUNT
+                     WHERE ACCOUNT_NEXT_STATEMENT <= CURRENT DATE
+                     ORDER BY ACCOUNT_SORTCODE,
+                              ACCOUNT_NUMBER
+                     FOR FETCH ONLY
+           END-EXEC.
+
+      *    Declare the CURSOR for the account currently being
+      *    statemented's PROCTRAN activity since its last statement.
+      *    Opened and closed once per account fetched from STMT-ACC-
+      *    CURSOR above, the same nested-cursor shape ACCRECON uses to
+      *    query PROCTRAN once per ACCOUNT row.
+           EXEC SQL DECLARE STMT-TRAN-CURSOR CURSOR FOR
+              SELECT PROCTRAN_DATE,
+                     PROCTRAN_TYPE,
+                     PROCTRAN_DESC,
+                     PROCTRAN_AMOUNT
+                     FROM PROCTRAN
+                     WHERE PROCTRAN_SORTCODE = :HV-ACCOUNT-SORT-CODE
+                     AND   PROCTRAN_NUMBER   = :HV-ACCOUNT-NUMBER
+                     AND   PROCTRAN_DATE > :HV-ACCOUNT-LAST-STMT-DATE
+                     AND   PROCTRAN_DATE <= :HV-ACCOUNT-NEXT-STMT-DATE
+                     ORDER BY PROCTRAN_DATE, PROCTRAN_TIME
+                     FOR FETCH ONLY
+           END-EXEC.
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01 WS-SQLCODE-DISPLAY             PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+
+       01  STMT-FILE-STATUS.
+           05 STMT-STATUS1               PIC X.
+           05 STMT-STATUS2               PIC X.
+
+      *    Runtime override support for WS-STATEMENT-CYCLE-DAYS, read
+      *    from STMT-PARM-FILE.  If the parameter file is missing or
+      *    empty, the compiled-in default below stands.
+       01  STMT-PARM-FILE-STATUS            PIC XX.
+       01  WS-STMT-PARM-FILE-PRESENT        PIC X VALUE 'N'.
+
+      *    How many days after a statement is produced before the
+      *    next one falls due.  No existing program in this suite
+      *    establishes a statement-cycle convention, so this defaults
+      *    to a calendar-month-ish 30 days, the same "days" unit
+      *    PROARCH already uses for its own configurable window.
+       01  WS-STATEMENT-CYCLE-DAYS        PIC 9(5) VALUE 030.
+
+      * Running balance carried line-by-line down a single statement.
+       01  WS-RUNNING-BALANCE             PIC S9(10)V99 COMP-3.
+
+      * Net movement across the statement period, and the balance it
+      * is added to at the top of the statement.  The offload files
+      * only carry ACCOUNT_ACTUAL_BALANCE (today's balance), not a
+      * snapshot of what the balance was at the start of the period,
+      * so the opening balance is derived by working the period's net
+      * movement back off the current balance.
+       01  WS-PERIOD-TOTAL                PIC S9(10)V99 COMP-3.
+       01  WS-OPENING-BALANCE             PIC S9(10)V99 COMP-3.
+       01  WS-TRAN-COUNT                  PIC 9(6).
+
+       01  NUMBER-OF-STATEMENTS-PRODUCED  PIC 9(8) VALUE 0.
+
+      * A COMMIT is taken every WS-CHECKPOINT-INTERVAL statements
+      * produced so a large run does not hold one huge unit of
+      * recovery open.
+       01 WS-CHECKPOINT-INTERVAL         PIC 9(8) VALUE 1000.
+       01 WS-RECS-SINCE-CHECKPOINT       PIC 9(8) VALUE 0.
+
+      *****************************************************************
+      *** Linkage Storage                                           ***
+      *****************************************************************
+       LINKAGE SECTION.
+
+      *****************************************************************
+      *** Main Processing                                           ***
+      *****************************************************************
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       A010.
+
+           PERFORM LOAD-STATEMENT-CYCLE-CONFIG.
+
+           EXEC SQL OPEN
+              STMT-ACC-CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'FAILED TO OPEN STMT-ACC-CURSOR IN PGM STMTGEN.'
+              DISPLAY 'The SQLCODE returned is ' WS-SQLCODE-DISPLAY
+              DISPLAY SQLCA
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+           OPEN OUTPUT STMT-FILE.
+           IF STMT-FILE-STATUS NOT EQUAL '00' THEN
+              DISPLAY 'Error opening the STMTGEN statement file, '
+                      ' status=' STMT-FILE-STATUS
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+           PERFORM GENERATE-STATEMENTS.
+
+           EXEC SQL CLOSE
+                STMT-ACC-CURSOR
+           END-EXEC.
+
+           CLOSE STMT-FILE.
+
+           EXEC SQL
+              COMMIT
+           END-EXEC.
+
+           DISPLAY 'STMTGEN finished successfully. There were '
+                   NUMBER-OF-STATEMENTS-PRODUCED
+                   ' statement(s) produced.'.
+
+           PERFORM PROGRAM-DONE.
+
+       A999.
+           EXIT.
+
+
+       GENERATE-STATEMENTS SECTION.
+       GS010.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+
+              EXEC SQL FETCH FROM STMT-ACC-CURSOR
+                 INTO :HV-ACCOUNT-SORT-CODE,
+                      :HV-ACCOUNT-NUMBER,
+                      :HV-ACCOUNT-CUST-NO,
+                      :HV-ACCOUNT-LAST-STMT-DATE,
+                      :HV-ACCOUNT-NEXT-STMT-DATE,
+                      :HV-ACCOUNT-ACTUAL-BALANCE
+              END-EXEC
+
+              IF SQLCODE = +100
+                 GO TO GS999
+              END-IF
+
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                 DISPLAY 'Failure when attempting to FETCH from the'
+                    ' DB2 CURSOR STMT-ACC-CURSOR. With SQL code='
+                    WS-SQLCODE-DISPLAY
+                 GO TO GS999
+              END-IF
+
+              PERFORM GENERATE-ONE-STATEMENT
+
+           END-PERFORM.
+
+       GS999.
+           EXIT.
+
+      *
+      *    Produce the header, activity and summary lines for the
+      *    account just fetched, then roll its statement dates
+      *    forward so the same account is not picked up again until
+      *    its next cycle falls due.
+      *
+       GENERATE-ONE-STATEMENT SECTION.
+       GOS010.
+
+           PERFORM WRITE-STATEMENT-HEADER.
+           PERFORM WRITE-STATEMENT-DETAIL-LINES.
+           PERFORM WRITE-STATEMENT-FOOTER.
+           PERFORM ROLL-FORWARD-STATEMENT-DATES.
+
+           ADD 1 TO NUMBER-OF-STATEMENTS-PRODUCED.
+           ADD 1 TO WS-RECS-SINCE-CHECKPOINT.
+
+      *
+      *       Checkpoint/commit every WS-CHECKPOINT-INTERVAL
+      *       statements produced
+      *
+           IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+              MOVE 0 TO WS-RECS-SINCE-CHECKPOINT
+           END-IF.
+
+       GOS999.
+           EXIT.
+
+      *
+      *    Work out the period's net movement up front, so the
+      *    opening balance can be shown on the header line before the
+      *    activity lines themselves are written.  A failure here is
+      *    reported and the statement still goes out with a zero
+      *    period total, the same tolerant-of-one-account-failing
+      *    style ACCRECON uses for its own per-account PROCTRAN query.
+      *
+       WRITE-STATEMENT-HEADER SECTION.
+       WSH010.
+
+           MOVE 0 TO WS-PERIOD-TOTAL.
+
+           EXEC SQL
+                SELECT COALESCE(SUM(PROCTRAN_AMOUNT), 0)
+                INTO   :WS-PERIOD-TOTAL
+                FROM   PROCTRAN
+                WHERE  PROCTRAN_SORTCODE = :HV-ACCOUNT-SORT-CODE
+                AND    PROCTRAN_NUMBER   = :HV-ACCOUNT-NUMBER
+                AND    PROCTRAN_DATE     > :HV-ACCOUNT-LAST-STMT-DATE
+                AND    PROCTRAN_DATE    <= :HV-ACCOUNT-NEXT-STMT-DATE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'Failure summing PROCTRAN for ACCOUNT '
+                 HV-ACCOUNT-SORT-CODE '/' HV-ACCOUNT-NUMBER
+                 ' SQLCODE=' WS-SQLCODE-DISPLAY
+              MOVE 0 TO WS-PERIOD-TOTAL
+           END-IF.
+
+           COMPUTE WS-OPENING-BALANCE =
+              HV-ACCOUNT-ACTUAL-BALANCE - WS-PERIOD-TOTAL.
+
+           INITIALIZE STMT-RECORD-STRUCTURE.
+           MOVE 'H'                    TO STMT-REC-TYPE.
+           MOVE HV-ACCOUNT-SORT-CODE   TO STMT-SORTCODE.
+           MOVE HV-ACCOUNT-NUMBER      TO STMT-ACCOUNT-NUMBER.
+           MOVE HV-ACCOUNT-CUST-NO     TO STMT-CUSTOMER-NUMBER.
+           MOVE HV-ACCOUNT-LAST-STMT-DATE TO STMT-PERIOD-FROM.
+           MOVE HV-ACCOUNT-NEXT-STMT-DATE TO STMT-PERIOD-TO.
+           MOVE WS-OPENING-BALANCE     TO STMT-BALANCE.
+
+           PERFORM WRITE-STMT-RECORD.
+
+       WSH999.
+           EXIT.
+
+      *
+      *    Write one activity line per PROCTRAN row posted against
+      *    this account since its last statement, carrying a running
+      *    balance forward line by line.
+      *
+       WRITE-STATEMENT-DETAIL-LINES SECTION.
+       WSD010.
+
+           MOVE WS-OPENING-BALANCE TO WS-RUNNING-BALANCE.
+           MOVE 0 TO WS-TRAN-COUNT.
+
+           EXEC SQL OPEN
+              STMT-TRAN-CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'Failure when attempting to OPEN the DB2 '
+                 'CURSOR STMT-TRAN-CURSOR for ACCOUNT '
+                 HV-ACCOUNT-SORT-CODE '/' HV-ACCOUNT-NUMBER
+                 ' SQL code=' WS-SQLCODE-DISPLAY
+              GO TO WSD999
+           END-IF.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+
+              EXEC SQL FETCH FROM STMT-TRAN-CURSOR
+                 INTO :HV-PROCTRAN-DATE,
+                      :HV-PROCTRAN-TYPE,
+                      :HV-PROCTRAN-DESC,
+                      :HV-PROCTRAN-AMOUNT
+              END-EXEC
+
+              IF SQLCODE = +100
+                 GO TO WSD020
+              END-IF
+
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                 DISPLAY 'Failure when attempting to FETCH from the'
+                    ' DB2 CURSOR STMT-TRAN-CURSOR. With SQL code='
+                    WS-SQLCODE-DISPLAY
+                 GO TO WSD020
+              END-IF
+
+              ADD HV-PROCTRAN-AMOUNT TO WS-RUNNING-BALANCE
+              ADD 1 TO WS-TRAN-COUNT
+
+              PERFORM WRITE-STATEMENT-DETAIL-LINE
+
+           END-PERFORM.
+
+       WSD020.
+           EXEC SQL CLOSE
+              STMT-TRAN-CURSOR
+           END-EXEC.
+
+       WSD999.
+           EXIT.
+
+       WRITE-STATEMENT-DETAIL-LINE SECTION.
+       WSDL010.
+
+           INITIALIZE STMT-RECORD-STRUCTURE.
+           MOVE 'D'                    TO STMT-REC-TYPE.
+           MOVE HV-ACCOUNT-SORT-CODE   TO STMT-SORTCODE.
+           MOVE HV-ACCOUNT-NUMBER      TO STMT-ACCOUNT-NUMBER.
+           MOVE HV-PROCTRAN-DATE       TO STMT-TRAN-DATE.
+           MOVE HV-PROCTRAN-TYPE       TO STMT-TRAN-TYPE.
+           MOVE HV-PROCTRAN-DESC       TO STMT-TRAN-DESC.
+           MOVE HV-PROCTRAN-AMOUNT     TO STMT-TRAN-AMOUNT.
+           MOVE WS-RUNNING-BALANCE     TO STMT-BALANCE.
+
+           PERFORM WRITE-STMT-RECORD.
+
+       WSDL999.
+           EXIT.
+
+       WRITE-STATEMENT-FOOTER SECTION.
+       WSF010.
+
+           INITIALIZE STMT-RECORD-STRUCTURE.
+           MOVE 'S'                    TO STMT-REC-TYPE.
+           MOVE HV-ACCOUNT-SORT-CODE   TO STMT-SORTCODE.
+           MOVE HV-ACCOUNT-NUMBER      TO STMT-ACCOUNT-NUMBER.
+           MOVE WS-TRAN-COUNT          TO STMT-TRAN-COUNT.
+           MOVE WS-PERIOD-TOTAL        TO STMT-TRAN-AMOUNT.
+           MOVE HV-ACCOUNT-ACTUAL-BALANCE TO STMT-BALANCE.
+
+           PERFORM WRITE-STMT-RECORD.
+
+       WSF999.
+           EXIT.
+
+       WRITE-STMT-RECORD SECTION.
+       WSR010.
+
+           WRITE STMT-RECORD-STRUCTURE.
+
+           IF STMT-FILE-STATUS NOT EQUAL '00' THEN
+              DISPLAY 'Error writing to STMTGEN statement file, '
+                      'status=' STMT-FILE-STATUS
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+       WSR999.
+           EXIT.
+
+      *
+      *    Roll this account's statement window forward by
+      *    WS-STATEMENT-CYCLE-DAYS so it is not picked up again until
+      *    its next cycle is due.  A failure here is treated the same
+      *    way PROARCH treats a failed DELETE of an archived row -
+      *    the whole run is stopped, because letting it carry on
+      *    would regenerate the same statement again next time this
+      *    job runs.
+      *
+       ROLL-FORWARD-STATEMENT-DATES SECTION.
+       RFD010.
+
+           EXEC SQL
+                SELECT :HV-ACCOUNT-NEXT-STMT-DATE
+                       + :WS-STATEMENT-CYCLE-DAYS DAYS
+                INTO   :HV-NEW-NEXT-STMT-DATE
+                FROM   SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'Unable to work out the next statement date '
+                 'for ACCOUNT ' HV-ACCOUNT-SORT-CODE '/'
+                 HV-ACCOUNT-NUMBER ' SQLCODE=' WS-SQLCODE-DISPLAY
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+           EXEC SQL
+                UPDATE ACCOUNT
+                SET    ACCOUNT_LAST_STATEMENT =
+                          :HV-ACCOUNT-NEXT-STMT-DATE,
+                       ACCOUNT_NEXT_STATEMENT = :HV-NEW-NEXT-STMT-DATE
+                WHERE  ACCOUNT_SORTCODE = :HV-ACCOUNT-SORT-CODE
+                AND    ACCOUNT_NUMBER   = :HV-ACCOUNT-NUMBER
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'Unable to roll statement dates forward for '
+                 'ACCOUNT ' HV-ACCOUNT-SORT-CODE '/'
+                 HV-ACCOUNT-NUMBER ' SQLCODE=' WS-SQLCODE-DISPLAY
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+       RFD999.
+           EXIT.
+
+      *
+      *    Read STMT-PARM-FILE, if present, and overlay its value
+      *    onto WS-STATEMENT-CYCLE-DAYS so operations can change the
+      *    statement cycle for the next run without recompiling.
+      *    Missing or empty parameter file leaves the compiled-in
+      *    default above untouched.
+      *
+       LOAD-STATEMENT-CYCLE-CONFIG SECTION.
+       LSC010.
+
+           MOVE 'N' TO WS-STMT-PARM-FILE-PRESENT.
+
+           OPEN INPUT STMT-PARM-FILE.
+           IF STMT-PARM-FILE-STATUS = '00'
+              MOVE 'Y' TO WS-STMT-PARM-FILE-PRESENT
+
+              READ STMT-PARM-FILE
+              IF STMT-PARM-FILE-STATUS = '00'
+                 MOVE STMT-PARM-RECORD TO WS-STATEMENT-CYCLE-DAYS
+                 DISPLAY 'STMTPRM found - statement cycle '
+                         'overridden at runtime to '
+                         WS-STATEMENT-CYCLE-DAYS ' day(s)'
+              END-IF
+
+              CLOSE STMT-PARM-FILE
+           ELSE
+              DISPLAY 'STMTPRM not found - using compiled-in '
+                      'statement cycle default of '
+                      WS-STATEMENT-CYCLE-DAYS ' day(s)'
+           END-IF.
+
+       LSC999.
+           EXIT.
+
+      *
+      * Finish
+      *
+       PROGRAM-DONE SECTION.
+       PD010.
+
+           GOBACK.
+       PD999.
+           EXIT.
