@@ -44,6 +44,26 @@
       *           RECORD KEY   IS ACCOUNT-KEY
                   FILE STATUS  IS PROC-VSAM-STATUS.
 
+      *    Holds the high-water date/time of the last successful
+      *    extract, so the next run only pulls rows added since then.
+           SELECT PROOFFL-CTL-FILE
+                  ASSIGN TO PROEXCTL
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS CTL-FILE-STATUS.
+
+      *    Holds a runtime override of BANK-DATASTORE-FLAGS (DATASTR
+      *    copybook) so operations can flip, say, CUSTOMER-FLAG from
+      *    VSAM 'V' to DB2 '2' during a planned data-store migration
+      *    by dropping a new parameter file in front of the next run,
+      *    without recompiling this or any of the other programs that
+      *    share the DATASTR copybook.
+           SELECT DATASTR-PARM-FILE
+                  ASSIGN TO DATASTRPRM
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS DATASTR-FILE-STATUS.
+
        DATA DIVISION.
       *****************************************************************
       *** File Section                                              ***
@@ -71,7 +91,21 @@
               05 PROC-TRAN-TYPE               PIC X(3).
               05 PROC-TRAN-DESC               PIC X(40).
               05 PROC-TRAN-AMOUNT             PIC S9(10)V99.
+              05 PROC-TRAN-CONSENT-ID         PIC 9(9).
+              05 PROC-TRAN-COUNTER-ACC-NO     PIC 9(8).
+
+       FD  PROOFFL-CTL-FILE.
+       01  PROOFFL-CTL-RECORD.
+           05 CTL-LAST-DATE                    PIC X(10).
+           05 CTL-LAST-TIME                    PIC X(6).
 
+       FD  DATASTR-PARM-FILE.
+       01  DATASTR-PARM-RECORD.
+           05 DSP-CUSTOMER-FLAG              PIC X.
+           05 DSP-ACCOUNT-FLAG               PIC X.
+           05 DSP-PROCTRAN-FLAG              PIC X.
+           05 DSP-NAMED-COUNTER-FLAG         PIC X.
+           05 DSP-LIBERTY-DATA-ACCESS-FLAG   PIC X.
 
 
       *****************************************************************
@@ -102,7 +136,9 @@
                PROCTRAN_REF                    CHAR(12),
                PROCTRAN_TYPE                   CHAR(3),
                PROCTRAN_DESC                   CHAR(40),
-               PROCTRAN_AMOUNT                 DECIMAL(12, 2)
+               PROCTRAN_AMOUNT                 DECIMAL(12, 2),
+               PROCTRAN_CONSENT_ID             INTEGER NOT NULL,
+               PROCTRAN_COUNTER_ACC_NO         CHAR(9)
               )
            END-EXEC.
 
@@ -117,6 +153,8 @@
           03 HV-PROCTRAN-TYPE               PIC X(3).
           03 HV-PROCTRAN-DESC               PIC X(40).
           03 HV-PROCTRAN-AMOUNT             PIC S9(10)V99 COMP-3.
+          03 HV-PROCTRAN-CONSENT-ID         PIC S9(9) COMP.
+          03 HV-PROCTRAN-COUNTER-ACC-NO     PIC X(9).
 
 
       * Declare the CURSOR for PROCTRAN the table
@@ -129,12 +167,14 @@
                      PROCTRAN_REF,
                      PROCTRAN_TYPE,
                      PROCTRAN_DESC,
-                     PROCTRAN_AMOUNT
+                     PROCTRAN_AMOUNT,
+                     PROCTRAN_CONSENT_ID,
+                     PROCTRAN_COUNTER_ACC_NO
                      FROM PROCTRAN
-      *              WHERE PROCTRAN_DATE >
-      *               :HV-PROCTRAN-DATE
-      *              AND PROCTRAN_TIME >
-      *               :HV-PROCTRAN-TIME
+                     WHERE PROCTRAN_DATE >
+                      :HV-PROCTRAN-DATE
+                     OR    (PROCTRAN_DATE = :HV-PROCTRAN-DATE
+                            AND PROCTRAN_TIME > :HV-PROCTRAN-TIME)
                      ORDER BY PROCTRAN_DATE,
                               PROCTRAN_TIME
                      FOR FETCH ONLY
@@ -161,22 +201,33 @@
            05 VSAM-STATUS1             PIC X.
            05 VSAM-STATUS2             PIC X.
 
+       01  CTL-FILE-STATUS.
+           05 CTL-STATUS1              PIC X.
+           05 CTL-STATUS2              PIC X.
+
+       01  WS-CTL-FILE-PRESENT         PIC X VALUE 'N'.
+       01  WS-MAX-DATE                 PIC X(10) VALUE SPACES.
+       01  WS-MAX-TIME                 PIC X(6)  VALUE SPACES.
+
        01  NEXT-KEY                    PIC 9(10) DISPLAY.
 
 
        01 WS-CNT                       PIC 9    VALUE 0.
-       01 SORTCODE                     PIC 9(6) VALUE 987654.
+       COPY SORTCODE.
 
-       01 DATASTR.
-          03 BANK-DATASTORE-FLAGS.
-             05 CUSTOMER-FLAG              PIC X VALUE 'V'.
-             05 ACCOUNT-FLAG               PIC X VALUE '2'.
-             05 PROCTRAN-FLAG              PIC X VALUE '2'.
-             05 NAMED-COUNTER-FLAG         PIC X VALUE 'Y'.
-             05 LIBERTY-DATA-ACCESS-FLAG   PIC X VALUE 'L'.
-             05 CREDIT-AGENCY-CNT          PIC 9 VALUE 5.
-          03 NAMED-COUNTER-POOL            PIC X(8) VALUE 'ST1     '.
-          03 TXN-OVERRIDE                  PIC X VALUE 'O'.
+      *    Compiled-in defaults for BANK-DATASTORE-FLAGS live in the
+      *    DATASTR copybook itself, so every program that copies it
+      *    shares one definition instead of each carrying its own
+      *    literal values that can drift out of sync.  LOAD-DATASTR-
+      *    CONFIG below can override these at runtime from
+      *    DATASTR-PARM-FILE.
+       COPY DATASTR.
+
+      *    Runtime override support for BANK-DATASTORE-FLAGS, read
+      *    from DATASTR-PARM-FILE.  If the parameter file is missing
+      *    or empty, the compiled-in DATASTR defaults above stand.
+       01  DATASTR-FILE-STATUS               PIC XX.
+       01  WS-DATASTR-FILE-PRESENT           PIC X VALUE 'N'.
 
 
        01 WS-SQLCODE-DISPLAY             PIC S9(8) DISPLAY
@@ -199,19 +250,50 @@
        PREMIERE SECTION.
        A010.
 
+           PERFORM LOAD-DATASTR-CONFIG.
+
       *
-      *    Set the date to be 00000/01/01 and the time to zeros
+      *    Default to a full extract (date/time 0000-01-01/000000)
+      *    unless a checkpoint from a previous run says otherwise.
       *
            STRING '0000' DELIMITED BY SIZE,
-                  '/'  DELIMITED BY SIZE,
+                  '-'  DELIMITED BY SIZE,
                   '01' DELIMITED BY SIZE,
-                  '/'  DELIMITED BY SIZE,
+                  '-'  DELIMITED BY SIZE,
                   '01' DELIMITED BY SIZE
                   INTO HV-PROCTRAN-DATE
            END-STRING
 
            MOVE '000000' TO HV-PROCTRAN-TIME.
 
+      *
+      *    Read the checkpoint left by the last successful run, if
+      *    one exists, and use it to drive the incremental extract.
+      *
+           MOVE 'N' TO WS-CTL-FILE-PRESENT.
+
+           OPEN INPUT PROOFFL-CTL-FILE.
+           IF CTL-FILE-STATUS = '00'
+              MOVE 'Y' TO WS-CTL-FILE-PRESENT
+              READ PROOFFL-CTL-FILE
+              IF CTL-FILE-STATUS = '00'
+                 MOVE CTL-LAST-DATE TO HV-PROCTRAN-DATE
+                 MOVE CTL-LAST-TIME TO HV-PROCTRAN-TIME
+              END-IF
+              CLOSE PROOFFL-CTL-FILE
+           END-IF.
+
+           IF WS-CTL-FILE-PRESENT = 'Y'
+              DISPLAY 'PROOFFL running incremental extract since '
+                      HV-PROCTRAN-DATE ' ' HV-PROCTRAN-TIME
+           ELSE
+              DISPLAY 'PROOFFL checkpoint not found - running a '
+                      'full extract'
+           END-IF.
+
+           MOVE HV-PROCTRAN-DATE TO WS-MAX-DATE.
+           MOVE HV-PROCTRAN-TIME TO WS-MAX-TIME.
+
       *
       *   Open the DB2 CURSOR
       *
@@ -256,6 +338,24 @@
       *
            CLOSE PROC-FILE.
 
+      *
+      *    Record the new high-water mark so the next run only
+      *    extracts rows added since this one.
+      *
+           IF NUMBER-OF-RECS > 0
+              OPEN OUTPUT PROOFFL-CTL-FILE
+              IF CTL-FILE-STATUS NOT EQUAL '00'
+                 DISPLAY 'Error opening PROOFFL checkpoint file, '
+                         'status=' CTL-FILE-STATUS
+                 MOVE 12 TO RETURN-CODE
+                 PERFORM PROGRAM-DONE
+              END-IF
+              MOVE WS-MAX-DATE TO CTL-LAST-DATE
+              MOVE WS-MAX-TIME TO CTL-LAST-TIME
+              WRITE PROOFFL-CTL-RECORD
+              CLOSE PROOFFL-CTL-FILE
+           END-IF.
+
            DISPLAY 'The number of records written to the PROCTRAN'
                    ' off load file is ' NUMBER-OF-RECS.
 
@@ -280,7 +380,9 @@
                    :HV-PROCTRAN-REF,
                    :HV-PROCTRAN-TYPE,
                    :HV-PROCTRAN-DESC,
-                   :HV-PROCTRAN-AMOUNT
+                   :HV-PROCTRAN-AMOUNT,
+                   :HV-PROCTRAN-CONSENT-ID,
+                   :HV-PROCTRAN-COUNTER-ACC-NO
               END-EXEC
 
       *
@@ -307,6 +409,9 @@
 
               ADD 1 TO NUMBER-OF-RECS
 
+              MOVE HV-PROCTRAN-DATE TO WS-MAX-DATE
+              MOVE HV-PROCTRAN-TIME TO WS-MAX-TIME
+
               MOVE HV-PROCTRAN-EYECATCHER
                  TO PROC-TRAN-EYE-CATCHER
               MOVE HV-PROCTRAN-SORT-CODE
@@ -330,6 +435,10 @@
                  TO PROC-TRAN-DESC
               MOVE HV-PROCTRAN-AMOUNT
                  TO PROC-TRAN-AMOUNT
+              MOVE HV-PROCTRAN-CONSENT-ID
+                 TO PROC-TRAN-CONSENT-ID
+              MOVE HV-PROCTRAN-COUNTER-ACC-NO
+                 TO PROC-TRAN-COUNTER-ACC-NO
 
               PERFORM WRITE-TO-FILE
 
@@ -354,6 +463,47 @@
            EXIT.
 
 
+      *
+      *    Read DATASTR-PARM-FILE, if present, and overlay its
+      *    values onto BANK-DATASTORE-FLAGS so operations can flip a
+      *    flag (e.g. CUSTOMER-FLAG VSAM 'V' to DB2 '2') for the next
+      *    run without recompiling.  Missing or empty parameter file
+      *    leaves the compiled-in DATASTR defaults untouched.
+      *
+       LOAD-DATASTR-CONFIG SECTION.
+       LDC010.
+
+           MOVE 'N' TO WS-DATASTR-FILE-PRESENT.
+
+           OPEN INPUT DATASTR-PARM-FILE.
+           IF DATASTR-FILE-STATUS = '00'
+              MOVE 'Y' TO WS-DATASTR-FILE-PRESENT
+
+              READ DATASTR-PARM-FILE
+              IF DATASTR-FILE-STATUS = '00'
+                 MOVE DSP-CUSTOMER-FLAG
+                    TO CUSTOMER-FLAG
+                 MOVE DSP-ACCOUNT-FLAG
+                    TO ACCOUNT-FLAG
+                 MOVE DSP-PROCTRAN-FLAG
+                    TO PROCTRAN-FLAG
+                 MOVE DSP-NAMED-COUNTER-FLAG
+                    TO NAMED-COUNTER-FLAG
+                 MOVE DSP-LIBERTY-DATA-ACCESS-FLAG
+                    TO LIBERTY-DATA-ACCESS-FLAG
+                 DISPLAY 'DATASTRPRM found - BANK-DATASTORE-FLAGS '
+                         'overridden at runtime'
+              END-IF
+
+              CLOSE DATASTR-PARM-FILE
+           ELSE
+              DISPLAY 'DATASTRPRM not found - using compiled-in '
+                      'BANK-DATASTORE-FLAGS defaults'
+           END-IF.
+
+       LDC999.
+           EXIT.
+
       *
       * Finish
       *
