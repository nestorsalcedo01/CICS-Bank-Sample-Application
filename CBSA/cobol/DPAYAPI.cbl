@@ -63,8 +63,39 @@
           10 HV-DEBIT-AC-CUSTNAME    PIC X(50).
           10 HV-CONSENT-AMOUNT       PIC S9(10)V99 COMP-3.
           10 HV-CURRENCY-CD          PIC X(3).
+          10 HV-PAYMENT-SCOPE        PIC X(1).
           10 HV-CREATE-TS            PIC X(26).
           10 HV-LAST-UPDATE-TS       PIC X(26).
+          10 HV-CHARGE-BEARER        PIC X(20).
+          10 HV-CHARGE-TYPE          PIC X(20).
+          10 HV-CHARGE-AMOUNT        PIC S9(10)V99 COMP-3.
+          10 HV-CHARGE-CUR-CD        PIC X(3).
+          10 HV-CONSENT-TYPE         PIC X(1).
+          10 HV-RECUR-FREQUENCY      PIC X(1).
+          10 HV-RECUR-NEXT-DUE-DATE  PIC X(10).
+          10 HV-RECUR-OCCURRENCES-LEFT
+                                     PIC S9(9) USAGE COMP.
+          10 HV-RECUR-END-DATE       PIC X(10).
+          10 HV-END-TO-END-ID        PIC X(12).
+
+      * Get the CONSENT_HISTORY DB2 copybook
+           EXEC SQL
+             INCLUDE CONHIST
+           END-EXEC.
+
+      * CONSENT_HISTORY host variables for DB2
+       01 HOST-CONSENT-HISTORY-ROW.
+          10 HV-OLD-CONSENT-STATUS      PIC X(1).
+          10 HV-OLD-DOMESTIC-PAY-STATUS PIC X(4).
+
+      * Get the CONSENT_EVENTS DB2 copybook
+           EXEC SQL
+             INCLUDE CONEVT
+           END-EXEC.
+
+      * CONSENT_EVENTS host variables for DB2
+       01 HOST-CONSENT-EVENT-ROW.
+          10 HV-EVENT-STATUS            PIC X(1) VALUE 'N'.
 
       * Get the ACCOUNT DB2 copybook
            EXEC SQL
@@ -99,6 +130,23 @@
           03 SUBPGM-TACTBAL             PIC S9(10)V99.
           03 SUBPGM-FAIL-CODE           PIC X.
           03 SUBPGM-SUCCESS             PIC X.
+          03 SUBPGM-CONSENT-ID          PIC S9(9) COMP.
+      *    End-to-end reference for this payment -- see CONSTDB2
+      *    END_TO_END_ID.  Threaded into PROCTRAN_REF by XFRFUN so the
+      *    ledger entry carries the same reference the consent/payment
+      *    status enquiry APIs return.
+          03 SUBPGM-END-TO-END-ID       PIC X(12).
+      *    Same shape as PAYDBCR.cpy's COMM-ORIGIN group, so a
+      *    transfer made through the Open Banking consent API carries
+      *    the same origin/channel identity XFRFUN's other callers
+      *    stamp, and PROCTRAN/audit data can tell it apart from a
+      *    teller-initiated transfer.
+          03 COMM-ORIGIN.
+             05 COMM-APPLID             PIC X(8).
+             05 COMM-USERID             PIC X(8).
+             05 COMM-FACILITY-NAME      PIC X(8).
+             05 COMM-NETWRK-ID          PIC X(8).
+             05 COMM-FACILTYPE          PIC S9(8) COMP.
 
        LOCAL-STORAGE SECTION.
       *
@@ -107,6 +155,34 @@
        01 WS-CONSENT-DATA.
           COPY CONSENT.
 
+       01 WS-FX-DATA.
+          COPY FXRATE.
+
+       01 WS-PAY-STATUS-DATA.
+          COPY PAYSTAT.
+
+       01 WS-BASE-CURRENCY               PIC X(3) VALUE 'GBP'.
+       01 WS-CONVERTED-AMT               PIC S9(10)V99 COMP-3.
+
+      *  Payment charge schedule: a percentage of the consented
+      *  amount, subject to a flat minimum.
+       01 WS-CHARGE-PERCENT              PIC S9(3)V9(4) COMP-3
+                                             VALUE 0.5000.
+       01 WS-CHARGE-MINIMUM              PIC S9(10)V99 COMP-3
+                                             VALUE 1.00.
+
+      *  Daily/monthly payment velocity caps: the total value of
+      *  domestic payments already settled out of the debit account
+      *  today/this month, plus the current payment, must not exceed
+      *  these limits.
+       01 WS-DAILY-PAYMENT-LIMIT         PIC S9(10)V99 COMP-3
+                                             VALUE 5000.00.
+       01 WS-MONTHLY-PAYMENT-LIMIT       PIC S9(10)V99 COMP-3
+                                             VALUE 20000.00.
+       01 HV-PROCTRAN-VEL-ACC-NO         PIC X(9).
+       01 HV-DAILY-PAYMENT-TOTAL         PIC S9(10)V99 COMP-3.
+       01 HV-MONTHLY-PAYMENT-TOTAL       PIC S9(10)V99 COMP-3.
+
        01 WS-CICS-WORK-AREA.
           03 WS-CICS-RESP               PIC S9(8) COMP
                                                       VALUE 0.
@@ -114,6 +190,12 @@
                                                       VALUE 0.
        01 WS-CURR-TIMESTAMP             PIC X(26).
 
+       01 WS-CLAIM-FLAG                 PIC X(1) VALUE 'N'.
+          88 CLAIM-OK                            VALUE 'Y'.
+
+      *  Shared return-code-to-category/message catalogue.
+          COPY ERRCATLG.
+
        LINKAGE SECTION.
 
        01 DFHCOMMAREA.
@@ -140,11 +222,12 @@
            MOVE SPACES   TO  DFHCA-FUNDS-AVAIL-FLAG
            MOVE SPACES   TO  DFHCA-CONSENT-STATUS
            MOVE SPACES   TO  DFHCA-DOMESTIC-PAY-STATUS
-      *  Charge Values
-           MOVE 'UK.OBIE.CHAPSOut' TO DFHCA-CHARGE-BEARER.
-           MOVE 'BorneByCreditor'  TO DFHCA-CHARGE-TYPE.
-           MOVE  10                TO DFHCA-CHARGE-AMT.
-           MOVE 'USD'              TO DFHCA-CHARGE-CUR-CD.
+      *  Charge Values - calculated by CALCULATE-CHARGE once the
+      *  consent amount/currency for this request are known.
+           MOVE SPACES  TO DFHCA-CHARGE-BEARER.
+           MOVE SPACES  TO DFHCA-CHARGE-TYPE.
+           MOVE 0       TO DFHCA-CHARGE-AMT.
+           MOVE SPACES  TO DFHCA-CHARGE-CUR-CD.
 
       *
       *    Check the type of request:
@@ -154,7 +237,10 @@
            EVALUATE DFHCA-CONSENT-REQ
               WHEN 'P'
                  PERFORM GET-CONSENT-DETAILS
+                 PERFORM CALCULATE-CHARGE
+                 PERFORM CONVERT-TO-BASE-CURRENCY
                  PERFORM GET-FUND-AVAILABILITY
+                 PERFORM CHECK-PAYMENT-VELOCITY
                  IF DFHCA-FUNDS-AVAIL-FLAG = 0
                     PERFORM UPDATE-PAYMENT-FAILURE
                     MOVE  100  TO DFHCA-RETURN-CD
@@ -163,17 +249,31 @@
                     PERFORM GET-ME-OUT-OF-HERE
                  END-IF
 
-                 IF HV-DOMESTIC-PAY-STATUS = 'P   '
-                    PERFORM PROCESS-PAYMENT
-                 ELSE
-                    MOVE  101  TO DFHCA-RETURN-CD
-                    IF HV-DOMESTIC-PAY-STATUS = 'R   '
-                      MOVE  'Payment rejected for this consent'
-                          TO DFHCA-ERROR-MSG
+                 IF HV-DOMESTIC-PAY-STATUS = PYST-PENDING
+                    PERFORM CLAIM-PAYMENT
+                    IF CLAIM-OK
+                       PERFORM PROCESS-PAYMENT
                     ELSE
-                      MOVE  'Payment already processed for this consent'
-                          TO DFHCA-ERROR-MSG
+                       MOVE  101  TO DFHCA-RETURN-CD
+                       MOVE 'Payment already processed'
+                            TO DFHCA-ERROR-MSG
                     END-IF
+                 ELSE
+                    MOVE  101  TO DFHCA-RETURN-CD
+                    EVALUATE HV-DOMESTIC-PAY-STATUS
+                       WHEN PYST-REJECTED
+                         MOVE 'Payment rejected for this consent'
+                              TO DFHCA-ERROR-MSG
+                       WHEN PYST-REVOKED
+                         MOVE 'Consent has been revoked'
+                              TO DFHCA-ERROR-MSG
+                       WHEN PYST-EXPIRED
+                         MOVE 'Consent has expired'
+                              TO DFHCA-ERROR-MSG
+                       WHEN OTHER
+                         MOVE 'Payment already processed'
+                              TO DFHCA-ERROR-MSG
+                    END-EVALUATE
                  END-IF
               WHEN 'S'
                  PERFORM GET-PAYMENT-STATUS
@@ -192,6 +292,40 @@
        A999.
            EXIT.
 
+      *
+      *    Atomically claim the payment before processing it, so that
+      *    two concurrent requests for the same consent cannot both
+      *    see DOMESTIC_PAY_STATUS = PYST-PENDING and both pay out.  The
+      *    conditional UPDATE only succeeds for whichever request gets
+      *    there first; SQLERRD(3) reports how many rows it updated.
+      *
+       CLAIM-PAYMENT SECTION.
+       CLM010.
+
+           MOVE 'N' TO WS-CLAIM-FLAG.
+
+           EXEC SQL
+                UPDATE CONSENT
+                SET    DOMESTIC_PAY_STATUS =
+                          :PYST-ACCEPTED-SETTLEMENT-INPROCESS
+                WHERE  CONSENT_ID = :HV-CONSENT-ID
+                AND    DOMESTIC_PAY_STATUS = :PYST-PENDING
+           END-EXEC.
+
+           IF SQLCODE = 0 AND SQLERRD(3) > 0
+              MOVE PYST-ACCEPTED-SETTLEMENT-INPROCESS
+                 TO HV-DOMESTIC-PAY-STATUS
+              MOVE 'Y'     TO WS-CLAIM-FLAG
+              EXEC CICS SYNCPOINT
+                    RESP(WS-CICS-RESP)
+                    RESP2(WS-CICS-RESP2)
+              END-EXEC
+           END-IF.
+
+       CLM999.
+           EXIT.
+
+
        PROCESS-PAYMENT SECTION.
        PP010.
 
@@ -209,7 +343,22 @@
       *
       * Provide the correct Amount
       *
-           COMPUTE SUBPGM-AMT =  HV-CONSENT-AMOUNT.
+           COMPUTE SUBPGM-AMT =  WS-CONVERTED-AMT.
+           MOVE HV-CONSENT-ID      TO SUBPGM-CONSENT-ID.
+           MOVE HV-END-TO-END-ID   TO SUBPGM-END-TO-END-ID.
+
+      *
+      *    Mark this transfer as having come from the Open Banking
+      *    consent API rather than a teller/terminal channel, so
+      *    downstream PROCTRAN/audit data can distinguish the two.
+      *    COMM-FACILTYPE 0 means non-terminal, since an API-driven
+      *    payment has no 3270 facility behind it.
+      *
+           MOVE 'OBANKAPI' TO COMM-APPLID.
+           MOVE SPACES     TO COMM-USERID.
+           MOVE SPACES     TO COMM-FACILITY-NAME.
+           MOVE SPACES     TO COMM-NETWRK-ID.
+           MOVE 0          TO COMM-FACILTYPE.
 
            EXEC CICS LINK
               PROGRAM('XFRFUN')
@@ -235,7 +384,7 @@
        UPDATE-PAYMENT-FAILURE SECTION.
        UPF010.
 
-           MOVE 'R   '                TO HV-DOMESTIC-PAY-STATUS
+           MOVE PYST-REJECTED         TO HV-DOMESTIC-PAY-STATUS
            MOVE 'A'                   TO HV-CONSENT-STATUS
            PERFORM UPDATE-CONSENT-TABLE.
 
@@ -245,7 +394,8 @@
        UPDATE-PAYMENT-SUCCESS SECTION.
        UPS010.
 
-           MOVE 'ASC '                TO HV-DOMESTIC-PAY-STATUS
+           MOVE PYST-ACCEPTED-SETTLEMENT-COMPLETED
+              TO HV-DOMESTIC-PAY-STATUS
            MOVE 'C'                   TO HV-CONSENT-STATUS
            PERFORM UPDATE-CONSENT-TABLE.
 
@@ -278,8 +428,15 @@
                      DEBIT_AC_SCHEMENAME  ,
                      DEBIT_AC_CUSTNAME    ,
                      CURRENCY_CD          ,
+                     PAYMENT_SCOPE        ,
                      CREATE_TS            ,
-                     LAST_UPDATE_TS
+                     LAST_UPDATE_TS       ,
+                     CONSENT_TYPE         ,
+                     RECUR_FREQUENCY      ,
+                     RECUR_NEXT_DUE_DATE  ,
+                     RECUR_OCCURRENCES_LEFT ,
+                     RECUR_END_DATE       ,
+                     END_TO_END_ID
                INTO  :HV-CONSENT-ID           ,
                      :HV-CONSENT-STATUS       ,
                      :HV-CONSENT-AMOUNT       ,
@@ -292,8 +449,15 @@
                      :HV-DEBIT-AC-SCHEMENAME  ,
                      :HV-DEBIT-AC-CUSTNAME    ,
                      :HV-CURRENCY-CD          ,
+                     :HV-PAYMENT-SCOPE        ,
                      :HV-CREATE-TS            ,
-                     :HV-LAST-UPDATE-TS
+                     :HV-LAST-UPDATE-TS       ,
+                     :HV-CONSENT-TYPE         ,
+                     :HV-RECUR-FREQUENCY      ,
+                     :HV-RECUR-NEXT-DUE-DATE  ,
+                     :HV-RECUR-OCCURRENCES-LEFT ,
+                     :HV-RECUR-END-DATE       ,
+                     :HV-END-TO-END-ID
               FROM   CONSENT
               WHERE  CONSENT_ID = :HV-CONSENT-ID
            END-EXEC.
@@ -319,8 +483,17 @@
                  MOVE HV-DEBIT-AC-CUSTNAME
                                          TO DFHCA-DEBIT-AC-CUSTNAME
                  MOVE HV-CURRENCY-CD     TO DFHCA-CURRENCY-CD
+                 MOVE HV-PAYMENT-SCOPE   TO DFHCA-PAYMENT-SCOPE
                  MOVE HV-CREATE-TS       TO DFHCA-CREATE-TS
                  MOVE HV-LAST-UPDATE-TS  TO DFHCA-LAST-UPDATE-TS
+                 MOVE HV-CONSENT-TYPE    TO DFHCA-CONSENT-TYPE
+                 MOVE HV-RECUR-FREQUENCY TO DFHCA-RECUR-FREQUENCY
+                 MOVE HV-RECUR-NEXT-DUE-DATE
+                                         TO DFHCA-RECUR-NEXT-DUE-DATE
+                 MOVE HV-RECUR-OCCURRENCES-LEFT
+                                         TO DFHCA-RECUR-OCCURRENCES
+                 MOVE HV-RECUR-END-DATE  TO DFHCA-RECUR-END-DATE
+                 MOVE HV-END-TO-END-ID   TO DFHCA-END-TO-END-ID
               WHEN 100
                  MOVE SQLCODE  TO DFHCA-RETURN-CD
                  MOVE 'CONSENT ID PASSED IS NOT VALID'
@@ -362,8 +535,19 @@
                      DEBIT_AC_SCHEMENAME  ,
                      DEBIT_AC_CUSTNAME    ,
                      CURRENCY_CD          ,
+                     PAYMENT_SCOPE        ,
                      CREATE_TS            ,
-                     LAST_UPDATE_TS
+                     LAST_UPDATE_TS       ,
+                     CHARGE_BEARER        ,
+                     CHARGE_TYPE          ,
+                     CHARGE_AMOUNT        ,
+                     CHARGE_CUR_CD        ,
+                     CONSENT_TYPE         ,
+                     RECUR_FREQUENCY      ,
+                     RECUR_NEXT_DUE_DATE  ,
+                     RECUR_OCCURRENCES_LEFT ,
+                     RECUR_END_DATE       ,
+                     END_TO_END_ID
                INTO  :HV-CONSENT-ID           ,
                      :HV-CONSENT-STATUS       ,
                      :HV-CONSENT-AMOUNT       ,
@@ -376,8 +560,19 @@
                      :HV-DEBIT-AC-SCHEMENAME  ,
                      :HV-DEBIT-AC-CUSTNAME    ,
                      :HV-CURRENCY-CD          ,
+                     :HV-PAYMENT-SCOPE        ,
                      :HV-CREATE-TS            ,
-                     :HV-LAST-UPDATE-TS
+                     :HV-LAST-UPDATE-TS       ,
+                     :HV-CHARGE-BEARER        ,
+                     :HV-CHARGE-TYPE          ,
+                     :HV-CHARGE-AMOUNT        ,
+                     :HV-CHARGE-CUR-CD        ,
+                     :HV-CONSENT-TYPE         ,
+                     :HV-RECUR-FREQUENCY      ,
+                     :HV-RECUR-NEXT-DUE-DATE  ,
+                     :HV-RECUR-OCCURRENCES-LEFT ,
+                     :HV-RECUR-END-DATE       ,
+                     :HV-END-TO-END-ID
               FROM   CONSENT
               WHERE  DOMESTIC_PAY_ID = :HV-DOMESTIC-PAY-ID
            END-EXEC.
@@ -403,8 +598,21 @@
                  MOVE HV-DEBIT-AC-CUSTNAME
                                          TO DFHCA-DEBIT-AC-CUSTNAME
                  MOVE HV-CURRENCY-CD     TO DFHCA-CURRENCY-CD
+                 MOVE HV-PAYMENT-SCOPE   TO DFHCA-PAYMENT-SCOPE
                  MOVE HV-CREATE-TS       TO DFHCA-CREATE-TS
                  MOVE HV-LAST-UPDATE-TS  TO DFHCA-LAST-UPDATE-TS
+                 MOVE HV-CHARGE-BEARER   TO DFHCA-CHARGE-BEARER
+                 MOVE HV-CHARGE-TYPE     TO DFHCA-CHARGE-TYPE
+                 MOVE HV-CHARGE-AMOUNT   TO DFHCA-CHARGE-AMT
+                 MOVE HV-CHARGE-CUR-CD   TO DFHCA-CHARGE-CUR-CD
+                 MOVE HV-CONSENT-TYPE    TO DFHCA-CONSENT-TYPE
+                 MOVE HV-RECUR-FREQUENCY TO DFHCA-RECUR-FREQUENCY
+                 MOVE HV-RECUR-NEXT-DUE-DATE
+                                         TO DFHCA-RECUR-NEXT-DUE-DATE
+                 MOVE HV-RECUR-OCCURRENCES-LEFT
+                                         TO DFHCA-RECUR-OCCURRENCES
+                 MOVE HV-RECUR-END-DATE  TO DFHCA-RECUR-END-DATE
+                 MOVE HV-END-TO-END-ID   TO DFHCA-END-TO-END-ID
               WHEN 100
                  MOVE SQLCODE  TO DFHCA-RETURN-CD
                  MOVE 'PAYMENT ID PASSED IS NOT VALID'
@@ -430,16 +638,76 @@
               FROM SYSIBM.SYSDUMMY1
            END-EXEC
 
+      *
+      *    Capture the status the row is about to be overwritten
+      *    with, so CONSENT_HISTORY can record the transition rather
+      *    than just the new state.
+      *
+           EXEC SQL
+              SELECT CONSENT_STATUS, DOMESTIC_PAY_STATUS
+              INTO :HV-OLD-CONSENT-STATUS, :HV-OLD-DOMESTIC-PAY-STATUS
+              FROM CONSENT
+              WHERE CONSENT_ID = :HV-CONSENT-ID
+           END-EXEC
+
            EXEC SQL
               UPDATE CONSENT
               SET CONSENT_STATUS  = :HV-CONSENT-STATUS,
               DOMESTIC_PAY_STATUS = :HV-DOMESTIC-PAY-STATUS,
-              LAST_UPDATE_TS      = :HV-LAST-UPDATE-TS
+              LAST_UPDATE_TS      = :HV-LAST-UPDATE-TS,
+              CHARGE_BEARER       = :HV-CHARGE-BEARER,
+              CHARGE_TYPE         = :HV-CHARGE-TYPE,
+              CHARGE_AMOUNT       = :HV-CHARGE-AMOUNT,
+              CHARGE_CUR_CD       = :HV-CHARGE-CUR-CD
               WHERE CONSENT_ID    = :HV-CONSENT-ID
            END-EXEC.
 
            EVALUATE SQLCODE
               WHEN 0
+                 EXEC SQL
+                    INSERT INTO CONSENT_HISTORY
+                    (
+                      CONSENT_ID              ,
+                      OLD_CONSENT_STATUS      ,
+                      NEW_CONSENT_STATUS      ,
+                      OLD_DOMESTIC_PAY_STATUS ,
+                      NEW_DOMESTIC_PAY_STATUS ,
+                      CHANGE_TS
+                    )
+                    VALUES
+                    (
+                      :HV-CONSENT-ID              ,
+                      :HV-OLD-CONSENT-STATUS      ,
+                      :HV-CONSENT-STATUS          ,
+                      :HV-OLD-DOMESTIC-PAY-STATUS ,
+                      :HV-DOMESTIC-PAY-STATUS     ,
+                      :HV-LAST-UPDATE-TS
+                    )
+                 END-EXEC
+
+      *
+      *          Drop a row into the CONSENT_EVENTS outbox so an
+      *          external notification service can poll for it and
+      *          tell the payer/payee their payment status changed,
+      *          rather than the change only being visible via
+      *          GET-CONSENT-STATUS.
+      *
+                 EXEC SQL
+                    INSERT INTO CONSENT_EVENTS
+                    (
+                      CONSENT_ID          ,
+                      DOMESTIC_PAY_STATUS ,
+                      EVENT_STATUS        ,
+                      CREATE_TS
+                    )
+                    VALUES
+                    (
+                      :HV-CONSENT-ID          ,
+                      :HV-DOMESTIC-PAY-STATUS ,
+                      :HV-EVENT-STATUS        ,
+                      :HV-LAST-UPDATE-TS
+                    )
+                 END-EXEC
                  EXEC CICS SYNCPOINT
                        RESP(WS-CICS-RESP)
                        RESP2(WS-CICS-RESP2)
@@ -481,7 +749,7 @@
 
            EVALUATE SQLCODE
               WHEN 0
-                 IF HV-ACCOUNT-AVAIL-BAL < HV-CONSENT-AMOUNT
+                 IF HV-ACCOUNT-AVAIL-BAL < WS-CONVERTED-AMT
                     MOVE 0        TO DFHCA-FUNDS-AVAIL-FLAG
                  ELSE
                     MOVE 1        TO DFHCA-FUNDS-AVAIL-FLAG
@@ -499,13 +767,179 @@
        GFA010.
            EXIT.
 
+      *
+      *    Sum this debit account's completed domestic payments for
+      *    today and for the current month and reject the request if
+      *    adding the current payment would take either total over its
+      *    configurable cap.  This runs regardless of the outcome of
+      *    GET-FUND-AVAILABILITY -- a payment can be within the
+      *    account's available balance and still need to be refused
+      *    because the account has already paid out too much today or
+      *    this month.  PROCTRAN_NUMBER is stored 9 digits wide (see
+      *    PROLOAD), so the 8-digit account number is widened the same
+      *    way before it is used as a search key; only 'TFR' rows with
+      *    a negative amount are this account's own outgoing payments
+      *    (PROLOAD's WS-TRAN-TYPE-TABLE comment records that 'TFR' is
+      *    the only type code this checkout's programs actually write).
+      *
+       CHECK-PAYMENT-VELOCITY SECTION.
+       VEL010.
+
+           STRING '0' DELIMITED BY SIZE,
+                  HV-ACCOUNT-ACC-NO DELIMITED BY SIZE
+                  INTO HV-PROCTRAN-VEL-ACC-NO
+           END-STRING.
+
+           EXEC SQL
+                SELECT COALESCE(SUM(-PROCTRAN_AMOUNT), 0)
+                INTO   :HV-DAILY-PAYMENT-TOTAL
+                FROM   PROCTRAN
+                WHERE  PROCTRAN_SORTCODE = :HV-ACCOUNT-SORTCODE
+                AND    PROCTRAN_NUMBER   = :HV-PROCTRAN-VEL-ACC-NO
+                AND    PROCTRAN_TYPE     = 'TFR'
+                AND    PROCTRAN_AMOUNT   < 0
+                AND    PROCTRAN_DATE     = CURRENT DATE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE  TO DFHCA-RETURN-CD
+              MOVE 'DATABASE ERROR - WHEN SUMMING DAILY PROCTRAN'
+                   TO DFHCA-ERROR-MSG
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           EXEC SQL
+                SELECT COALESCE(SUM(-PROCTRAN_AMOUNT), 0)
+                INTO   :HV-MONTHLY-PAYMENT-TOTAL
+                FROM   PROCTRAN
+                WHERE  PROCTRAN_SORTCODE = :HV-ACCOUNT-SORTCODE
+                AND    PROCTRAN_NUMBER   = :HV-PROCTRAN-VEL-ACC-NO
+                AND    PROCTRAN_TYPE     = 'TFR'
+                AND    PROCTRAN_AMOUNT   < 0
+                AND    YEAR(PROCTRAN_DATE)  = YEAR(CURRENT DATE)
+                AND    MONTH(PROCTRAN_DATE) = MONTH(CURRENT DATE)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE  TO DFHCA-RETURN-CD
+              MOVE 'DATABASE ERROR - WHEN SUMMING MONTHLY PROCTRAN'
+                   TO DFHCA-ERROR-MSG
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           IF (HV-DAILY-PAYMENT-TOTAL + WS-CONVERTED-AMT)
+                                          > WS-DAILY-PAYMENT-LIMIT
+              OR (HV-MONTHLY-PAYMENT-TOTAL + WS-CONVERTED-AMT)
+                                          > WS-MONTHLY-PAYMENT-LIMIT
+              MOVE  103  TO DFHCA-RETURN-CD
+              MOVE  'DAILY OR MONTHLY PAYMENT LIMIT WOULD BE EXCEEDED'
+                          TO DFHCA-ERROR-MSG
+              PERFORM UPDATE-PAYMENT-FAILURE
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+       VEL999.
+           EXIT.
+
+      *
+      *    Convert the consent amount (quoted in HV-CURRENCY-CD) into
+      *    the bank's base ledger currency using the static FX table,
+      *    so the funds check and the transfer to XFRFUN both operate
+      *    in the currency the account balances are actually held in.
+      *
+       CONVERT-TO-BASE-CURRENCY SECTION.
+       CTBC010.
+
+           MOVE HV-CONSENT-AMOUNT TO WS-CONVERTED-AMT.
+
+           IF HV-CURRENCY-CD NOT = WS-BASE-CURRENCY
+              SET FX-IDX TO 1
+              SEARCH FX-RATE-ENTRY
+                 AT END
+                    MOVE  102  TO DFHCA-RETURN-CD
+                    MOVE 'UNSUPPORTED CONSENT CURRENCY CODE'
+                         TO DFHCA-ERROR-MSG
+                    PERFORM GET-ME-OUT-OF-HERE
+                 WHEN FX-CCY-CODE(FX-IDX) = HV-CURRENCY-CD
+                    COMPUTE WS-CONVERTED-AMT ROUNDED =
+                       HV-CONSENT-AMOUNT * FX-RATE-TO-BASE(FX-IDX)
+              END-SEARCH
+           END-IF.
+
+       CTBC999.
+           EXIT.
+
+      *
+      *    Work out the payment charge for this consent: a percentage
+      *    of the requested amount, subject to a flat minimum, charged
+      *    in the same currency as the consent itself (rather than a
+      *    fixed amount in a fixed currency that may not match).
+      *
+       CALCULATE-CHARGE SECTION.
+       CALC010.
+
+           COMPUTE DFHCA-CHARGE-AMT ROUNDED =
+              HV-CONSENT-AMOUNT * WS-CHARGE-PERCENT / 100.
+
+           IF DFHCA-CHARGE-AMT < WS-CHARGE-MINIMUM
+              MOVE WS-CHARGE-MINIMUM TO DFHCA-CHARGE-AMT
+           END-IF.
+
+           IF HV-PAYMENT-SCOPE = 'X'
+              MOVE 'UK.OBIE.IntlOut' TO DFHCA-CHARGE-BEARER
+           ELSE
+              MOVE 'UK.OBIE.CHAPSOut' TO DFHCA-CHARGE-BEARER
+           END-IF.
+           MOVE 'BorneByCreditor'  TO DFHCA-CHARGE-TYPE.
+           MOVE HV-CURRENCY-CD     TO DFHCA-CHARGE-CUR-CD.
+
+           MOVE DFHCA-CHARGE-BEARER TO HV-CHARGE-BEARER.
+           MOVE DFHCA-CHARGE-TYPE   TO HV-CHARGE-TYPE.
+           MOVE DFHCA-CHARGE-AMT    TO HV-CHARGE-AMOUNT.
+           MOVE DFHCA-CHARGE-CUR-CD TO HV-CHARGE-CUR-CD.
+
+       CALC999.
+           EXIT.
+
 
        GET-ME-OUT-OF-HERE SECTION.
        GMOOH010.
+
+           PERFORM LOOKUP-ERROR-CATALOGUE.
+
            EXEC CICS RETURN
            END-EXEC.
 
            GOBACK.
 
        GMOOH999.
+           EXIT.
+
+      *
+      *    Fill DFHCA-ERROR-CATEGORY (and replace DFHCA-ERROR-MSG with
+      *    the catalogue's canonical wording) for any DFHCA-RETURN-CD
+      *    this application itself raises, so a calling channel can
+      *    branch on a stable code/category instead of string-
+      *    matching free text. A code this program doesn't recognise
+      *    (a raw SQLCODE or CICS RESP passed straight through) keeps
+      *    its own message and gets a generic 'SYSTEM' category.
+       LOOKUP-ERROR-CATALOGUE SECTION.
+       LEC010.
+
+           MOVE SPACES TO DFHCA-ERROR-CATEGORY.
+
+           IF DFHCA-RETURN-CD NOT = 0
+              MOVE 'SYSTEM' TO DFHCA-ERROR-CATEGORY
+              PERFORM VARYING WS-EC-IDX FROM 1 BY 1
+                 UNTIL WS-EC-IDX > 11
+                 IF WS-EC-CODE (WS-EC-IDX) = DFHCA-RETURN-CD
+                    MOVE WS-EC-CATEGORY (WS-EC-IDX)
+                                        TO DFHCA-ERROR-CATEGORY
+                    MOVE WS-EC-MESSAGE (WS-EC-IDX) TO DFHCA-ERROR-MSG
+                    MOVE 12             TO WS-EC-IDX
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       LEC999.
            EXIT.
\ No newline at end of file
