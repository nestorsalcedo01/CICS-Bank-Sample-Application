@@ -0,0 +1,71 @@
+       CBL CICS('SP,EDF')
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2020.                                  *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with        *
+      * IBM Corp.                                                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    Combined bank-parameters lookup.  GETSCODE and GETCOMPY are
+      *    both tiny, nearly-identical one-field lookups called
+      *    separately by any screen that needs to paint its header; a
+      *    screen wanting both sort code and company name used to need
+      *    two LINKs.  This program returns every such bank-level
+      *    constant in a single round trip, and is where any future
+      *    bank-level constant should be added instead of writing
+      *    another single-field GET* program.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GETBKPRM.
+       AUTHOR. James O'Grady.
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(80) VALUE
+           'Licensed Materials - Property of IBM'.
+       77 FILLER PIC X(80) VALUE
+           '(c) Copyright IBM Corp. 2020. All Rights Reserved.'.
+       77 FILLER PIC X(80) VALUE
+           'US Government Users Restricted Rights - Use, duplication '.
+       77 FILLER PIC X(80) VALUE
+           'or disclosure restricted by GSA ADP Schedule Contract '.
+       77 FILLER PIC X(80) VALUE
+           'with IBM Corp.'.
+
+       COPY SORTCODE REPLACING ==SORTCODE== BY ==LITERAL-SORTCODE==.
+       COPY COMPNAME REPLACING ==COMPNAME== BY ==LITERAL-COMPNAME==.
+
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY GETBKPRM.
+
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+           MOVE LITERAL-SORTCODE    TO BKPRM-SORTCODE.
+           MOVE LITERAL-COMPNAME    TO BKPRM-COMPANY-NAME.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
