@@ -0,0 +1,462 @@
+       CBL SQL
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2026.                                  *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: CONRECON                                                *
+      *                                                                *
+      *                                                                *
+      * Description: Batch program that cross-references CONSENT      *
+      *              against PROCTRAN using the PROCTRAN_CONSENT_ID    *
+      *              column PROLOAD/PROOFFL already carry, flagging    *
+      *              two kinds of mismatch: a CONSENT marked settled   *
+      *              (DOMESTIC_PAY_STATUS = 'ASC ') with no matching   *
+      *              ledger pair, or with a ledger pair that does not  *
+      *              net to zero or does not match CONSENT_AMOUNT;     *
+      *              and a 'TFR' PROCTRAN entry that names a consent   *
+      *              which either does not exist or was never marked  *
+      *              settled.                                         *
+      *                                                                *
+      * Output: The populated report file CONRECON                    *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONRECON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-RPT-FILE
+                  ASSIGN TO CONRECRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS RPT-FILE-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+
+       FD  RECON-RPT-FILE.
+       01  RECON-RPT-RECORD.
+           05 RPT-CONSENT-ID                PIC ZZZZZZZZ9.
+           05 FILLER                        PIC X    VALUE SPACE.
+           05 RPT-MISMATCH-REASON           PIC X(45).
+           05 FILLER                        PIC X    VALUE SPACE.
+           05 RPT-CONSENT-AMOUNT            PIC -(9)9.99.
+           05 FILLER                        PIC X    VALUE SPACE.
+           05 RPT-PROCTRAN-NET-AMOUNT       PIC -(9)9.99.
+           05 FILLER                        PIC X    VALUE SPACE.
+           05 RPT-PROCTRAN-LEG-COUNT        PIC ZZ9.
+
+      *****************************************************************
+      *** Working storage                                           ***
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(80) VALUE
+           'Licensed Materials - Property of IBM'.
+       77 FILLER PIC X(80) VALUE
+           '(c) Copyright IBM Corp. 2026. All Rights Reserved.'.
+       77 FILLER PIC X(80) VALUE
+           'US Government Users Restricted Rights - Use, duplication '.
+       77 FILLER PIC X(80) VALUE
+           'or disclosure restricted by GSA ADP Schedule Contract '.
+       77 FILLER PIC X(80) VALUE
+           'with IBM Corp.'.
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+      * Open-Banking-style DOMESTIC_PAY_STATUS codes (PYST-*)
+       01 WS-PAY-STATUS-DATA.
+          COPY PAYSTAT.
+
+      * Every program that touches CONSENT in this system (CONSENT,
+      * DPAYAPI, CONAGE, CONSWEEP) declares the table inline rather
+      * than sharing a single INCLUDE, so this follows suit.
+           EXEC SQL DECLARE CONSENT TABLE
+              ( CONSENT_ID                     INTEGER NOT NULL,
+                CONSENT_STATUS                 CHAR(1),
+                DOMESTIC_PAY_ID                INTEGER NOT NULL,
+                DOMESTIC_PAY_STATUS            CHAR(4),
+                CREDIT_AC                      CHAR(16) NOT NULL,
+                CREDIT_AC_SCHEMENAME           CHAR(50),
+                CREDIT_AC_CUSTNAME             CHAR(50),
+                DEBIT_AC                       CHAR(16) NOT NULL,
+                DEBIT_AC_SCHEMENAME            CHAR(50),
+                DEBIT_AC_CUSTNAME              CHAR(50),
+                CONSENT_AMOUNT                 DECIMAL(12, 2),
+                CURRENCY_CD                    CHAR(3),
+                PAYMENT_SCOPE                  CHAR(1),
+                CREATE_TS                      TIMESTAMP NOT NULL,
+                LAST_UPDATE_TS                 TIMESTAMP NOT NULL,
+                EXPIRY_TS                      TIMESTAMP NOT NULL,
+                CHARGE_BEARER                  CHAR(20),
+                CHARGE_TYPE                    CHAR(20),
+                CHARGE_AMOUNT                  DECIMAL(12, 2),
+                CHARGE_CUR_CD                  CHAR(3),
+                CONSENT_TYPE                   CHAR(1),
+                RECUR_FREQUENCY                CHAR(1),
+                RECUR_NEXT_DUE_DATE            DATE,
+                RECUR_OCCURRENCES_LEFT         INTEGER,
+                RECUR_END_DATE                 DATE,
+                END_TO_END_ID                  CHAR(12)
+              ) END-EXEC.
+
+      *    Declare the PROCTRAN table, matching the 9-byte account
+      *    number and DATE/TIME column types PROLOAD/PROARCH already
+      *    use against the current schema.  PROCTRAN_CONSENT_ID is
+      *    the persisted link this report relies on - PROLOAD carries
+      *    it straight through from the VSAM PROC-TRAN-CONSENT-ID
+      *    field, so a non-zero value here already ties a ledger
+      *    entry back to the consent that authorized it.
+           EXEC SQL DECLARE PROCTRAN TABLE
+              (
+               PROCTRAN_EYECATCHER             CHAR(4),
+               PROCTRAN_SORTCODE               CHAR(6) NOT NULL,
+               PROCTRAN_NUMBER                 CHAR(9) NOT NULL,
+               PROCTRAN_DATE                   DATE,
+               PROCTRAN_TIME                   CHAR(6),
+               PROCTRAN_REF                    CHAR(12),
+               PROCTRAN_TYPE                   CHAR(3),
+               PROCTRAN_DESC                   CHAR(40),
+               PROCTRAN_AMOUNT                 DECIMAL(12, 2),
+               PROCTRAN_CONSENT_ID             INTEGER NOT NULL,
+               PROCTRAN_COUNTER_ACC_NO         CHAR(9)
+              )
+           END-EXEC.
+
+      *    Settled-status literal copied into a host variable of its
+      *    own - EXEC SQL host-variable references cannot be split
+      *    across a continuation line, and PYST-ACCEPTED-SETTLEMENT-
+      *    COMPLETED is too long to fit a SELECT...WHERE clause on
+      *    one line otherwise.
+       01 HV-SETTLED-STATUS                 PIC X(4).
+
+      * CONSENT host variables needed for this report
+       01 HV-CONSENT-ID                     PIC S9(9) COMP.
+       01 HV-CONSENT-AMOUNT                 PIC S9(10)V99 COMP-3.
+
+      * PROCTRAN host variables needed for this report
+       01 HV-PROCTRAN-LEG-COUNT             PIC S9(8) COMP.
+       01 HV-PROCTRAN-NET-AMOUNT            PIC S9(10)V99 COMP-3.
+       01 HV-PROCTRAN-CREDIT-LEG-AMOUNT     PIC S9(10)V99 COMP-3.
+       01 HV-ORPHAN-CONSENT-ID              PIC S9(9) COMP.
+
+      * Declare the CURSOR for every settled CONSENT
+           EXEC SQL DECLARE SETTLED-CON-CURSOR CURSOR FOR
+              SELECT CONSENT_ID,
+                     CONSENT_AMOUNT
+                     FROM CONSENT
+                     WHERE DOMESTIC_PAY_STATUS = :HV-SETTLED-STATUS
+                     ORDER BY CONSENT_ID
+                     FOR FETCH ONLY
+           END-EXEC.
+
+      *    Declare the CURSOR for every 'TFR' PROCTRAN entry that
+      *    names a consent which either does not exist in CONSENT at
+      *    all, or exists but was never marked settled - the "vice
+      *    versa" direction of the reconciliation.
+           EXEC SQL DECLARE ORPHAN-TRAN-CURSOR CURSOR FOR
+              SELECT DISTINCT PROCTRAN_CONSENT_ID
+                     FROM PROCTRAN
+                     WHERE PROCTRAN_TYPE = 'TFR'
+                     AND   PROCTRAN_CONSENT_ID > 0
+                     AND   PROCTRAN_CONSENT_ID NOT IN
+                           ( SELECT CONSENT_ID FROM CONSENT
+                             WHERE DOMESTIC_PAY_STATUS =
+                                   :HV-SETTLED-STATUS )
+                     ORDER BY PROCTRAN_CONSENT_ID
+                     FOR FETCH ONLY
+           END-EXEC.
+
+       01 WS-SQLCODE-DISPLAY             PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+
+       01  RPT-FILE-STATUS.
+           05 RPT-STATUS1               PIC X.
+           05 RPT-STATUS2               PIC X.
+
+       01  NUMBER-OF-CONSENTS-CHECKED    PIC 9(8) VALUE 0.
+       01  NUMBER-OF-CONSENTS-BREAKING   PIC 9(8) VALUE 0.
+       01  NUMBER-OF-ORPHAN-TRANS        PIC 9(8) VALUE 0.
+
+      *****************************************************************
+      *** Linkage Storage                                           ***
+      *****************************************************************
+       LINKAGE SECTION.
+
+      *****************************************************************
+      *** Main Processing                                           ***
+      *****************************************************************
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       A010.
+
+           MOVE PYST-ACCEPTED-SETTLEMENT-COMPLETED
+                                        TO HV-SETTLED-STATUS.
+
+           OPEN OUTPUT RECON-RPT-FILE.
+           IF RPT-FILE-STATUS NOT EQUAL '00' THEN
+              DISPLAY 'Error opening the CONRECON report file, '
+                      ' status=' RPT-FILE-STATUS
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+           PERFORM RECONCILE-SETTLED-CONSENTS.
+           PERFORM RECONCILE-ORPHAN-TRANSACTIONS.
+
+           CLOSE RECON-RPT-FILE.
+
+           DISPLAY 'CONRECON checked ' NUMBER-OF-CONSENTS-CHECKED
+                   ' settled consent(s), '
+                   NUMBER-OF-CONSENTS-BREAKING
+                   ' with a ledger mismatch; found '
+                   NUMBER-OF-ORPHAN-TRANS
+                   ' ledger entry/entries naming an unsettled or '
+                   'unknown consent.'.
+
+           PERFORM PROGRAM-DONE.
+
+       A999.
+           EXIT.
+
+      *
+      *    For every settled consent, confirm its two PROCTRAN legs
+      *    (the debit from DEBIT_AC and the credit to CREDIT_AC) are
+      *    both present, net to zero, and that the credit leg equals
+      *    CONSENT_AMOUNT.
+      *
+       RECONCILE-SETTLED-CONSENTS SECTION.
+       RSC010.
+
+           EXEC SQL OPEN
+              SETTLED-CON-CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'FAILED TO OPEN SETTLED-CON-CURSOR IN PGM '
+                 'CONRECON. The SQLCODE returned is '
+                 WS-SQLCODE-DISPLAY
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+
+              EXEC SQL FETCH FROM SETTLED-CON-CURSOR
+                 INTO :HV-CONSENT-ID,
+                      :HV-CONSENT-AMOUNT
+              END-EXEC
+
+              IF SQLCODE = +100
+                 GO TO RSC999
+              END-IF
+
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                 DISPLAY 'Failure when attempting to FETCH from the'
+                    ' DB2 CURSOR SETTLED-CON-CURSOR. With SQL code='
+                    WS-SQLCODE-DISPLAY
+                 GO TO RSC999
+              END-IF
+
+              ADD 1 TO NUMBER-OF-CONSENTS-CHECKED
+
+              PERFORM RECONCILE-ONE-CONSENT
+
+           END-PERFORM.
+
+       RSC999.
+           EXIT.
+
+       RECONCILE-ONE-CONSENT SECTION.
+       ROC010.
+
+           EXEC SQL
+                SELECT COUNT(*), COALESCE(SUM(PROCTRAN_AMOUNT), 0)
+                INTO   :HV-PROCTRAN-LEG-COUNT,
+                       :HV-PROCTRAN-NET-AMOUNT
+                FROM   PROCTRAN
+                WHERE  PROCTRAN_CONSENT_ID = :HV-CONSENT-ID
+                AND    PROCTRAN_TYPE = 'TFR'
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'Failure summing PROCTRAN for CONSENT_ID '
+                 HV-CONSENT-ID ' SQLCODE=' WS-SQLCODE-DISPLAY
+              GO TO ROC999
+           END-IF.
+
+           IF HV-PROCTRAN-LEG-COUNT = 0
+              ADD 1 TO NUMBER-OF-CONSENTS-BREAKING
+              MOVE HV-CONSENT-ID        TO RPT-CONSENT-ID
+              MOVE 'SETTLED CONSENT HAS NO PROCTRAN ENTRY'
+                                         TO RPT-MISMATCH-REASON
+              MOVE HV-CONSENT-AMOUNT    TO RPT-CONSENT-AMOUNT
+              MOVE 0                    TO RPT-PROCTRAN-NET-AMOUNT
+              MOVE 0                    TO RPT-PROCTRAN-LEG-COUNT
+              PERFORM WRITE-TO-REPORT
+              GO TO ROC999
+           END-IF.
+
+           IF HV-PROCTRAN-LEG-COUNT NOT = 2
+              ADD 1 TO NUMBER-OF-CONSENTS-BREAKING
+              MOVE HV-CONSENT-ID        TO RPT-CONSENT-ID
+              MOVE 'SETTLED CONSENT HAS UNEXPECTED PROCTRAN LEG CNT'
+                                         TO RPT-MISMATCH-REASON
+              MOVE HV-CONSENT-AMOUNT    TO RPT-CONSENT-AMOUNT
+              MOVE HV-PROCTRAN-NET-AMOUNT
+                                         TO RPT-PROCTRAN-NET-AMOUNT
+              MOVE HV-PROCTRAN-LEG-COUNT TO RPT-PROCTRAN-LEG-COUNT
+              PERFORM WRITE-TO-REPORT
+              GO TO ROC999
+           END-IF.
+
+           IF HV-PROCTRAN-NET-AMOUNT NOT = 0
+              ADD 1 TO NUMBER-OF-CONSENTS-BREAKING
+              MOVE HV-CONSENT-ID        TO RPT-CONSENT-ID
+              MOVE 'SETTLED CONSENT PROCTRAN LEGS DO NOT NET ZERO'
+                                         TO RPT-MISMATCH-REASON
+              MOVE HV-CONSENT-AMOUNT    TO RPT-CONSENT-AMOUNT
+              MOVE HV-PROCTRAN-NET-AMOUNT
+                                         TO RPT-PROCTRAN-NET-AMOUNT
+              MOVE HV-PROCTRAN-LEG-COUNT TO RPT-PROCTRAN-LEG-COUNT
+              PERFORM WRITE-TO-REPORT
+              GO TO ROC999
+           END-IF.
+
+           EXEC SQL
+                SELECT COALESCE(SUM(PROCTRAN_AMOUNT), 0)
+                INTO   :HV-PROCTRAN-CREDIT-LEG-AMOUNT
+                FROM   PROCTRAN
+                WHERE  PROCTRAN_CONSENT_ID = :HV-CONSENT-ID
+                AND    PROCTRAN_TYPE = 'TFR'
+                AND    PROCTRAN_AMOUNT > 0
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'Failure summing credit leg for CONSENT_ID '
+                 HV-CONSENT-ID ' SQLCODE=' WS-SQLCODE-DISPLAY
+              GO TO ROC999
+           END-IF.
+
+           IF HV-PROCTRAN-CREDIT-LEG-AMOUNT NOT = HV-CONSENT-AMOUNT
+              ADD 1 TO NUMBER-OF-CONSENTS-BREAKING
+              MOVE HV-CONSENT-ID        TO RPT-CONSENT-ID
+              MOVE 'PROCTRAN CREDIT LEG DOES NOT MATCH CONSENT AMT'
+                                         TO RPT-MISMATCH-REASON
+              MOVE HV-CONSENT-AMOUNT    TO RPT-CONSENT-AMOUNT
+              MOVE HV-PROCTRAN-CREDIT-LEG-AMOUNT
+                                         TO RPT-PROCTRAN-NET-AMOUNT
+              MOVE HV-PROCTRAN-LEG-COUNT TO RPT-PROCTRAN-LEG-COUNT
+              PERFORM WRITE-TO-REPORT
+           END-IF.
+
+       ROC999.
+           EXIT.
+
+      *
+      *    Every 'TFR' PROCTRAN entry naming a consent that either
+      *    does not exist, or exists but was never marked settled, is
+      *    a ledger entry with no legitimate authorization behind it.
+      *
+       RECONCILE-ORPHAN-TRANSACTIONS SECTION.
+       ROT010.
+
+           EXEC SQL OPEN
+              ORPHAN-TRAN-CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'FAILED TO OPEN ORPHAN-TRAN-CURSOR IN PGM '
+                 'CONRECON. The SQLCODE returned is '
+                 WS-SQLCODE-DISPLAY
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+
+              EXEC SQL FETCH FROM ORPHAN-TRAN-CURSOR
+                 INTO :HV-ORPHAN-CONSENT-ID
+              END-EXEC
+
+              IF SQLCODE = +100
+                 GO TO ROT999
+              END-IF
+
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                 DISPLAY 'Failure when attempting to FETCH from the'
+                    ' DB2 CURSOR ORPHAN-TRAN-CURSOR. With SQL code='
+                    WS-SQLCODE-DISPLAY
+                 GO TO ROT999
+              END-IF
+
+              ADD 1 TO NUMBER-OF-ORPHAN-TRANS
+              MOVE HV-ORPHAN-CONSENT-ID TO RPT-CONSENT-ID
+              MOVE 'PROCTRAN NAMES AN UNSETTLED OR UNKNOWN CONSENT'
+                                        TO RPT-MISMATCH-REASON
+              MOVE 0                    TO RPT-CONSENT-AMOUNT
+              MOVE 0                    TO RPT-PROCTRAN-NET-AMOUNT
+              MOVE 0                    TO RPT-PROCTRAN-LEG-COUNT
+              PERFORM WRITE-TO-REPORT
+
+           END-PERFORM.
+
+           EXEC SQL CLOSE
+                ORPHAN-TRAN-CURSOR
+           END-EXEC.
+
+       ROT999.
+           EXIT.
+
+       WRITE-TO-REPORT SECTION.
+       WTR010.
+
+           WRITE RECON-RPT-RECORD.
+
+           IF RPT-FILE-STATUS NOT EQUAL '00' THEN
+              DISPLAY 'Error writing CONRECON report file.'
+              ', status=' RPT-FILE-STATUS
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+       WTR999.
+           EXIT.
+
+      *
+      * Finish
+      *
+       PROGRAM-DONE SECTION.
+       PD010.
+
+           GOBACK.
+       PD999.
+           EXIT.
