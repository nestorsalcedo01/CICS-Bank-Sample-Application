@@ -0,0 +1,340 @@
+       CBL SQL
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2026.                                  *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: CONAGE                                                 *
+      *                                                                *
+      *                                                                *
+      * Description: Batch program that buckets every CONSENT row by  *
+      *              CONSENT_STATUS and by the age of CREATE_TS (0-1  *
+      *              hour, 1-24 hours, over 24 hours), so operations  *
+      *              can see at a glance how many authorizations are  *
+      *              piling up unpaid before it becomes a problem.    *
+      *                                                                *
+      * Output: The populated report file CONAGE                      *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONAGE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONAGE-RPT-FILE
+                  ASSIGN TO CONAGERPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS RPT-FILE-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+
+       FD  CONAGE-RPT-FILE.
+       01  CONAGE-RPT-RECORD.
+           05 RPT-CONSENT-STATUS            PIC X(1).
+           05 FILLER                        PIC X    VALUE SPACE.
+           05 RPT-COUNT-0-1HR                PIC ZZZZZZZ9.
+           05 FILLER                        PIC X    VALUE SPACE.
+           05 RPT-COUNT-1-24HR                PIC ZZZZZZZ9.
+           05 FILLER                        PIC X    VALUE SPACE.
+           05 RPT-COUNT-OVER-24HR             PIC ZZZZZZZ9.
+
+      *****************************************************************
+      *** Working storage                                           ***
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(80) VALUE
+           'Licensed Materials - Property of IBM'.
+       77 FILLER PIC X(80) VALUE
+           '(c) Copyright IBM Corp. 2026. All Rights Reserved.'.
+       77 FILLER PIC X(80) VALUE
+           'US Government Users Restricted Rights - Use, duplication '.
+       77 FILLER PIC X(80) VALUE
+           'or disclosure restricted by GSA ADP Schedule Contract '.
+       77 FILLER PIC X(80) VALUE
+           'with IBM Corp.'.
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+      * Every program that touches CONSENT in this system (CONSENT,
+      * DPAYAPI) declares the table inline rather than sharing a
+      * single INCLUDE, so this follows suit.
+           EXEC SQL DECLARE CONSENT TABLE
+              ( CONSENT_ID                     INTEGER NOT NULL,
+                CONSENT_STATUS                 CHAR(1),
+                DOMESTIC_PAY_ID                INTEGER NOT NULL,
+                DOMESTIC_PAY_STATUS            CHAR(4),
+                CREDIT_AC                      CHAR(16) NOT NULL,
+                CREDIT_AC_SCHEMENAME           CHAR(50),
+                CREDIT_AC_CUSTNAME             CHAR(50),
+                DEBIT_AC                       CHAR(16) NOT NULL,
+                DEBIT_AC_SCHEMENAME            CHAR(50),
+                DEBIT_AC_CUSTNAME              CHAR(50),
+                CONSENT_AMOUNT                 DECIMAL(12, 2),
+                CURRENCY_CD                    CHAR(3),
+                PAYMENT_SCOPE                  CHAR(1),
+                CREATE_TS                      TIMESTAMP NOT NULL,
+                LAST_UPDATE_TS                 TIMESTAMP NOT NULL,
+                EXPIRY_TS                      TIMESTAMP NOT NULL,
+                CHARGE_BEARER                  CHAR(20),
+                CHARGE_TYPE                    CHAR(20),
+                CHARGE_AMOUNT                  DECIMAL(12, 2),
+                CHARGE_CUR_CD                  CHAR(3),
+                CONSENT_TYPE                   CHAR(1),
+                RECUR_FREQUENCY                CHAR(1),
+                RECUR_NEXT_DUE_DATE            DATE,
+                RECUR_OCCURRENCES_LEFT         INTEGER,
+                RECUR_END_DATE                 DATE,
+                END_TO_END_ID                  CHAR(12)
+              ) END-EXEC.
+
+      * CONSENT host variables needed for this report
+       01 HV-CONSENT-STATUS                 PIC X(1).
+       01 HV-CREATE-TS                      PIC X(26).
+
+      * The two age-bucket boundaries, worked out once up front so
+      * every row is bucketed against the same instant rather than
+      * drifting as the cursor runs.  Same "SELECT CURRENT TIMESTAMP
+      * +/- n" pattern CONSENT.cbl uses to stamp DFHCA-EXPIRY-TS.
+       01 WS-TS-MINUS-1HR                   PIC X(26).
+       01 WS-TS-MINUS-24HR                  PIC X(26).
+
+      * Declare the CURSOR over every CONSENT row
+           EXEC SQL DECLARE CONAGE-CURSOR CURSOR FOR
+              SELECT CONSENT_STATUS,
+                     CREATE_TS
+                     FROM CONSENT
+                     FOR FETCH ONLY
+           END-EXEC.
+
+       01 WS-SQLCODE-DISPLAY             PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+
+       01  RPT-FILE-STATUS.
+           05 RPT-STATUS1               PIC X.
+           05 RPT-STATUS2               PIC X.
+
+      *  One row per distinct CONSENT_STATUS value seen, with a
+      *  running count for each of the three age buckets.  Built up
+      *  as statuses are encountered, same find-or-add approach
+      *  ACCLOAD/ACCOFFL use for WS-SORT-CODE-TABLE.
+       01  WS-STATUS-BUCKET-TABLE.
+           05 WS-STATUS-COUNT            PIC 9(4) VALUE 0.
+           05 WS-STATUS-ENTRY            OCCURS 10 TIMES
+                                          INDEXED BY WS-ST-IDX.
+              10 WS-ENTRY-STATUS            PIC X(1).
+              10 WS-ENTRY-COUNT-0-1HR        PIC 9(8) VALUE 0.
+              10 WS-ENTRY-COUNT-1-24HR       PIC 9(8) VALUE 0.
+              10 WS-ENTRY-COUNT-OVER-24HR    PIC 9(8) VALUE 0.
+
+       01  WS-ST-SUB                     PIC 9(4) VALUE 0.
+       01  WS-ST-FOUND                   PIC X VALUE 'N'.
+
+       01  NUMBER-OF-CONSENTS-CHECKED    PIC 9(8) VALUE 0.
+
+      *****************************************************************
+      *** Linkage Storage                                           ***
+      *****************************************************************
+       LINKAGE SECTION.
+
+      *****************************************************************
+      *** Main Processing                                           ***
+      *****************************************************************
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       A010.
+
+           EXEC SQL
+              SELECT CURRENT TIMESTAMP - 1  HOURS,
+                     CURRENT TIMESTAMP - 24 HOURS
+              INTO   :WS-TS-MINUS-1HR,
+                     :WS-TS-MINUS-24HR
+              FROM   SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'FAILED TO WORK OUT AGE BOUNDARIES IN PGM '
+                      'CONAGE. SQLCODE=' WS-SQLCODE-DISPLAY
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+           EXEC SQL OPEN
+              CONAGE-CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'FAILED TO OPEN CONAGE-CURSOR IN PGM CONAGE.'
+              DISPLAY 'The SQLCODE returned is ' WS-SQLCODE-DISPLAY
+              DISPLAY SQLCA
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+           OPEN OUTPUT CONAGE-RPT-FILE.
+           IF RPT-FILE-STATUS NOT EQUAL '00' THEN
+              DISPLAY 'Error opening the CONAGE report file, '
+                      ' status=' RPT-FILE-STATUS
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+           MOVE 0 TO NUMBER-OF-CONSENTS-CHECKED.
+
+           PERFORM BUCKET-CONSENT-DATA.
+
+           EXEC SQL CLOSE
+                CONAGE-CURSOR
+           END-EXEC.
+
+           PERFORM WRITE-BUCKET-REPORT.
+
+           CLOSE CONAGE-RPT-FILE.
+
+           DISPLAY 'CONAGE bucketed ' NUMBER-OF-CONSENTS-CHECKED
+                   ' consent(s) across ' WS-STATUS-COUNT
+                   ' status(es).'.
+
+           PERFORM PROGRAM-DONE.
+
+       A999.
+           EXIT.
+
+       BUCKET-CONSENT-DATA SECTION.
+       BCD010.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+
+              EXEC SQL FETCH FROM CONAGE-CURSOR
+                 INTO :HV-CONSENT-STATUS,
+                      :HV-CREATE-TS
+              END-EXEC
+
+              IF SQLCODE = +100
+                 GO TO BCD999
+              END-IF
+
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                 DISPLAY 'Failure when attempting to FETCH from the'
+                    ' DB2 CURSOR CONAGE-CURSOR. With SQL code='
+                    WS-SQLCODE-DISPLAY
+                 GO TO BCD999
+              END-IF
+
+              ADD 1 TO NUMBER-OF-CONSENTS-CHECKED
+
+              PERFORM BUCKET-ONE-CONSENT
+
+           END-PERFORM.
+
+       BCD999.
+           EXIT.
+
+      *
+      *    Find (or add) the table entry for HV-CONSENT-STATUS, then
+      *    bump whichever of its three age-bucket counters the just-
+      *    fetched consent's CREATE_TS falls into.  CREATE_TS and the
+      *    two boundary timestamps are all fixed-width DB2 TIMESTAMP
+      *    strings, which -- like HV-EXPIRY-TS elsewhere in this
+      *    system -- compare correctly with a plain lexical >.
+      *
+       BUCKET-ONE-CONSENT SECTION.
+       BOC010.
+
+           MOVE 'N' TO WS-ST-FOUND.
+
+           SEARCH WS-STATUS-ENTRY VARYING WS-ST-SUB
+              AT END
+                 CONTINUE
+              WHEN WS-ENTRY-STATUS(WS-ST-IDX) = HV-CONSENT-STATUS
+                 MOVE 'Y' TO WS-ST-FOUND
+           END-SEARCH.
+
+           IF WS-ST-FOUND = 'N'
+              ADD 1 TO WS-STATUS-COUNT
+              SET WS-ST-IDX TO WS-STATUS-COUNT
+              MOVE HV-CONSENT-STATUS TO WS-ENTRY-STATUS(WS-ST-IDX)
+              MOVE 0 TO WS-ENTRY-COUNT-0-1HR(WS-ST-IDX)
+              MOVE 0 TO WS-ENTRY-COUNT-1-24HR(WS-ST-IDX)
+              MOVE 0 TO WS-ENTRY-COUNT-OVER-24HR(WS-ST-IDX)
+           END-IF.
+
+           IF HV-CREATE-TS > WS-TS-MINUS-1HR
+              ADD 1 TO WS-ENTRY-COUNT-0-1HR(WS-ST-IDX)
+           ELSE
+              IF HV-CREATE-TS > WS-TS-MINUS-24HR
+                 ADD 1 TO WS-ENTRY-COUNT-1-24HR(WS-ST-IDX)
+              ELSE
+                 ADD 1 TO WS-ENTRY-COUNT-OVER-24HR(WS-ST-IDX)
+              END-IF
+           END-IF.
+
+       BOC999.
+           EXIT.
+
+       WRITE-BUCKET-REPORT SECTION.
+       WBR010.
+
+           PERFORM VARYING WS-ST-SUB FROM 1 BY 1
+              UNTIL WS-ST-SUB > WS-STATUS-COUNT
+
+              SET WS-ST-IDX TO WS-ST-SUB
+
+              MOVE WS-ENTRY-STATUS(WS-ST-IDX)
+                                      TO RPT-CONSENT-STATUS
+              MOVE WS-ENTRY-COUNT-0-1HR(WS-ST-IDX)
+                                      TO RPT-COUNT-0-1HR
+              MOVE WS-ENTRY-COUNT-1-24HR(WS-ST-IDX)
+                                      TO RPT-COUNT-1-24HR
+              MOVE WS-ENTRY-COUNT-OVER-24HR(WS-ST-IDX)
+                                      TO RPT-COUNT-OVER-24HR
+
+              WRITE CONAGE-RPT-RECORD
+
+              IF RPT-FILE-STATUS NOT EQUAL '00' THEN
+                 DISPLAY 'Error writing CONAGE report file.'
+                 ', status=' RPT-FILE-STATUS
+                 MOVE 12 TO RETURN-CODE
+                 PERFORM PROGRAM-DONE
+              END-IF
+
+           END-PERFORM.
+
+       WBR999.
+           EXIT.
+
+      *
+      * Finish
+      *
+       PROGRAM-DONE SECTION.
+       PD010.
+
+           GOBACK.
+       PD999.
+           EXIT.
