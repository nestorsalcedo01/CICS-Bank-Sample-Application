@@ -0,0 +1,302 @@
+       CBL SQL
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2026.                                  *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: ACCRECON                                                *
+      *                                                                *
+      *                                                                *
+      * Description: Batch program that, for every ACCOUNT, sums the  *
+      *              PROCTRAN_AMOUNT of every ledger entry posted     *
+      *              against it and compares that running total to   *
+      *              the stored ACCOUNT_ACTUAL_BALANCE, reporting any *
+      *              account where the two diverge by more than a    *
+      *              small tolerance.                                *
+      *                                                                *
+      * Output: The populated report file ACCRECON                    *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCRECON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-RPT-FILE
+                  ASSIGN TO RECONRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS RPT-FILE-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+
+       FD  RECON-RPT-FILE.
+       01  RECON-RPT-RECORD.
+           05 RPT-SORTCODE                  PIC X(6).
+           05 FILLER                        PIC X    VALUE SPACE.
+           05 RPT-ACCOUNT-NUMBER             PIC X(8).
+           05 FILLER                        PIC X    VALUE SPACE.
+           05 RPT-STORED-BALANCE             PIC -(9)9.99.
+           05 FILLER                        PIC X    VALUE SPACE.
+           05 RPT-LEDGER-TOTAL               PIC -(9)9.99.
+           05 FILLER                        PIC X    VALUE SPACE.
+           05 RPT-DIFFERENCE                 PIC -(9)9.99.
+
+      *****************************************************************
+      *** Working storage                                           ***
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(80) VALUE
+           'Licensed Materials - Property of IBM'.
+       77 FILLER PIC X(80) VALUE
+           '(c) Copyright IBM Corp. 2026. All Rights Reserved.'.
+       77 FILLER PIC X(80) VALUE
+           'US Government Users Restricted Rights - Use, duplication '.
+       77 FILLER PIC X(80) VALUE
+           'or disclosure restricted by GSA ADP Schedule Contract '.
+       77 FILLER PIC X(80) VALUE
+           'with IBM Corp.'.
+
+      * Get the ACCOUNT DB2 copybook
+           EXEC SQL
+              INCLUDE ACCDB2
+           END-EXEC.
+
+      * Declare the PROCTRAN table.  Every batch program in this
+      * system that touches PROCTRAN (PROOFFL, PROLOAD) declares it
+      * inline rather than via INCLUDE PROCDB2, so this follows suit.
+           EXEC SQL DECLARE PROCTRAN TABLE
+              (
+               PROCTRAN_EYECATCHER             CHAR(4),
+               PROCTRAN_SORTCODE               CHAR(6) NOT NULL,
+               PROCTRAN_NUMBER                 CHAR(8) NOT NULL,
+               PROCTRAN_DATE                   CHAR(8),
+               PROCTRAN_TIME                   CHAR(6),
+               PROCTRAN_REF                    CHAR(12),
+               PROCTRAN_TYPE                   CHAR(3),
+               PROCTRAN_DESC                   CHAR(40),
+               PROCTRAN_AMOUNT                 DECIMAL(12, 2),
+               PROCTRAN_CONSENT_ID             INTEGER NOT NULL,
+               PROCTRAN_COUNTER_ACC_NO         CHAR(9)
+              )
+           END-EXEC.
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+      * ACCOUNT host variables for DB2
+       01 HOST-ACCOUNT-ROW.
+          03 HV-ACCOUNT-SORTCODE        PIC X(6).
+          03 HV-ACCOUNT-NUMBER          PIC X(8).
+          03 HV-ACCOUNT-ACTUAL-BAL      PIC S9(10)V99 COMP-3.
+
+      * Running ledger total for the account currently being checked
+       01 HV-LEDGER-TOTAL               PIC S9(10)V99 COMP-3.
+
+      * Declare the CURSOR for every ACCOUNT
+           EXEC SQL DECLARE ACC-CURSOR CURSOR FOR
+              SELECT ACCOUNT_SORTCODE,
+                     ACCOUNT_NUMBER,
+                     ACCOUNT_ACTUAL_BALANCE
+                     FROM ACCOUNT
+                     ORDER BY ACCOUNT_SORTCODE,
+                              ACCOUNT_NUMBER
+                     FOR FETCH ONLY
+           END-EXEC.
+
+       01 WS-SQLCODE-DISPLAY             PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+
+       01  RPT-FILE-STATUS.
+           05 RPT-STATUS1               PIC X.
+           05 RPT-STATUS2               PIC X.
+
+      *  Any difference between the stored balance and the summed
+      *  ledger smaller than this is treated as rounding noise, not
+      *  a genuine divergence.
+       01  WS-RECON-TOLERANCE           PIC S9(8)V99 COMP-3
+                                            VALUE 0.01.
+
+       01  WS-DIFFERENCE                PIC S9(10)V99 COMP-3.
+       01  WS-ABS-DIFFERENCE            PIC S9(10)V99 COMP-3.
+
+       01  NUMBER-OF-ACCOUNTS-CHECKED    PIC 9(8) VALUE 0.
+       01  NUMBER-OF-ACCOUNTS-BREAKING   PIC 9(8) VALUE 0.
+
+      *****************************************************************
+      *** Linkage Storage                                           ***
+      *****************************************************************
+       LINKAGE SECTION.
+
+      *****************************************************************
+      *** Main Processing                                           ***
+      *****************************************************************
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       A010.
+
+           EXEC SQL OPEN
+              ACC-CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'FAILED TO OPEN ACC-CURSOR IN PGM ACCRECON.'
+              DISPLAY 'The SQLCODE returned is ' WS-SQLCODE-DISPLAY
+              DISPLAY SQLCA
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+           OPEN OUTPUT RECON-RPT-FILE.
+           IF RPT-FILE-STATUS NOT EQUAL '00' THEN
+              DISPLAY 'Error opening the ACCRECON report file, '
+                      ' status=' RPT-FILE-STATUS
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+           MOVE 0 TO NUMBER-OF-ACCOUNTS-CHECKED.
+           MOVE 0 TO NUMBER-OF-ACCOUNTS-BREAKING.
+
+           PERFORM RECONCILE-DATA.
+
+           EXEC SQL CLOSE
+                ACC-CURSOR
+           END-EXEC.
+
+           CLOSE RECON-RPT-FILE.
+
+           DISPLAY 'ACCRECON checked ' NUMBER-OF-ACCOUNTS-CHECKED
+                   ' account(s), ' NUMBER-OF-ACCOUNTS-BREAKING
+                   ' outside tolerance.'.
+
+           PERFORM PROGRAM-DONE.
+
+       A999.
+           EXIT.
+
+       RECONCILE-DATA SECTION.
+       RD010.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+
+              EXEC SQL FETCH FROM ACC-CURSOR
+                 INTO :HV-ACCOUNT-SORTCODE,
+                      :HV-ACCOUNT-NUMBER,
+                      :HV-ACCOUNT-ACTUAL-BAL
+              END-EXEC
+
+              IF SQLCODE = +100
+                 GO TO RD999
+              END-IF
+
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                 DISPLAY 'Failure when attempting to FETCH from the'
+                    ' DB2 CURSOR ACC-CURSOR. With SQL code='
+                    WS-SQLCODE-DISPLAY
+                 GO TO RD999
+              END-IF
+
+              ADD 1 TO NUMBER-OF-ACCOUNTS-CHECKED
+
+              PERFORM RECONCILE-ONE-ACCOUNT
+
+           END-PERFORM.
+
+       RD999.
+           EXIT.
+
+      *
+      *    Sum every PROCTRAN row posted against the account just
+      *    fetched and compare that running total to the stored
+      *    balance, writing a report line when the two diverge by
+      *    more than WS-RECON-TOLERANCE.
+      *
+       RECONCILE-ONE-ACCOUNT SECTION.
+       ROA010.
+
+           EXEC SQL
+                SELECT COALESCE(SUM(PROCTRAN_AMOUNT), 0)
+                INTO   :HV-LEDGER-TOTAL
+                FROM   PROCTRAN
+                WHERE  PROCTRAN_SORTCODE = :HV-ACCOUNT-SORTCODE
+                AND    PROCTRAN_NUMBER   = :HV-ACCOUNT-NUMBER
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'Failure summing PROCTRAN for ACCOUNT '
+                 HV-ACCOUNT-SORTCODE '/' HV-ACCOUNT-NUMBER
+                 ' SQLCODE=' WS-SQLCODE-DISPLAY
+           ELSE
+              COMPUTE WS-DIFFERENCE =
+                 HV-ACCOUNT-ACTUAL-BAL - HV-LEDGER-TOTAL
+
+              IF WS-DIFFERENCE < 0
+                 COMPUTE WS-ABS-DIFFERENCE = 0 - WS-DIFFERENCE
+              ELSE
+                 MOVE WS-DIFFERENCE TO WS-ABS-DIFFERENCE
+              END-IF
+
+              IF WS-ABS-DIFFERENCE > WS-RECON-TOLERANCE
+                 ADD 1 TO NUMBER-OF-ACCOUNTS-BREAKING
+                 MOVE HV-ACCOUNT-SORTCODE  TO RPT-SORTCODE
+                 MOVE HV-ACCOUNT-NUMBER    TO RPT-ACCOUNT-NUMBER
+                 MOVE HV-ACCOUNT-ACTUAL-BAL TO RPT-STORED-BALANCE
+                 MOVE HV-LEDGER-TOTAL      TO RPT-LEDGER-TOTAL
+                 MOVE WS-DIFFERENCE        TO RPT-DIFFERENCE
+                 PERFORM WRITE-TO-REPORT
+              END-IF
+           END-IF.
+
+       ROA999.
+           EXIT.
+
+       WRITE-TO-REPORT SECTION.
+       WTR010.
+
+           WRITE RECON-RPT-RECORD.
+
+           IF RPT-FILE-STATUS NOT EQUAL '00' THEN
+              DISPLAY 'Error writing ACCRECON report file.'
+              ', status=' RPT-FILE-STATUS
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+       WTR999.
+           EXIT.
+
+      *
+      * Finish
+      *
+       PROGRAM-DONE SECTION.
+       PD010.
+
+           GOBACK.
+       PD999.
+           EXIT.
