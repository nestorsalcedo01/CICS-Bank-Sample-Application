@@ -0,0 +1,386 @@
+       PROCESS CICS,NODYNAM,NSYMBOL(NATIONAL),TRUNC(STD)
+       CBL CICS('SP,EDF')
+       CBL SQL
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2026.                                  *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: CONRECUR                                                *
+      *                                                                *
+      *                                                                *
+      * Description: Driver for recurring/standing-order consents      *
+      *              (CONSENT_TYPE = 'R').  Cursors over every such    *
+      *              consent whose last occurrence settled and whose   *
+      *              RECUR_NEXT_DUE_DATE has arrived, re-arms it for   *
+      *              another payment and LINKs to DPAYAPI to generate  *
+      *              that payment - reusing the same CONSENT_ID for    *
+      *              every occurrence of the series rather than        *
+      *              raising a brand-new CONSENT row each time.        *
+      *                                                                *
+      *              This checkout has no CICS interval-control/PLT   *
+      *              scheduler program, so - the same as CREDORCH and  *
+      *              GETBKPRM - there is currently no in-repo caller   *
+      *              that drives CONRECUR on a timer; a real shop      *
+      *              would schedule it (e.g. once a day) the same way  *
+      *              it schedules CONSWEEP.                            *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONRECUR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(80) VALUE
+           'Licensed Materials - Property of IBM'.
+       77 FILLER PIC X(80) VALUE
+           '(c) Copyright IBM Corp. 2026. All Rights Reserved.'.
+       77 FILLER PIC X(80) VALUE
+           'US Government Users Restricted Rights - Use, duplication '.
+       77 FILLER PIC X(80) VALUE
+           'or disclosure restricted by GSA ADP Schedule Contract '.
+       77 FILLER PIC X(80) VALUE
+           'with IBM Corp.'.
+
+      * Get the CONSENT DB2 copybook
+           EXEC SQL
+              INCLUDE CONSTDB2
+           END-EXEC.
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+      * CONSENT host variables for DB2
+       01 HOST-CONSENT-ROW.
+          10 HV-CONSENT-ID              PIC S9(9) USAGE COMP.
+          10 HV-RECUR-FREQUENCY         PIC X(1).
+          10 HV-RECUR-NEXT-DUE-DATE     PIC X(10).
+          10 HV-RECUR-OCCURRENCES-LEFT  PIC S9(9) USAGE COMP.
+          10 HV-RECUR-END-DATE          PIC X(10).
+          10 HV-DOMESTIC-PAY-ID         PIC S9(9) USAGE COMP.
+          10 HV-LAST-UPDATE-TS          PIC X(26).
+          10 HV-END-TO-END-ID           PIC X(12).
+
+      * Named-counter value E2EID hands back and its zero-padded
+      * 12-digit string form for HV-END-TO-END-ID/PROCTRAN_REF.
+       01 WS-E2E-COUNTER                 PIC S9(9) USAGE COMP.
+       01 WS-E2E-COUNTER-DISPLAY         PIC 9(12).
+
+       01 WS-PAY-STATUS-DATA.
+          COPY PAYSTAT.
+
+      * Declare the CURSOR for recurring consents whose next occurrence
+      * is due.  A series is only picked up once its previous
+      * occurrence has settled (DOMESTIC_PAY_STATUS =
+      * PYST-ACCEPTED-SETTLEMENT-COMPLETED, CONSENT_STATUS = 'C'), so a
+      * still-pending or already-rejected occurrence is left for
+      * DPAYAPI/CONSWEEP to resolve first rather than being re-driven
+      * here.  A series with occurrences left to run, or one that is
+      * date-bounded rather than count-bounded, is eligible; once
+      * RECUR_OCCURRENCES_LEFT reaches zero on a count-bounded series,
+      * or RECUR_NEXT_DUE_DATE passes RECUR_END_DATE on a date-bounded
+      * one, the cursor simply stops selecting that row.
+           EXEC SQL DECLARE RECUR-CURSOR CURSOR FOR
+              SELECT CONSENT_ID,
+                     RECUR_FREQUENCY,
+                     RECUR_NEXT_DUE_DATE,
+                     RECUR_OCCURRENCES_LEFT,
+                     RECUR_END_DATE
+                     FROM CONSENT
+                     WHERE CONSENT_TYPE = 'R'
+                     AND   CONSENT_STATUS = 'C'
+                     AND   DOMESTIC_PAY_STATUS =
+                              :PYST-ACCEPTED-SETTLEMENT-COMPLETED
+                     AND   RECUR_NEXT_DUE_DATE <= CURRENT DATE
+                     AND  (RECUR_OCCURRENCES_LEFT > 0
+                           OR RECUR_NEXT_DUE_DATE <= RECUR_END_DATE)
+                     FOR FETCH ONLY
+           END-EXEC.
+
+       01 WS-SQLCODE-DISPLAY             PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+
+       01 WS-CICS-WORK-AREA.
+          03 WS-CICS-RESP               PIC S9(8) COMP
+                                                      VALUE 0.
+          03 WS-CICS-RESP2              PIC S9(8) COMP
+                                                      VALUE 0.
+
+       01 WS-PGM-NAME                   PIC X(8) VALUE 'DPAYAPI'.
+       01 WS-CONSENT-ID-S               PIC 9(9).
+
+      *  A commit checkpoint is taken every WS-CHECKPOINT-INTERVAL
+      *  occurrences generated, the same commit-interval idiom
+      *  DPAYBCH uses, via EXEC CICS SYNCPOINT since this is a CICS
+      *  program rather than EXEC SQL COMMIT.
+       01  WS-CHECKPOINT-INTERVAL        PIC 9(8) VALUE 100.
+       01  WS-OCCS-SINCE-CHECKPOINT      PIC 9(8) VALUE 0.
+
+       01  NUMBER-OF-CONSENTS-SCANNED    PIC 9(8) VALUE 0.
+       01  NUMBER-OF-OCCS-GENERATED      PIC 9(8) VALUE 0.
+       01  NUMBER-OF-OCCS-SKIPPED        PIC 9(8) VALUE 0.
+       01  NUMBER-OF-OCCS-REJECTED       PIC 9(8) VALUE 0.
+
+       01 WS-COMMAREA.
+          COPY CONSTAPI.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+          03 WS-DUMMY                   PIC S9(8).
+
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       A010.
+
+           EXEC SQL OPEN
+              RECUR-CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+              DISPLAY 'FAILED TO OPEN RECUR-CURSOR IN PGM CONRECUR.'
+              DISPLAY 'The SQLCODE returned is ' WS-SQLCODE-DISPLAY
+              DISPLAY SQLCA
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+           PERFORM GENERATE-OCCURRENCES.
+
+           EXEC SQL CLOSE
+                RECUR-CURSOR
+           END-EXEC.
+
+           EXEC CICS SYNCPOINT
+                 RESP(WS-CICS-RESP)
+                 RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           DISPLAY 'CONRECUR scanned ' NUMBER-OF-CONSENTS-SCANNED
+                   ' due recurring consent(s), generated '
+                   NUMBER-OF-OCCS-GENERATED ', skipped '
+                   NUMBER-OF-OCCS-SKIPPED ', rejected '
+                   NUMBER-OF-OCCS-REJECTED.
+
+           PERFORM PROGRAM-DONE.
+
+       A999.
+           EXIT.
+
+       GENERATE-OCCURRENCES SECTION.
+       GO010.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+
+              EXEC SQL FETCH FROM RECUR-CURSOR
+                 INTO :HV-CONSENT-ID,
+                      :HV-RECUR-FREQUENCY,
+                      :HV-RECUR-NEXT-DUE-DATE,
+                      :HV-RECUR-OCCURRENCES-LEFT,
+                      :HV-RECUR-END-DATE
+              END-EXEC
+
+              IF SQLCODE = +100
+                 GO TO GO999
+              END-IF
+
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO WS-SQLCODE-DISPLAY
+                 DISPLAY 'Failure when attempting to FETCH from the'
+                    ' DB2 CURSOR RECUR-CURSOR. With SQL code='
+                    WS-SQLCODE-DISPLAY
+                 GO TO GO999
+              END-IF
+
+              ADD 1 TO NUMBER-OF-CONSENTS-SCANNED
+
+              PERFORM GENERATE-ONE-OCCURRENCE
+
+           END-PERFORM.
+
+       GO999.
+           EXIT.
+
+      *
+      *    Re-arm one recurring consent for its next occurrence and
+      *    drive DPAYAPI to action it, reusing the same CONSENT_ID
+      *    rather than creating a new CONSENT row.
+      *
+       GENERATE-ONE-OCCURRENCE SECTION.
+       GOO010.
+
+      *
+      *    DOMESTIC_PAY_ID gets a fresh named counter value for this
+      *    occurrence, the same way CONSENT's CREATE-NEW-CONSENT mints
+      *    one for the first occurrence - one CONSENT_ID now drives
+      *    many DOMESTIC_PAY_ID values over its lifetime.
+      *
+           EXEC CICS GET COUNTER
+              POOL('CBSA')
+              COUNTER('DOMPAYID')
+              VALUE(HV-DOMESTIC-PAY-ID)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              DISPLAY 'CONRECUR named counter error generating '
+                      'DOMESTIC_PAY_ID for CONSENT_ID ' HV-CONSENT-ID
+              ADD 1 TO NUMBER-OF-OCCS-REJECTED
+              GO TO GOO999
+           END-IF.
+
+      *
+      *    END_TO_END_ID is likewise reminted per occurrence so each
+      *    payment this series generates has its own traceable
+      *    reference into PROCTRAN_REF, not just the series' shared
+      *    CONSENT_ID.
+      *
+           EXEC CICS GET COUNTER
+              POOL('CBSA')
+              COUNTER('E2EID')
+              VALUE(WS-E2E-COUNTER)
+              RESP(WS-CICS-RESP)
+              RESP2(WS-CICS-RESP2)
+           END-EXEC.
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+              DISPLAY 'CONRECUR named counter error generating '
+                      'END_TO_END_ID for CONSENT_ID ' HV-CONSENT-ID
+              ADD 1 TO NUMBER-OF-OCCS-REJECTED
+              GO TO GOO999
+           END-IF.
+
+           MOVE WS-E2E-COUNTER         TO WS-E2E-COUNTER-DISPLAY.
+           MOVE WS-E2E-COUNTER-DISPLAY TO HV-END-TO-END-ID.
+
+           EXEC SQL
+              SELECT CURRENT TIMESTAMP
+              INTO   :HV-LAST-UPDATE-TS
+              FROM   SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+      *
+      *    Re-arm the row: a fresh DOMESTIC_PAY_ID/PENDING status for
+      *    DPAYAPI to claim and pay, CONSENT_STATUS back to 'A'
+      *    (authorized) ready for that payment, RECUR_NEXT_DUE_DATE
+      *    advanced by one frequency period, and
+      *    RECUR_OCCURRENCES_LEFT decremented unless the series is
+      *    unbounded by count (already 0, date-bounded only).  The
+      *    WHERE clause re-checks CONSENT_STATUS = 'C' so a row that
+      *    something else has already touched since the FETCH is left
+      *    alone rather than double-armed - the same optimistic-lock
+      *    idiom DPAYAPI's CLAIM-PAYMENT uses.
+      *
+           IF HV-RECUR-FREQUENCY = 'W'
+              EXEC SQL
+                   UPDATE CONSENT
+                   SET    DOMESTIC_PAY_ID       = :HV-DOMESTIC-PAY-ID,
+                          DOMESTIC_PAY_STATUS   = :PYST-PENDING,
+                          CONSENT_STATUS        = 'A',
+                          LAST_UPDATE_TS        = :HV-LAST-UPDATE-TS,
+                          END_TO_END_ID         = :HV-END-TO-END-ID,
+                          RECUR_NEXT_DUE_DATE   =
+                             RECUR_NEXT_DUE_DATE + 1 WEEK,
+                          RECUR_OCCURRENCES_LEFT =
+                             CASE WHEN RECUR_OCCURRENCES_LEFT > 0
+                                  THEN RECUR_OCCURRENCES_LEFT - 1
+                                  ELSE 0
+                             END
+                   WHERE  CONSENT_ID = :HV-CONSENT-ID
+                   AND    CONSENT_STATUS = 'C'
+              END-EXEC
+           ELSE
+              EXEC SQL
+                   UPDATE CONSENT
+                   SET    DOMESTIC_PAY_ID       = :HV-DOMESTIC-PAY-ID,
+                          DOMESTIC_PAY_STATUS   = :PYST-PENDING,
+                          CONSENT_STATUS        = 'A',
+                          LAST_UPDATE_TS        = :HV-LAST-UPDATE-TS,
+                          END_TO_END_ID         = :HV-END-TO-END-ID,
+                          RECUR_NEXT_DUE_DATE   =
+                             RECUR_NEXT_DUE_DATE + 1 MONTH,
+                          RECUR_OCCURRENCES_LEFT =
+                             CASE WHEN RECUR_OCCURRENCES_LEFT > 0
+                                  THEN RECUR_OCCURRENCES_LEFT - 1
+                                  ELSE 0
+                             END
+                   WHERE  CONSENT_ID = :HV-CONSENT-ID
+                   AND    CONSENT_STATUS = 'C'
+              END-EXEC
+           END-IF.
+
+           IF SQLCODE NOT = 0 OR SQLERRD(3) = 0
+              ADD 1 TO NUMBER-OF-OCCS-SKIPPED
+              GO TO GOO999
+           END-IF.
+
+           MOVE HV-CONSENT-ID       TO WS-CONSENT-ID-S.
+
+           INITIALIZE WS-COMMAREA.
+           MOVE 'P'                 TO DFHCA-CONSENT-REQ.
+           MOVE WS-CONSENT-ID-S     TO DFHCA-CONSENT-ID.
+
+           EXEC CICS LINK
+              PROGRAM(WS-PGM-NAME)
+              COMMAREA(WS-COMMAREA)
+              SYNCONRETURN
+           END-EXEC.
+
+           IF DFHCA-RETURN-CD NOT = 0
+              DISPLAY 'CONRECUR occurrence payment failed for '
+                      'CONSENT_ID ' WS-CONSENT-ID-S
+                      ' return code=' DFHCA-RETURN-CD
+              ADD 1 TO NUMBER-OF-OCCS-REJECTED
+           ELSE
+              ADD 1 TO NUMBER-OF-OCCS-GENERATED
+              ADD 1 TO WS-OCCS-SINCE-CHECKPOINT
+           END-IF.
+
+      *
+      *       Checkpoint/commit every WS-CHECKPOINT-INTERVAL
+      *       occurrences generated
+      *
+           IF WS-OCCS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+              EXEC CICS SYNCPOINT
+                    RESP(WS-CICS-RESP)
+                    RESP2(WS-CICS-RESP2)
+              END-EXEC
+              MOVE 0 TO WS-OCCS-SINCE-CHECKPOINT
+           END-IF.
+
+       GOO999.
+           EXIT.
+
+      *
+      * Finish
+      *
+       PROGRAM-DONE SECTION.
+       PD010.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+
+       PD999.
+           EXIT.
