@@ -0,0 +1,464 @@
+       CBL SQL
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2015,2020.                             *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication       *
+      * or disclosure restricted by GSA ADP Schedule Contract          *
+      * with IBM Corp.                                                 *
+      *                                                                *
+      ******************************************************************
+
+      ******************************************************************
+      *                                                                *
+      * Title: PROARCH                                                 *
+      *                                                                *
+      *                                                                *
+      * Description: Batch program to archive and purge PROCTRAN rows  *
+      *              older than a configurable retention period. Each  *
+      *              row older than the cutoff is extracted to a VSAM  *
+      *              archive file, reusing the PROCTRAN-RECORD-        *
+      *              STRUCTURE layout already defined in PROOFFL/      *
+      *              PROLOAD, and then deleted from Db2 so the live    *
+      *              table does not grow forever.                      *
+      *                                                                *
+      * Output: The populated VSAM file PROARCH                        *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROARCH.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MAINFRAME.
+      *****************************************************************
+      *** File Control                                              ***
+      *****************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROC-ARCHIVE-FILE
+                  ASSIGN TO PROARCH
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS ARCH-VSAM-STATUS.
+
+      *    Holds a runtime override of WS-RETENTION-DAYS so operations
+      *    can shorten or lengthen the archive window for the next run
+      *    by dropping a new parameter file in front of it, without
+      *    recompiling - the same approach already used for
+      *    BANK-DATASTORE-FLAGS (DATASTR) and the sort-code allow-list
+      *    (SRTCD) elsewhere in this suite.
+           SELECT RETN-PARM-FILE
+                  ASSIGN TO RETNPRM
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS RETN-FILE-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *** File Section                                              ***
+      *****************************************************************
+       FILE SECTION.
+
+       FD  PROC-ARCHIVE-FILE.
+       01  PROCTRAN-RECORD-STRUCTURE.
+           03 PROC-TRAN-DATA.
+              05 PROC-TRAN-EYE-CATCHER        PIC X(4).
+              05 PROC-TRAN-ID.
+                 07 PROC-TRAN-SORT-CODE       PIC 9(6).
+                 07 PROC-TRAN-NUMBER          PIC 9(8).
+              05 PROC-TRAN-DATE               PIC 9(8).
+              05 PROC-TRAN-DATE-GRP REDEFINES PROC-TRAN-DATE.
+                 07 PROC-TRAN-DATE-GRP-DD     PIC 99.
+                 07 PROC-TRAN-DATE-GRP-MM     PIC 99.
+                 07 PROC-TRAN-DATE-GRP-YYYY   PIC 9999.
+              05 PROC-TRAN-TIME               PIC 9(6).
+              05 PROC-TRAN-TIME-GRP REDEFINES PROC-TRAN-TIME.
+                 07 PROC-TRAN-TIME-GRP-HH     PIC 99.
+                 07 PROC-TRAN-TIME-GRP-MM     PIC 99.
+                 07 PROC-TRAN-TIME-GRP-SS     PIC 99.
+              05 PROC-TRAN-REF                PIC 9(12).
+              05 PROC-TRAN-TYPE               PIC X(3).
+              05 PROC-TRAN-DESC               PIC X(40).
+              05 PROC-TRAN-AMOUNT             PIC S9(10)V99.
+              05 PROC-TRAN-CONSENT-ID         PIC 9(9).
+              05 PROC-TRAN-COUNTER-ACC-NO     PIC 9(8).
+
+      *    Compiled-in default retention period, in days, can be
+      *    overridden at runtime by RETN-PARM-FILE below.
+       FD  RETN-PARM-FILE.
+       01  RETN-PARM-RECORD                PIC 9(5).
+
+
+      *****************************************************************
+      *** Working storage                                           ***
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(80) VALUE
+           'Licensed Materials - Property of IBM'.
+       77 FILLER PIC X(80) VALUE
+           '(c) Copyright IBM Corp. 2015,2020. All Rights Reserved.'.
+       77 FILLER PIC X(80) VALUE
+           'US Government Users Restricted Rights - Use, duplication '.
+       77 FILLER PIC X(80) VALUE
+           'or disclosure restricted by GSA ADP Schedule Contract '.
+       77 FILLER PIC X(80) VALUE
+           'with IBM Corp.'.
+
+      *    Declare the PROCTRAN table, matching the 9-byte account
+      *    number and DATE/TIME column types PROLOAD.cbl already uses
+      *    against the current schema (PROOFFL/PROCDB2.cpy still
+      *    describe the older 8-byte layout).
+           EXEC SQL DECLARE PROCTRAN TABLE
+              (
+               PROCTRAN_EYECATCHER             CHAR(4),
+               PROCTRAN_SORTCODE               CHAR(6) NOT NULL,
+               PROCTRAN_NUMBER                 CHAR(9) NOT NULL,
+               PROCTRAN_DATE                   DATE,
+               PROCTRAN_TIME                   CHAR(6),
+               PROCTRAN_REF                    CHAR(12),
+               PROCTRAN_TYPE                   CHAR(3),
+               PROCTRAN_DESC                   CHAR(40),
+               PROCTRAN_AMOUNT                 DECIMAL(12, 2),
+               PROCTRAN_CONSENT_ID             INTEGER NOT NULL,
+               PROCTRAN_COUNTER_ACC_NO         CHAR(9)
+              )
+           END-EXEC.
+
+      * PROCTRAN host variables for DB2
+       01 HOST-PROCTRAN-ROW.
+          03 HV-PROCTRAN-EYECATCHER         PIC X(4).
+          03 HV-PROCTRAN-SORT-CODE          PIC X(6).
+          03 HV-PROCTRAN-ACC-NUMBER         PIC X(9).
+          03 HV-PROCTRAN-DATE               PIC X(10).
+          03 HV-PROCTRAN-TIME               PIC X(6).
+          03 HV-PROCTRAN-REF                PIC X(12).
+          03 HV-PROCTRAN-TYPE               PIC X(3).
+          03 HV-PROCTRAN-DESC               PIC X(40).
+          03 HV-PROCTRAN-AMOUNT             PIC S9(10)V99 COMP-3.
+          03 HV-PROCTRAN-CONSENT-ID         PIC S9(9) COMP.
+          03 HV-PROCTRAN-COUNTER-ACC-NO     PIC X(9).
+
+      *    Rows with PROCTRAN_DATE older than this cutoff are archived
+      *    and purged.  Worked out once, up front, the same way
+      *    CONAGE.cbl works out its age-bucket boundaries with a
+      *    "SELECT CURRENT ... +/- n" against SYSDUMMY1.
+       01 HV-CUTOFF-DATE                    PIC X(10).
+
+      * Declare the CURSOR for the rows due to be archived
+           EXEC SQL DECLARE PROC-ARCH-CURSOR CURSOR FOR
+              SELECT PROCTRAN_EYECATCHER,
+                     PROCTRAN_SORTCODE,
+                     PROCTRAN_NUMBER,
+                     PROCTRAN_DATE,
+                     PROCTRAN_TIME,
+                     PROCTRAN_REF,
+                     PROCTRAN_TYPE,
+                     PROCTRAN_DESC,
+                     PROCTRAN_AMOUNT,
+                     PROCTRAN_CONSENT_ID,
+                     PROCTRAN_COUNTER_ACC_NO
+                     FROM PROCTRAN
+                     WHERE PROCTRAN_DATE < :HV-CUTOFF-DATE
+                     FOR FETCH ONLY
+           END-EXEC.
+
+      * Pull in the SQL COMMAREA
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+       01 DISP-LOT.
+          03 DISP-SIGN      PIC X.
+          03 DISP-SQLCD     PIC 9999.
+
+       01 DISP-REASON-CODE             PIC X(18).
+
+       01  ARCH-VSAM-STATUS.
+           05 ARCH-STATUS1             PIC X.
+           05 ARCH-STATUS2             PIC X.
+
+      *    Runtime override support for WS-RETENTION-DAYS, read from
+      *    RETN-PARM-FILE.  If the parameter file is missing or empty,
+      *    the compiled-in default below stands.
+       01  RETN-FILE-STATUS               PIC XX.
+       01  WS-RETN-FILE-PRESENT           PIC X VALUE 'N'.
+
+      *    How many days' worth of PROCTRAN rows to keep live in Db2.
+       01  WS-RETENTION-DAYS              PIC 9(5) VALUE 365.
+
+       01 WS-SQLCODE-DISPLAY             PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+
+       01 SQLCODE-DISPLAY                PIC S9(8) DISPLAY
+           SIGN LEADING SEPARATE.
+
+       01 WS-RECS-ARCHIVED                PIC 9(8) VALUE 0.
+       01 WS-RECS-DELETED                 PIC 9(8) VALUE 0.
+
+      * A COMMIT is taken every WS-CHECKPOINT-INTERVAL rows deleted so
+      * a large purge does not hold one huge unit of recovery open.
+       01 WS-CHECKPOINT-INTERVAL         PIC 9(8) VALUE 1000.
+       01 WS-RECS-SINCE-CHECKPOINT       PIC 9(8) VALUE 0.
+
+      *****************************************************************
+      *** Linkage Storage                                           ***
+      *****************************************************************
+       LINKAGE SECTION.
+
+
+      *****************************************************************
+      *** Main Processing                                           ***
+      *****************************************************************
+       PROCEDURE DIVISION.
+       PREMIERE SECTION.
+       A010.
+
+           PERFORM LOAD-RETENTION-CONFIG.
+
+      *
+      *    Work out the cutoff date once, up front: anything older
+      *    than WS-RETENTION-DAYS from today is due for archive.
+      *
+           EXEC SQL
+              SELECT CURRENT DATE - :WS-RETENTION-DAYS DAYS
+                INTO :HV-CUTOFF-DATE
+                FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+           DISPLAY 'PROARCH archiving PROCTRAN rows older than '
+                   HV-CUTOFF-DATE ' (' WS-RETENTION-DAYS
+                   ' day retention)'.
+
+      *
+      *   Open the DB2 CURSOR
+      *
+           EXEC SQL OPEN
+              PROC-ARCH-CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'FAILED TO OPEN PROC-ARCH-CURSOR IN PGM PROARCH.'
+              DISPLAY 'The SQLCODE returned is ' SQLCODE-DISPLAY
+              DISPLAY SQLCA
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+      *
+      * Open the PROCTRAN archive file
+      *
+           OPEN OUTPUT PROC-ARCHIVE-FILE.
+           IF ARCH-VSAM-STATUS NOT EQUAL '00' THEN
+               DISPLAY 'Error opening the PROCTRAN archive file, '
+                       ' status='
+                       ARCH-VSAM-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM PROGRAM-DONE
+           END-IF.
+
+           PERFORM ARCHIVE-AND-PURGE.
+
+           EXEC SQL CLOSE
+                PROC-ARCH-CURSOR
+           END-EXEC.
+
+      *
+      * Close the PROCTRAN archive file
+      *
+           CLOSE PROC-ARCHIVE-FILE.
+
+           EXEC SQL
+              COMMIT
+           END-EXEC.
+
+           DISPLAY 'PROARCH Finished successfully. There were '
+                   WS-RECS-ARCHIVED ' records archived & '
+                   WS-RECS-DELETED  ' records deleted from PROCTRAN'.
+
+           PERFORM PROGRAM-DONE.
+
+       A999.
+           EXIT.
+
+
+       ARCHIVE-AND-PURGE SECTION.
+       AAP010.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+
+              EXEC SQL FETCH FROM PROC-ARCH-CURSOR
+              INTO :HV-PROCTRAN-EYECATCHER,
+                   :HV-PROCTRAN-SORT-CODE,
+                   :HV-PROCTRAN-ACC-NUMBER,
+                   :HV-PROCTRAN-DATE,
+                   :HV-PROCTRAN-TIME,
+                   :HV-PROCTRAN-REF,
+                   :HV-PROCTRAN-TYPE,
+                   :HV-PROCTRAN-DESC,
+                   :HV-PROCTRAN-AMOUNT,
+                   :HV-PROCTRAN-CONSENT-ID,
+                   :HV-PROCTRAN-COUNTER-ACC-NO
+              END-EXEC
+
+              IF SQLCODE = +100
+                  GO TO AAP999
+              END-IF
+
+              IF SQLCODE NOT = 0
+                 MOVE SQLCODE TO SQLCODE-DISPLAY
+
+                 DISPLAY 'Failure when attempting to FETCH from the'
+                    ' DB2 CURSOR PROC-ARCH-CURSOR. With SQL code='
+                    SQLCODE-DISPLAY
+
+                 GO TO AAP999
+              END-IF
+
+              PERFORM WRITE-TO-ARCHIVE
+
+              PERFORM DELETE-PROCTRAN-ROW
+
+           END-PERFORM.
+
+       AAP999.
+           EXIT.
+
+
+       WRITE-TO-ARCHIVE SECTION.
+       WTA010.
+
+           MOVE HV-PROCTRAN-EYECATCHER
+              TO PROC-TRAN-EYE-CATCHER
+           MOVE HV-PROCTRAN-SORT-CODE
+              TO PROC-TRAN-SORT-CODE
+           MOVE HV-PROCTRAN-ACC-NUMBER
+              TO PROC-TRAN-NUMBER
+
+           STRING HV-PROCTRAN-DATE(9:2) DELIMITED BY SIZE,
+                  HV-PROCTRAN-DATE(6:2) DELIMITED BY SIZE,
+                  HV-PROCTRAN-DATE(1:4) DELIMITED BY SIZE
+                  INTO PROC-TRAN-DATE
+           END-STRING
+
+           MOVE HV-PROCTRAN-TIME
+              TO PROC-TRAN-TIME
+           MOVE HV-PROCTRAN-REF
+              TO PROC-TRAN-REF
+           MOVE HV-PROCTRAN-TYPE
+              TO PROC-TRAN-TYPE
+           MOVE HV-PROCTRAN-DESC
+              TO PROC-TRAN-DESC
+           MOVE HV-PROCTRAN-AMOUNT
+              TO PROC-TRAN-AMOUNT
+           MOVE HV-PROCTRAN-CONSENT-ID
+              TO PROC-TRAN-CONSENT-ID
+           MOVE HV-PROCTRAN-COUNTER-ACC-NO
+              TO PROC-TRAN-COUNTER-ACC-NO
+
+           WRITE PROCTRAN-RECORD-STRUCTURE.
+
+           IF ARCH-VSAM-STATUS NOT EQUAL '00' THEN
+                   DISPLAY 'Error writing to PROCTRAN archive file.'
+                   ', status=' ARCH-VSAM-STATUS
+                   MOVE 12 TO RETURN-CODE
+                   PERFORM PROGRAM-DONE
+           END-IF.
+
+           ADD 1 TO WS-RECS-ARCHIVED.
+
+       WTA999.
+           EXIT.
+
+
+      *
+      *    A row is only deleted from Db2 once it has been written
+      *    safely to the archive file above, so a failed or aborted
+      *    run never loses a PROCTRAN row it hasn't archived yet.
+      *
+       DELETE-PROCTRAN-ROW SECTION.
+       DPR010.
+
+           EXEC SQL
+              DELETE FROM PROCTRAN
+                     WHERE PROCTRAN_SORTCODE  = :HV-PROCTRAN-SORT-CODE
+                       AND PROCTRAN_NUMBER    = :HV-PROCTRAN-ACC-NUMBER
+                       AND PROCTRAN_DATE      = :HV-PROCTRAN-DATE
+                       AND PROCTRAN_TIME      = :HV-PROCTRAN-TIME
+                       AND PROCTRAN_REF       = :HV-PROCTRAN-REF
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'Unable to delete archived row from PROCTRAN, '
+                'SQLCODE=' SQLCODE-DISPLAY
+              DISPLAY 'Row was ' HOST-PROCTRAN-ROW
+              MOVE 12 TO RETURN-CODE
+              PERFORM PROGRAM-DONE
+           END-IF.
+
+           ADD 1 TO WS-RECS-DELETED
+           ADD 1 TO WS-RECS-SINCE-CHECKPOINT.
+
+      *
+      *       Checkpoint/commit every WS-CHECKPOINT-INTERVAL rows
+      *
+           IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+              MOVE 0 TO WS-RECS-SINCE-CHECKPOINT
+           END-IF.
+
+       DPR999.
+           EXIT.
+
+
+      *
+      *    Read RETN-PARM-FILE, if present, and overlay its value onto
+      *    WS-RETENTION-DAYS so operations can shorten or lengthen the
+      *    archive window for the next run without recompiling.
+      *    Missing or empty parameter file leaves the compiled-in
+      *    default above untouched.
+      *
+       LOAD-RETENTION-CONFIG SECTION.
+       LRC010.
+
+           MOVE 'N' TO WS-RETN-FILE-PRESENT.
+
+           OPEN INPUT RETN-PARM-FILE.
+           IF RETN-FILE-STATUS = '00'
+              MOVE 'Y' TO WS-RETN-FILE-PRESENT
+
+              READ RETN-PARM-FILE
+              IF RETN-FILE-STATUS = '00'
+                 MOVE RETN-PARM-RECORD TO WS-RETENTION-DAYS
+                 DISPLAY 'RETNPRM found - retention period '
+                         'overridden at runtime to ' WS-RETENTION-DAYS
+                         ' day(s)'
+              END-IF
+
+              CLOSE RETN-PARM-FILE
+           ELSE
+              DISPLAY 'RETNPRM not found - using compiled-in '
+                      'retention period default of '
+                      WS-RETENTION-DAYS ' day(s)'
+           END-IF.
+
+       LRC999.
+           EXIT.
+
+      *
+      * Finish
+      *
+       PROGRAM-DONE SECTION.
+       PD010.
+
+           GOBACK.
+       PD999.
+           EXIT.
