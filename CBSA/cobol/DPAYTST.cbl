@@ -27,6 +27,16 @@
        01 WS-CONSENT-ID-ERR             PIC 9(9).
        01 WS-PGM-NAME                   PIC X(8).
 
+      *  Regression tracking, same idiom as CONSTTST: each test case
+      *  moves the return code it expects into WS-EXPECTED-RETURN-CD
+      *  before PERFORM TEST-CALL, which compares it against the
+      *  actual DFHCA-RETURN-CD and accumulates a PASS/FAIL count.
+       01 WS-TEST-CASE-NO               PIC X(3) VALUE SPACES.
+       01 WS-EXPECTED-RETURN-CD         PIC S9(4) VALUE 0.
+       01 WS-TESTS-RUN                  PIC 9(4) VALUE 0.
+       01 WS-TESTS-PASSED               PIC 9(4) VALUE 0.
+       01 WS-TESTS-FAILED               PIC 9(4) VALUE 0.
+
        01 HOST-ACCOUNT-ROW.
           03 HV-ACCOUNT-EYECATCHER      PIC X(4).
           03 HV-ACCOUNT-CUST-NO         PIC X(10).
@@ -88,15 +98,44 @@
        01 WS-COMMAREA.
           COPY CONSTAPI.
 
+      *  Test account numbers/names/amount this harness drives the
+      *  CONSENT and DPAYAPI transactions with, defaulted to the
+      *  values that used to be hardcoded below so a caller that
+      *  starts this transaction with no commarea gets the original
+      *  behaviour unchanged.  A caller targeting a different
+      *  environment's test data overrides some or all of them by
+      *  starting this transaction with TAO-OVERRIDE-AREA populated
+      *  in DFHCOMMAREA instead of editing and recompiling this
+      *  source.
+       01 WS-TEST-CREDIT-AC             PIC X(16)
+                                            VALUE '98765400000001'.
+       01 WS-TEST-CREDIT-AC-NAME        PIC X(50)
+                                            VALUE 'IBM Z SHOP'.
+       01 WS-TEST-DEBIT-AC              PIC X(16)
+                                            VALUE '98765400000002'.
+       01 WS-TEST-DEBIT-AC-NAME         PIC X(50)
+                                            VALUE 'David Jr'.
+       01 WS-TEST-AMOUNT-S              PIC S9(10)V99
+                                            VALUE 50.
+       01 WS-TEST-CURRENCY-CD           PIC X(3) VALUE 'USD'.
+
        LINKAGE SECTION.
        01 DFHCOMMAREA.
-          03 WS-DUMMY                   PIC S9(8).
+          03 TAO-OVERRIDE-AREA.
+             05 TAO-CREDIT-AC           PIC X(16).
+             05 TAO-CREDIT-AC-NAME      PIC X(50).
+             05 TAO-DEBIT-AC            PIC X(16).
+             05 TAO-DEBIT-AC-NAME       PIC X(50).
+             05 TAO-AMOUNT-S            PIC S9(10)V99.
+             05 TAO-CURRENCY-CD         PIC X(3).
 
 
        PROCEDURE DIVISION.
        PREMIERE SECTION.
        A010.
 
+           PERFORM LOAD-TEST-ACCOUNT-OVERRIDES.
+
            MOVE 'CONSENT' TO WS-PGM-NAME.
            PERFORM TEST-CONSENT.
            MOVE 'DPAYAPI' TO WS-PGM-NAME.
@@ -148,26 +187,72 @@
                      FREEKB
            END-EXEC.
 
+           DISPLAY '=============================================='.
+           DISPLAY 'DPAYTST REGRESSION SUMMARY'.
+           DISPLAY 'TESTS RUN   : ' WS-TESTS-RUN.
+           DISPLAY 'TESTS PASSED: ' WS-TESTS-PASSED.
+           DISPLAY 'TESTS FAILED: ' WS-TESTS-FAILED.
+           DISPLAY '=============================================='.
+
+           IF WS-TESTS-FAILED > 0
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+
            EXEC CICS RETURN
            END-EXEC.
 
        A999.
            EXIT.
 
+      *
+      *    A caller that starts this transaction with a populated
+      *    commarea wants this test run against account numbers and
+      *    amounts other than the compiled-in defaults above - e.g. a
+      *    different environment's test data.  A caller that starts
+      *    it the original way, with no commarea, gets EIBCALEN = 0
+      *    and the compiled-in defaults stand untouched.
+      *
+       LOAD-TEST-ACCOUNT-OVERRIDES SECTION.
+       LTO010.
+
+           IF EIBCALEN > 0
+              MOVE TAO-CREDIT-AC      TO WS-TEST-CREDIT-AC
+              MOVE TAO-CREDIT-AC-NAME TO WS-TEST-CREDIT-AC-NAME
+              MOVE TAO-DEBIT-AC       TO WS-TEST-DEBIT-AC
+              MOVE TAO-DEBIT-AC-NAME  TO WS-TEST-DEBIT-AC-NAME
+              MOVE TAO-AMOUNT-S       TO WS-TEST-AMOUNT-S
+              MOVE TAO-CURRENCY-CD    TO WS-TEST-CURRENCY-CD
+              DISPLAY 'DPAYTST: override commarea supplied - using '
+                      'caller-supplied test account numbers/amounts'
+           ELSE
+              DISPLAY 'DPAYTST: no override commarea supplied - '
+                      'using compiled-in test account numbers/amounts'
+           END-IF.
+
+       LTO999.
+           EXIT.
+
        TEST-CONSENT SECTION.
        TCT000.
 
            INITIALIZE WS-COMMAREA.
            MOVE 'C'               TO  DFHCA-CONSENT-REQ.
-           MOVE '98765400000001'  TO  DFHCA-CREDIT-AC.
+           MOVE WS-TEST-CREDIT-AC TO  DFHCA-CREDIT-AC.
            MOVE 'FROM CONSTTST2'  TO  DFHCA-CREDIT-AC-SCHEMENAME.
-           MOVE 'IBM Z SHOP'      TO  DFHCA-CREDIT-AC-CUSTNAME.
-           MOVE '98765400000002'  TO  DFHCA-DEBIT-AC,
+           MOVE WS-TEST-CREDIT-AC-NAME
+                                  TO  DFHCA-CREDIT-AC-CUSTNAME.
+           MOVE WS-TEST-DEBIT-AC  TO  DFHCA-DEBIT-AC,
                                       DEBIT-AC.
            MOVE 'FROM CONSTTST1'  TO  DFHCA-DEBIT-AC-SCHEMENAME.
-           MOVE 'David Jr'        TO  DFHCA-DEBIT-AC-CUSTNAME.
-           MOVE 50                TO  DFHCA-CONSENT-AMOUNT.
-           MOVE 'USD'             TO  DFHCA-CURRENCY-CD.
+           MOVE WS-TEST-DEBIT-AC-NAME
+                                  TO  DFHCA-DEBIT-AC-CUSTNAME.
+           MOVE WS-TEST-AMOUNT-S  TO  DFHCA-CONSENT-AMOUNT.
+           MOVE WS-TEST-CURRENCY-CD
+                                  TO  DFHCA-CURRENCY-CD.
+           MOVE '001'             TO  WS-TEST-CASE-NO.
+           MOVE 0                 TO  WS-EXPECTED-RETURN-CD.
            PERFORM TEST-CALL.
            MOVE DFHCA-CONSENT-ID  TO WS-CONSENT-ID-S.
 
@@ -180,6 +265,8 @@
            DISPLAY '001 DPAYAPI TEST CASE : Domestic Pay $50.00'.
            MOVE 'P'               TO  DFHCA-CONSENT-REQ.
            MOVE WS-CONSENT-ID-S   TO  DFHCA-CONSENT-ID.
+           MOVE '001'             TO  WS-TEST-CASE-NO.
+           MOVE 0                 TO  WS-EXPECTED-RETURN-CD.
            PERFORM TEST-CALL.
 
        TD999.
@@ -222,6 +309,17 @@
              DISPLAY 'DFHCA-ERROR-MSG            :',  DFHCA-ERROR-MSG
            END-IF.
 
+           ADD 1 TO WS-TESTS-RUN.
+           IF DFHCA-RETURN-CD = WS-EXPECTED-RETURN-CD
+              ADD 1 TO WS-TESTS-PASSED
+              DISPLAY 'TEST ' WS-TEST-CASE-NO ' : PASS'
+           ELSE
+              ADD 1 TO WS-TESTS-FAILED
+              MOVE DFHCA-RETURN-CD TO WS-ERR-RET-CD
+              DISPLAY 'TEST ' WS-TEST-CASE-NO ' : FAIL - EXPECTED '
+                       WS-EXPECTED-RETURN-CD ' GOT ' WS-ERR-RET-CD
+           END-IF.
+
            STRING 'DFHCA-CONSENT-ID           :'
                               DELIMITED BY SIZE
                DFHCA-CONSENT-ID DELIMITED BY SIZE
