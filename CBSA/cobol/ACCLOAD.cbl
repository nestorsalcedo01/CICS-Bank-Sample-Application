@@ -45,6 +45,37 @@
                   RECORD KEY   IS ACCOUNT-KEY
                   FILE STATUS  IS ACC-VSAM-STATUS.
 
+      *    Holds the list of branch sort codes this reload is allowed
+      *    to load, the same parameter file ACCOFFL reads to decide
+      *    what to offload.
+           SELECT SRTCD-PARM-FILE
+                  ASSIGN TO SRTCDPRM
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS SRTCD-FILE-STATUS.
+
+      *    Holds a runtime override of BANK-DATASTORE-FLAGS (DATASTR
+      *    copybook) so operations can flip, say, CUSTOMER-FLAG from
+      *    VSAM 'V' to DB2 '2' during a planned data-store migration
+      *    by dropping a new parameter file in front of the next run,
+      *    without recompiling this or any of the other programs that
+      *    share the DATASTR copybook.
+           SELECT DATASTR-PARM-FILE
+                  ASSIGN TO DATASTRPRM
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS DATASTR-FILE-STATUS.
+
+      *    Records failing sort-code or field-level validation are
+      *    written here with a reason instead of being silently
+      *    skipped, so operations can see what the offload file
+      *    actually contained.
+           SELECT ACC-REJECT-FILE
+                  ASSIGN TO ACCREJ
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS ACCREJ-FILE-STATUS.
+
        DATA DIVISION.
       *****************************************************************
       *** File Section                                              ***
@@ -82,6 +113,25 @@
                  05 ACCOUNT-AVAILABLE-BALANCE  PIC S9(10)V99.
                  05 ACCOUNT-ACTUAL-BALANCE     PIC S9(10)V99.
 
+       FD  SRTCD-PARM-FILE.
+       01  SRTCD-PARM-RECORD                PIC 9(6).
+
+       FD  DATASTR-PARM-FILE.
+       01  DATASTR-PARM-RECORD.
+           05 DSP-CUSTOMER-FLAG              PIC X.
+           05 DSP-ACCOUNT-FLAG               PIC X.
+           05 DSP-PROCTRAN-FLAG              PIC X.
+           05 DSP-NAMED-COUNTER-FLAG         PIC X.
+           05 DSP-LIBERTY-DATA-ACCESS-FLAG   PIC X.
+
+       FD  ACC-REJECT-FILE.
+       01  ACC-REJECT-RECORD.
+           05 REJ-ACCOUNT-SORT-CODE          PIC 9(6).
+           05 FILLER                         PIC X     VALUE SPACE.
+           05 REJ-ACCOUNT-NUMBER              PIC 9(8).
+           05 FILLER                         PIC X     VALUE SPACE.
+           05 REJ-REASON                      PIC X(40).
+
 
       *****************************************************************
       *** Working storage                                           ***
@@ -171,19 +221,42 @@
 
 
        01 WS-CNT                       PIC 9    VALUE 0.
-       01 SORTCODE                     PIC 9(6) VALUE 987654.
-
-       01 DATASTR.
-          03 BANK-DATASTORE-FLAGS.
-             05 CUSTOMER-FLAG              PIC X VALUE 'V'.
-             05 ACCOUNT-FLAG               PIC X VALUE '2'.
-             05 PROCTRAN-FLAG              PIC X VALUE '2'.
-             05 NAMED-COUNTER-FLAG         PIC X VALUE 'Y'.
-             05 LIBERTY-DATA-ACCESS-FLAG   PIC X VALUE 'L'.
-             05 CREDIT-AGENCY-CNT          PIC 9 VALUE 5.
-          03 NAMED-COUNTER-POOL            PIC X(8) VALUE 'ST1     '.
-          03 TXN-OVERRIDE                  PIC X VALUE 'O'.
-
+       COPY SORTCODE.
+
+      *    List of sort codes this reload will accept, loaded from
+      *    SRTCD-PARM-FILE.  If the parameter file is missing or
+      *    empty, the single SORTCODE value above is used so a site
+      *    with no parameter file still gets the original one-branch
+      *    behaviour.  A record for a sort code not in this list is
+      *    rejected the same way a bad INSERT is rejected.
+       01  SRTCD-FILE-STATUS                PIC XX.
+       01  WS-SRTCD-FILE-PRESENT            PIC X VALUE 'N'.
+       01  WS-SORT-CODE-TABLE.
+           05 WS-SORT-CODE-COUNT            PIC 9(4) VALUE 0.
+           05 WS-SORT-CODE-ENTRY            PIC 9(6)
+                                             OCCURS 100 TIMES
+                                             INDEXED BY WS-SC-IDX.
+       01  WS-SC-SUB                        PIC 9(4) VALUE 0.
+       01  WS-SORT-CODE-VALID                PIC X VALUE 'N'.
+           88 SORT-CODE-IS-VALID             VALUE 'Y'.
+
+      *    Compiled-in defaults for BANK-DATASTORE-FLAGS live in the
+      *    DATASTR copybook itself, so every program that copies it
+      *    shares one definition instead of each carrying its own
+      *    literal values that can drift out of sync.  LOAD-DATASTR-
+      *    CONFIG below can override these at runtime from
+      *    DATASTR-PARM-FILE.
+       COPY DATASTR.
+
+      *    Runtime override support for BANK-DATASTORE-FLAGS, read
+      *    from DATASTR-PARM-FILE.  If the parameter file is missing
+      *    or empty, the compiled-in DATASTR defaults above stand.
+       01  DATASTR-FILE-STATUS               PIC XX.
+       01  WS-DATASTR-FILE-PRESENT           PIC X VALUE 'N'.
+
+
+       01 WS-ACCTNO-WIDTH-PARMS.
+          COPY ACCWIDTH.
 
        01 WS-SQLCODE-DISPLAY             PIC S9(8) DISPLAY
            SIGN LEADING SEPARATE.
@@ -196,6 +269,44 @@
 
        01 WS-RECORDS-READ                PIC 9(8) VALUE 0.
        01 WS-RECS-WRITTEN                PIC 9(8) VALUE 0.
+       01 WS-RECS-REJECTED               PIC 9(8) VALUE 0.
+
+      *    Field-level validation of each ACCOUNT record before it is
+      *    inserted: a negative overdraft limit or an account opened
+      *    in the future means the offload file is not to be trusted
+      *    blindly.
+       01  ACCREJ-FILE-STATUS                PIC XX.
+       01  WS-ACCOUNT-VALID                  PIC X VALUE 'Y'.
+           88 ACCOUNT-RECORD-IS-VALID        VALUE 'Y'.
+       01  WS-REJECT-REASON                  PIC X(40).
+       01  WS-ACCOUNT-OPENED-CCYYMMDD        PIC 9(8).
+       01  WS-TODAY-CCYYMMDD                 PIC 9(8).
+       01  WS-CURRENT-DATE-TIME               PIC X(21).
+
+      * A COMMIT is taken every WS-CHECKPOINT-INTERVAL rows written so
+      * a large reload does not hold one huge unit of recovery open.
+       01 WS-CHECKPOINT-INTERVAL         PIC 9(8) VALUE 1000.
+       01 WS-RECS-SINCE-CHECKPOINT       PIC 9(8) VALUE 0.
+
+      * A progress line is displayed every WS-PROGRESS-INTERVAL
+      * records read, so operators watching the job log can see a
+      * large reload is still moving instead of looking hung.
+       01 WS-PROGRESS-INTERVAL           PIC 9(8) VALUE 10000.
+       01 WS-PROGRESS-REMAINDER          PIC 9(8) VALUE 0.
+       01 WS-PROGRESS-QUOTIENT           PIC 9(8) VALUE 0.
+
+      * Record count carried on the trailer record ACCOFFL writes
+      * behind a reserved high key at the end of the offload file.
+       01 WS-TRAILER-COUNT               PIC 9(10) VALUE 0.
+
+      *    Post-insert verification: re-fetch the two balance columns
+      *    just inserted and compare them back against the offload
+      *    file's own values, so a silent truncation or mis-mapping
+      *    during the 8-to-9-byte account number migration is caught
+      *    rather than only being visible as a SQLCODE 0 "success".
+       01 WS-VERIFY-AVAILABLE-BALANCE    PIC S9(10)V99 COMP-3.
+       01 WS-VERIFY-ACTUAL-BALANCE       PIC S9(10)V99 COMP-3.
+       01 WS-RECS-VERIFY-FAILED          PIC 9(8) VALUE 0.
 
       *****************************************************************
       *** Linkage Storage                                           ***
@@ -210,6 +321,25 @@
        PREMIERE SECTION.
        A010.
 
+           PERFORM LOAD-DATASTR-CONFIG.
+
+           PERFORM LOAD-SORT-CODE-LIST.
+
+      *
+      *    Work out, once, how many leading zeros pad the offload
+      *    file's ACCOUNT-NUMBER out to HV-ACCOUNT-NUMBER's width --
+      *    see ACCWIDTH copybook.
+      *
+           COMPUTE WS-ACCTNO-PAD-LEN =
+              LENGTH OF HV-ACCOUNT-NUMBER - LENGTH OF ACCOUNT-NUMBER.
+
+      *
+      *    Today's date, used to reject an ACCOUNT-OPENED date that
+      *    hasn't happened yet.
+      *
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-TODAY-CCYYMMDD.
+
       *
       *   Open the ACCOUNT off load VSAM file.
       *
@@ -222,6 +352,14 @@
                PERFORM PROGRAM-DONE
            END-IF.
 
+           OPEN OUTPUT ACC-REJECT-FILE.
+           IF ACCREJ-FILE-STATUS NOT EQUAL '00' THEN
+               DISPLAY 'Error opening the ACCOUNT reject file, '
+                       ' status=' ACCREJ-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               PERFORM PROGRAM-DONE
+           END-IF.
+
       *
       *    Read the first record from the ACCOUNT OFFLOAD file
       *
@@ -254,6 +392,11 @@
 
            END-IF.
 
+           IF ACCOUNT-EYE-CATCHER = 'TRLR'
+              MOVE ACCOUNT-CUST-NO TO WS-TRAILER-COUNT
+              MOVE 'Y' TO WS-EOF
+           END-IF.
+
 
            PERFORM UNTIL WS-EOF = 'Y' OR WS-EXIT = 'Y'
 
@@ -265,7 +408,8 @@
                    HV-ACCOUNT-CUST-NO
               MOVE ACCOUNT-SORT-CODE       TO
                    HV-ACCOUNT-SORT-CODE
-              STRING '0' DELIMITED BY SIZE,
+              STRING WS-ACCTNO-ZERO-PAD(1:WS-ACCTNO-PAD-LEN)
+                        DELIMITED BY SIZE,
                      ACCOUNT-NUMBER DELIMITED BY SIZE
                      INTO HV-ACCOUNT-NUMBER
               END-STRING
@@ -305,56 +449,110 @@
               MOVE ACCOUNT-ACTUAL-BALANCE    TO
                    HV-ACCOUNT-ACTUAL-BALANCE
 
+              PERFORM VALIDATE-SORT-CODE
+
+              PERFORM VALIDATE-ACCOUNT-RECORD
+
       *
-      *       Insert the row onto the table
-
-              EXEC SQL
-                 INSERT INTO ACCOUNT
-                        (ACCOUNT_EYECATCHER,
-                         ACCOUNT_CUSTOMER_NUMBER,
-                         ACCOUNT_SORTCODE,
-                         ACCOUNT_NUMBER,
-                         ACCOUNT_TYPE,
-                         ACCOUNT_INTEREST_RATE,
-                         ACCOUNT_OPENED,
-                         ACCOUNT_OVERDRAFT_LIMIT,
-                         ACCOUNT_LAST_STATEMENT,
-                         ACCOUNT_NEXT_STATEMENT,
-                         ACCOUNT_AVAILABLE_BALANCE,
-                         ACCOUNT_ACTUAL_BALANCE
-                        )
-                 VALUES (:HV-ACCOUNT-EYECATCHER,
-                         :HV-ACCOUNT-CUST-NO,
-                         :HV-ACCOUNT-SORT-CODE,
-                         :HV-ACCOUNT-NUMBER,
-                         :HV-ACCOUNT-TYPE,
-                         :HV-ACCOUNT-INTEREST-RATE,
-                         :HV-ACCOUNT-OPENED,
-                         :HV-ACCOUNT-OVERDRAFT-LIMIT,
-                         :HV-ACCOUNT-LAST-STMT-DATE,
-                         :HV-ACCOUNT-NEXT-STMT-DATE,
-                         :HV-ACCOUNT-AVAILABLE-BALANCE,
-                         :HV-ACCOUNT-ACTUAL-BALANCE
-                        )
-              END-EXEC
-
-      *
-      *       Check if the INSERT was unsuccessful and take action.
-      *
-
-              IF SQLCODE NOT = 0
-                 MOVE SQLCODE TO SQLCODE-DISPLAY
-                 DISPLAY 'Unable to insert into ACCOUNT in '
-                   'SQLCODE=' SQLCODE-DISPLAY
-
-                 DISPLAY 'Writing ACCOUNT ' HV-ACCOUNT-NUMBER
+      *       Insert the row onto the table, unless its sort code
+      *       isn't one this reload is configured to accept or it
+      *       fails field-level validation.
 
-                 PERFORM PROGRAM-DONE
+              IF NOT SORT-CODE-IS-VALID
+                 MOVE 'UNRECOGNISED SORT CODE' TO WS-REJECT-REASON
+                 DISPLAY 'Unrecognised sort code ' ACCOUNT-SORT-CODE
+                   ' on ACCOUNT ' HV-ACCOUNT-NUMBER ' - record skipped'
+
+                 ADD 1 TO WS-RECS-REJECTED
+                 PERFORM WRITE-TO-REJECT-FILE
+              ELSE
+                 IF NOT ACCOUNT-RECORD-IS-VALID
+                    DISPLAY WS-REJECT-REASON
+                       ' on ACCOUNT ' HV-ACCOUNT-NUMBER
+                       ' - record skipped'
+
+                    ADD 1 TO WS-RECS-REJECTED
+                    PERFORM WRITE-TO-REJECT-FILE
+                 ELSE
 
+                 EXEC SQL
+                    INSERT INTO ACCOUNT
+                           (ACCOUNT_EYECATCHER,
+                            ACCOUNT_CUSTOMER_NUMBER,
+                            ACCOUNT_SORTCODE,
+                            ACCOUNT_NUMBER,
+                            ACCOUNT_TYPE,
+                            ACCOUNT_INTEREST_RATE,
+                            ACCOUNT_OPENED,
+                            ACCOUNT_OVERDRAFT_LIMIT,
+                            ACCOUNT_LAST_STATEMENT,
+                            ACCOUNT_NEXT_STATEMENT,
+                            ACCOUNT_AVAILABLE_BALANCE,
+                            ACCOUNT_ACTUAL_BALANCE
+                           )
+                    VALUES (:HV-ACCOUNT-EYECATCHER,
+                            :HV-ACCOUNT-CUST-NO,
+                            :HV-ACCOUNT-SORT-CODE,
+                            :HV-ACCOUNT-NUMBER,
+                            :HV-ACCOUNT-TYPE,
+                            :HV-ACCOUNT-INTEREST-RATE,
+                            :HV-ACCOUNT-OPENED,
+                            :HV-ACCOUNT-OVERDRAFT-LIMIT,
+                            :HV-ACCOUNT-LAST-STMT-DATE,
+                            :HV-ACCOUNT-NEXT-STMT-DATE,
+                            :HV-ACCOUNT-AVAILABLE-BALANCE,
+                            :HV-ACCOUNT-ACTUAL-BALANCE
+                           )
+                 END-EXEC
+
+      *
+      *          Check if the INSERT was unsuccessful.  A bad record
+      *          is skipped and counted rather than aborting the
+      *          whole job, so one malformed account doesn't stop
+      *          the reload of every account behind it in the
+      *          offload file.
+      *
+
+                 IF SQLCODE NOT = 0
+                    MOVE SQLCODE TO SQLCODE-DISPLAY
+                    DISPLAY 'Unable to insert into ACCOUNT, SQLCODE='
+                      SQLCODE-DISPLAY ' - record skipped'
+
+                    DISPLAY 'Rejected ACCOUNT ' HV-ACCOUNT-NUMBER
+
+                    ADD 1 TO WS-RECS-REJECTED
+                 ELSE
+                    ADD 1 TO WS-RECS-WRITTEN
+                    ADD 1 TO WS-RECS-SINCE-CHECKPOINT
+                    PERFORM VERIFY-LOADED-BALANCES
+                 END-IF
+                 END-IF
               END-IF
 
-              ADD 1 TO WS-RECS-WRITTEN
+      *
+      *       Checkpoint/commit every WS-CHECKPOINT-INTERVAL rows
+      *
 
+              IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                 EXEC SQL
+                    COMMIT
+                 END-EXEC
+                 MOVE 0 TO WS-RECS-SINCE-CHECKPOINT
+              END-IF
+
+      *
+      *       Progress line every WS-PROGRESS-INTERVAL records read
+      *
+
+              DIVIDE WS-RECORDS-READ BY WS-PROGRESS-INTERVAL
+                 GIVING WS-PROGRESS-QUOTIENT
+                 REMAINDER WS-PROGRESS-REMAINDER
+
+              IF WS-PROGRESS-REMAINDER = 0
+                 DISPLAY 'ACCLOAD progress: ' WS-RECORDS-READ
+                         ' read, ' WS-RECS-WRITTEN ' written, '
+                         WS-RECS-REJECTED ' rejected'
+              END-IF
 
       *
       *       Read the NEXT record from the ACCOUNT OFFLOAD file
@@ -381,23 +579,251 @@
 
               END-IF
 
+              IF ACCOUNT-EYE-CATCHER = 'TRLR'
+                 MOVE ACCOUNT-CUST-NO TO WS-TRAILER-COUNT
+                 MOVE 'Y' TO WS-EOF
+              END-IF
+
            END-PERFORM.
 
       *
       *    Close the file
       *
            CLOSE ACC-FILE.
+           CLOSE ACC-REJECT-FILE.
+
+           EXEC SQL
+              COMMIT
+           END-EXEC.
 
            DISPLAY 'ACCLOAD Finished successfully. There were '
                    WS-RECORDS-READ 'records READ from the offload'
                    ' file & '
                    WS-RECS-WRITTEN 'recs written to the ACCOUNT table'.
 
+           IF WS-RECS-REJECTED NOT = 0
+              DISPLAY 'WARNING - ' WS-RECS-REJECTED
+                      ' record(s) were rejected and skipped - see '
+                      'the log above for the rejected account '
+                      'number(s) and SQLCODE(s)'
+           END-IF.
+
+           IF WS-TRAILER-COUNT NOT = 0
+              AND WS-TRAILER-COUNT NOT = WS-RECORDS-READ
+              DISPLAY 'WARNING - offload file trailer reports '
+                      WS-TRAILER-COUNT ' records but only '
+                      WS-RECORDS-READ ' were read - file may be '
+                      'incomplete or truncated'
+           END-IF.
+
+           IF WS-RECS-VERIFY-FAILED NOT = 0
+              DISPLAY 'WARNING - ' WS-RECS-VERIFY-FAILED
+                      ' loaded record(s) failed post-reload balance '
+                      'verification - see the log above for the '
+                      'affected account number(s)'
+           END-IF.
+
            PERFORM PROGRAM-DONE.
 
        A999.
            EXIT.
 
+      *
+      *    Read the sort-code parameter file into WS-SORT-CODE-TABLE.
+      *    If the file is absent or empty, fall back to the single
+      *    SORTCODE value so the program still runs for a site that
+      *    hasn't set up a parameter file yet.
+      *
+      *
+      *    Read DATASTR-PARM-FILE, if present, and overlay its
+      *    values onto BANK-DATASTORE-FLAGS so operations can flip a
+      *    flag (e.g. CUSTOMER-FLAG VSAM 'V' to DB2 '2') for the next
+      *    run without recompiling.  Missing or empty parameter file
+      *    leaves the compiled-in DATASTR defaults untouched.
+      *
+       LOAD-DATASTR-CONFIG SECTION.
+       LDC010.
+
+           MOVE 'N' TO WS-DATASTR-FILE-PRESENT.
+
+           OPEN INPUT DATASTR-PARM-FILE.
+           IF DATASTR-FILE-STATUS = '00'
+              MOVE 'Y' TO WS-DATASTR-FILE-PRESENT
+
+              READ DATASTR-PARM-FILE
+              IF DATASTR-FILE-STATUS = '00'
+                 MOVE DSP-CUSTOMER-FLAG
+                    TO CUSTOMER-FLAG
+                 MOVE DSP-ACCOUNT-FLAG
+                    TO ACCOUNT-FLAG
+                 MOVE DSP-PROCTRAN-FLAG
+                    TO PROCTRAN-FLAG
+                 MOVE DSP-NAMED-COUNTER-FLAG
+                    TO NAMED-COUNTER-FLAG
+                 MOVE DSP-LIBERTY-DATA-ACCESS-FLAG
+                    TO LIBERTY-DATA-ACCESS-FLAG
+                 DISPLAY 'DATASTRPRM found - BANK-DATASTORE-FLAGS '
+                         'overridden at runtime'
+              END-IF
+
+              CLOSE DATASTR-PARM-FILE
+           ELSE
+              DISPLAY 'DATASTRPRM not found - using compiled-in '
+                      'BANK-DATASTORE-FLAGS defaults'
+           END-IF.
+
+       LDC999.
+           EXIT.
+
+       LOAD-SORT-CODE-LIST SECTION.
+       LSC010.
+
+           MOVE 'N' TO WS-SRTCD-FILE-PRESENT.
+           MOVE 0   TO WS-SORT-CODE-COUNT.
+
+           OPEN INPUT SRTCD-PARM-FILE.
+           IF SRTCD-FILE-STATUS = '00'
+              MOVE 'Y' TO WS-SRTCD-FILE-PRESENT
+
+              PERFORM UNTIL SRTCD-FILE-STATUS NOT = '00'
+                 READ SRTCD-PARM-FILE
+                 IF SRTCD-FILE-STATUS = '00'
+                    ADD 1 TO WS-SORT-CODE-COUNT
+                    SET WS-SC-IDX TO WS-SORT-CODE-COUNT
+                    MOVE SRTCD-PARM-RECORD
+                       TO WS-SORT-CODE-ENTRY (WS-SC-IDX)
+                 END-IF
+              END-PERFORM
+
+              CLOSE SRTCD-PARM-FILE
+           END-IF.
+
+           IF WS-SORT-CODE-COUNT = 0
+              DISPLAY 'SRTCDPRM not found or empty - defaulting to '
+                      'the single configured sort code'
+              MOVE 1        TO WS-SORT-CODE-COUNT
+              MOVE SORTCODE TO WS-SORT-CODE-ENTRY (1)
+           END-IF.
+
+       LSC999.
+           EXIT.
+
+      *
+      *    Set WS-SORT-CODE-VALID according to whether
+      *    ACCOUNT-SORT-CODE from the current input record appears
+      *    in WS-SORT-CODE-TABLE.
+      *
+       VALIDATE-SORT-CODE SECTION.
+       VSC010.
+
+           MOVE 'N' TO WS-SORT-CODE-VALID.
+
+           PERFORM VARYING WS-SC-IDX FROM 1 BY 1
+              UNTIL WS-SC-IDX > WS-SORT-CODE-COUNT
+                 OR WS-SORT-CODE-VALID = 'Y'
+              IF ACCOUNT-SORT-CODE = WS-SORT-CODE-ENTRY (WS-SC-IDX)
+                 MOVE 'Y' TO WS-SORT-CODE-VALID
+              END-IF
+           END-PERFORM.
+
+       VSC999.
+           EXIT.
+
+      *
+      *    Basic field-level validation of the current ACCOUNT record:
+      *    an overdraft limit that has come out negative (the file
+      *    declares it unsigned, but nothing stops a corrupt or
+      *    hand-edited offload record from overpunching it) or an
+      *    ACCOUNT-OPENED date that hasn't happened yet means the
+      *    record is not to be trusted.
+      *
+       VALIDATE-ACCOUNT-RECORD SECTION.
+       VAR010.
+
+           MOVE 'Y' TO WS-ACCOUNT-VALID.
+
+           IF HV-ACCOUNT-OVERDRAFT-LIMIT < 0
+              MOVE 'N' TO WS-ACCOUNT-VALID
+              MOVE 'NEGATIVE OVERDRAFT LIMIT' TO WS-REJECT-REASON
+           END-IF.
+
+           IF ACCOUNT-RECORD-IS-VALID
+              MOVE ACCOUNT-OPENED-YEAR  TO
+                   WS-ACCOUNT-OPENED-CCYYMMDD (1:4)
+              MOVE ACCOUNT-OPENED-MONTH TO
+                   WS-ACCOUNT-OPENED-CCYYMMDD (5:2)
+              MOVE ACCOUNT-OPENED-DAY   TO
+                   WS-ACCOUNT-OPENED-CCYYMMDD (7:2)
+              IF WS-ACCOUNT-OPENED-CCYYMMDD > WS-TODAY-CCYYMMDD
+                 MOVE 'N' TO WS-ACCOUNT-VALID
+                 MOVE 'ACCOUNT OPENED DATE IN FUTURE' TO
+                      WS-REJECT-REASON
+              END-IF
+           END-IF.
+
+       VAR999.
+           EXIT.
+
+      *
+      *    Re-fetch ACCOUNT_AVAILABLE_BALANCE/ACCOUNT_ACTUAL_BALANCE
+      *    for the row just inserted and confirm each one exactly
+      *    matches the corresponding balance read from the offload
+      *    file, so a SQLCODE 0 on the INSERT isn't trusted as proof
+      *    the row that landed in the table is the row that was sent.
+      *
+       VERIFY-LOADED-BALANCES SECTION.
+       VLB010.
+
+           EXEC SQL
+                SELECT ACCOUNT_AVAILABLE_BALANCE, ACCOUNT_ACTUAL_BALANCE
+                INTO   :WS-VERIFY-AVAILABLE-BALANCE,
+                       :WS-VERIFY-ACTUAL-BALANCE
+                FROM   ACCOUNT
+                WHERE  ACCOUNT_SORTCODE = :HV-ACCOUNT-SORT-CODE
+                AND    ACCOUNT_NUMBER   = :HV-ACCOUNT-NUMBER
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO SQLCODE-DISPLAY
+              DISPLAY 'WARNING - unable to re-fetch ACCOUNT '
+                      HV-ACCOUNT-NUMBER ' for verification, SQLCODE='
+                      SQLCODE-DISPLAY
+              ADD 1 TO WS-RECS-VERIFY-FAILED
+           ELSE
+              IF WS-VERIFY-AVAILABLE-BALANCE NOT =
+                    HV-ACCOUNT-AVAILABLE-BALANCE
+                 OR WS-VERIFY-ACTUAL-BALANCE NOT =
+                    HV-ACCOUNT-ACTUAL-BALANCE
+                 DISPLAY 'WARNING - balance mismatch after load on '
+                         'ACCOUNT ' HV-ACCOUNT-NUMBER
+                 ADD 1 TO WS-RECS-VERIFY-FAILED
+              END-IF
+           END-IF.
+
+       VLB999.
+           EXIT.
+
+      *
+      *    Write the current record's key and rejection reason to the
+      *    reject file, rather than trusting the offload file's
+      *    contents blindly and silently dropping what didn't fit.
+      *
+       WRITE-TO-REJECT-FILE SECTION.
+       WRF010.
+
+           MOVE ACCOUNT-SORT-CODE TO REJ-ACCOUNT-SORT-CODE.
+           MOVE ACCOUNT-NUMBER    TO REJ-ACCOUNT-NUMBER.
+           MOVE WS-REJECT-REASON  TO REJ-REASON.
+
+           WRITE ACC-REJECT-RECORD.
+
+           IF ACCREJ-FILE-STATUS NOT EQUAL '00' THEN
+               DISPLAY 'Error writing to the ACCOUNT reject file, '
+                       ' status=' ACCREJ-FILE-STATUS
+           END-IF.
+
+       WRF999.
+           EXIT.
 
       *
       * Finish
