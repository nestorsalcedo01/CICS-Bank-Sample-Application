@@ -0,0 +1,169 @@
+       CBL CICS('SP,EDF')
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2020.                                  *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with        *
+      * IBM Corp.                                                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    Credit-agency orchestration program.  Calls out to
+      *    CREDIT-AGENCY-CNT (see DATASTR copybook) instances of
+      *    CREDAGY, one per external credit-scoring agency, and
+      *    aggregates the scores that come back into a single result
+      *    shaped to drop straight into BNK1DCM's CREDSCI/SCRDTDDI/
+      *    SCRDTMMI/SCRDTYYI map fields.  No online CICS transaction
+      *    in this checkout currently sends BNK1DCM (the same gap
+      *    already recorded against that map for requests 025/026/036)
+      *    so there is nothing here yet to LINK this program from; it
+      *    is written as a self-contained, independently callable
+      *    utility in the same style as GETSCODE/GETCOMPY.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREDORCH.
+       AUTHOR. James O'Grady.
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(80) VALUE
+           'Licensed Materials - Property of IBM'.
+       77 FILLER PIC X(80) VALUE
+           '(c) Copyright IBM Corp. 2020. All Rights Reserved.'.
+       77 FILLER PIC X(80) VALUE
+           'US Government Users Restricted Rights - Use, duplication '.
+       77 FILLER PIC X(80) VALUE
+           'or disclosure restricted by GSA ADP Schedule Contract '.
+       77 FILLER PIC X(80) VALUE
+           'with IBM Corp.'.
+
+      *    Compiled-in default for CREDIT-AGENCY-CNT lives in the
+      *    DATASTR copybook itself, same as every other program that
+      *    copies it.
+       COPY DATASTR.
+
+       01 CREDAGY-COMMAREA.
+           COPY CREDAGY.
+
+       01 WS-CICS-WORK-AREA.
+          03 WS-CICS-RESP               PIC S9(8) COMP VALUE 0.
+          03 WS-CICS-RESP2              PIC S9(8) COMP VALUE 0.
+
+       01 WS-AGENCY-IDX                 PIC 9(1).
+       01 WS-AGENCY-RESPONSE-CNT        PIC 9(1) VALUE 0.
+       01 WS-SCORE-TOTAL                PIC 9(9) VALUE 0.
+       01 WS-AVERAGE-SCORE              PIC 9(3) VALUE 0.
+       01 WS-CURR-TIMESTAMP             PIC X(21).
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY CREDORCH.
+
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+
+           MOVE 0      TO CDOR-RETURN-CD.
+           MOVE SPACES TO CDOR-ERROR-MSG.
+           MOVE SPACES TO CDOR-CREDIT-SCORE.
+           MOVE SPACES TO CDOR-SCORE-DATE-DD.
+           MOVE SPACES TO CDOR-SCORE-DATE-MM.
+           MOVE SPACES TO CDOR-SCORE-DATE-YYYY.
+
+           IF CDOR-CUST-NO = 0
+              MOVE  11  TO CDOR-RETURN-CD
+              MOVE  'CUSTOMER NUMBER REQUIRED'
+                          TO CDOR-ERROR-MSG
+              PERFORM GET-ME-OUT-OF-HERE
+           END-IF.
+
+           PERFORM QUERY-CREDIT-AGENCIES.
+
+           PERFORM GET-ME-OUT-OF-HERE.
+
+       A999.
+           EXIT.
+
+      *
+      *    LINK to CREDIT-AGENCY-CNT instances of CREDAGY, one per
+      *    agency ID, and average whatever scores come back.  An
+      *    agency that fails to respond normally is simply left out
+      *    of the average rather than failing the whole enquiry --
+      *    this mirrors a real multi-bureau lookup, where one bureau
+      *    being unavailable shouldn't stop a score being produced
+      *    from the others.
+      *
+       QUERY-CREDIT-AGENCIES SECTION.
+       QCA010.
+
+           MOVE 0 TO WS-SCORE-TOTAL.
+           MOVE 0 TO WS-AGENCY-RESPONSE-CNT.
+
+           PERFORM VARYING WS-AGENCY-IDX FROM 1 BY 1
+              UNTIL WS-AGENCY-IDX > CREDIT-AGENCY-CNT
+
+              MOVE CDOR-CUST-NO   TO CRAG-CUST-NO
+              MOVE WS-AGENCY-IDX  TO CRAG-AGENCY-ID
+              MOVE 0              TO CRAG-SCORE
+              MOVE 0              TO CRAG-RETURN-CD
+
+              EXEC CICS LINK
+                 PROGRAM('CREDAGY')
+                 COMMAREA(CREDAGY-COMMAREA)
+                 RESP(WS-CICS-RESP)
+                 RESP2(WS-CICS-RESP2)
+              END-EXEC
+
+              IF WS-CICS-RESP = DFHRESP(NORMAL)
+                 AND CRAG-RETURN-CD = 0
+                 ADD CRAG-SCORE TO WS-SCORE-TOTAL
+                 ADD 1          TO WS-AGENCY-RESPONSE-CNT
+              END-IF
+
+           END-PERFORM.
+
+           IF WS-AGENCY-RESPONSE-CNT = 0
+              MOVE  100  TO CDOR-RETURN-CD
+              MOVE  'NO CREDIT AGENCY RESPONSES RECEIVED'
+                          TO CDOR-ERROR-MSG
+           ELSE
+              COMPUTE WS-AVERAGE-SCORE ROUNDED =
+                 WS-SCORE-TOTAL / WS-AGENCY-RESPONSE-CNT
+              MOVE WS-AVERAGE-SCORE TO CDOR-CREDIT-SCORE
+
+              MOVE FUNCTION CURRENT-DATE TO WS-CURR-TIMESTAMP
+              MOVE WS-CURR-TIMESTAMP(7:2) TO CDOR-SCORE-DATE-DD
+              MOVE WS-CURR-TIMESTAMP(5:2) TO CDOR-SCORE-DATE-MM
+              MOVE WS-CURR-TIMESTAMP(1:4) TO CDOR-SCORE-DATE-YYYY
+           END-IF.
+
+       QCA999.
+           EXIT.
+
+       GET-ME-OUT-OF-HERE SECTION.
+       GMOOH010.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
+
+       GMOOH999.
+           EXIT.
