@@ -0,0 +1,74 @@
+       CBL CICS('SP,EDF')
+      ******************************************************************
+      *                                                                *
+      * Licensed Materials - Property of IBM                           *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2020.                                  *
+      *                                                                *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with        *
+      * IBM Corp.                                                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    Stands in for one of the CREDIT-AGENCY-CNT external credit-
+      *    scoring agencies CREDORCH consults -- this checkout has no
+      *    real agency to connect to, so the score is worked out from
+      *    the customer number and agency ID instead of a network
+      *    call, the same way FXRATE stands in for a live FX feed.
+      *    Deterministic (same customer/agency always scores the same)
+      *    and scaled into the 300-850 range a credit score normally
+      *    falls in.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREDAGY.
+       AUTHOR. James O'Grady.
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+
+       WORKING-STORAGE SECTION.
+      * Copyright statement as a literal to go into the load module
+       77 FILLER PIC X(80) VALUE
+           'Licensed Materials - Property of IBM'.
+       77 FILLER PIC X(80) VALUE
+           '(c) Copyright IBM Corp. 2020. All Rights Reserved.'.
+       77 FILLER PIC X(80) VALUE
+           'US Government Users Restricted Rights - Use, duplication '.
+       77 FILLER PIC X(80) VALUE
+           'or disclosure restricted by GSA ADP Schedule Contract '.
+       77 FILLER PIC X(80) VALUE
+           'with IBM Corp.'.
+
+       01 WS-RAW-SCORE                  PIC 9(9).
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY CREDAGY.
+
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       PREMIERE SECTION.
+       A010.
+
+           COMPUTE WS-RAW-SCORE =
+              FUNCTION MOD(CRAG-CUST-NO * (CRAG-AGENCY-ID + 1), 551).
+
+           COMPUTE CRAG-SCORE = WS-RAW-SCORE + 300.
+
+           MOVE 0 TO CRAG-RETURN-CD.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+           GOBACK.
